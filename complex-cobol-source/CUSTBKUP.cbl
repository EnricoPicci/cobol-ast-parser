@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTBKUP.
+      *================================================================*
+      * CUSTOMER FILE BACKUP UTILITY
+      * Makes a timestamped sequential extract of CUSTOMER-FILE. Run
+      * as the step immediately ahead of CUSTMAIN in the job stream so
+      * there is always a same-day restore point before maintenance
+      * opens CUSTOMER-FILE I-O. The backup dataset itself is a
+      * generation data group at the JCL level, so retaining a rolling
+      * number of generations is handled by the job's GDG allocation,
+      * not by this program.
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT BACKUP-FILE ASSIGN TO 'CUSTBKUP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BKUP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  BACKUP-FILE.
+       01  BACKUP-RECORD                   PIC X(308).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS                  PIC XX.
+           88  WS-FILE-OK                  VALUE '00'.
+
+       01  WS-BKUP-STATUS                  PIC XX.
+           88  WS-BKUP-OK                  VALUE '00'.
+
+       COPY CUSTREC REPLACING ==CUSTOMER-RECORD==
+                            BY ==WS-WORK-CUSTOMER==.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG                 PIC X VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+               88  WS-NOT-EOF              VALUE 'N'.
+
+       01  WS-BACKUP-DATE                  PIC 9(8).
+       01  WS-BACKUP-TIME                  PIC 9(6).
+       01  WS-BACKUP-COUNT                 PIC 9(7) VALUE 0.
+
+       01  WS-BKUP-HEADER.
+           05  WS-BKH-MARKER               PIC X(9) VALUE 'CUSTBKUP '.
+           05  WS-BKH-DATE                 PIC 9(8).
+           05  WS-BKH-TIME                 PIC 9(6).
+           05  FILLER                      PIC X(216) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS SECTION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMER UNTIL WS-EOF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE SECTION.
+
+       1000-INIT.
+           INITIALIZE WS-FLAGS
+           ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-BACKUP-TIME FROM TIME
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT WS-FILE-OK
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT BACKUP-FILE
+           IF NOT WS-BKUP-OK
+               DISPLAY 'ERROR OPENING BACKUP FILE: ' WS-BKUP-STATUS
+               SET WS-EOF TO TRUE
+           ELSE
+               MOVE WS-BACKUP-DATE TO WS-BKH-DATE
+               MOVE WS-BACKUP-TIME TO WS-BKH-TIME
+               WRITE BACKUP-RECORD FROM WS-BKUP-HEADER
+           END-IF.
+
+       2000-PROCESS-CUSTOMER SECTION.
+
+       2000-PROCESS.
+           READ CUSTOMER-FILE INTO WS-WORK-CUSTOMER
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-BACKUP-COUNT
+                   WRITE BACKUP-RECORD FROM WS-WORK-CUSTOMER
+                   IF NOT WS-BKUP-OK
+                       DISPLAY 'ERROR WRITING BACKUP RECORD FOR: '
+                           CUST-ID OF WS-WORK-CUSTOMER
+                           ' STATUS: ' WS-BKUP-STATUS
+                   END-IF
+           END-READ.
+
+       9000-FINALIZE SECTION.
+
+       9000-FINAL.
+           CLOSE CUSTOMER-FILE
+           CLOSE BACKUP-FILE
+           DISPLAY 'CUSTOMER FILE BACKUP COMPLETE, RECORDS WRITTEN: '
+               WS-BACKUP-COUNT.
