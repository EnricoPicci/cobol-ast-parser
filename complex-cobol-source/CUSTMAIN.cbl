@@ -12,25 +12,114 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CUST-KEY
+               ALTERNATE RECORD KEY IS CUST-LAST-NAME
+                   WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT CONTROL-REPORT-FILE ASSIGN TO 'CTLRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT MAINTENANCE-FILE ASSIGN TO 'MAINTFILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MAINT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CKPTFILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDIT-JOURNAL-FILE ASSIGN TO 'AUDITFIL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
            COPY CUSTREC.
 
+       FD  CONTROL-REPORT-FILE.
+       01  CTL-REPORT-LINE                 PIC X(80).
+
+       FD  MAINTENANCE-FILE.
+       01  MAINT-TRANSACTION               PIC X(310).
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-RECORDS-READ           PIC 9(7).
+           05  CKPT-LAST-CUST-ID           PIC 9(8).
+
+       FD  AUDIT-JOURNAL-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-ACTION                  PIC X(1).
+               88  AUD-ACTION-ADD          VALUE 'A'.
+               88  AUD-ACTION-UPDATE       VALUE 'U'.
+               88  AUD-ACTION-DELETE       VALUE 'D'.
+           05  AUD-TS-DATE                 PIC 9(8).
+           05  AUD-TS-TIME                 PIC 9(6).
+           05  AUD-CUST-ID                 PIC 9(8).
+           05  AUD-BEFORE-IMAGE            PIC X(308).
+           05  AUD-AFTER-IMAGE             PIC X(308).
+
        WORKING-STORAGE SECTION.
 
+       01  WS-MAINT-STATUS                 PIC XX.
+           88  WS-MAINT-OK                 VALUE '00'.
+
+       01  WS-CKPT-STATUS                  PIC XX.
+           88  WS-CKPT-OK                  VALUE '00'.
+
+       01  WS-AUDIT-STATUS                 PIC XX.
+           88  WS-AUDIT-OK                  VALUE '00'.
+
+       COPY CUSTREC REPLACING ==CUSTOMER-RECORD==
+                            BY ==WS-BEFORE-IMAGE==.
+
+       01  WS-CHECKPOINT-WORK.
+           05  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 1000.
+           05  WS-CKPT-QUOTIENT            PIC 9(7).
+           05  WS-CKPT-REMAINDER           PIC 9(5).
+           05  WS-RESTART-COUNT            PIC 9(7) VALUE 0.
+           05  WS-SKIP-COUNT               PIC 9(7) VALUE 0.
+
+       01  WS-CTL-STATUS                   PIC XX.
+           88  WS-CTL-OK                   VALUE '00'.
+
+       01  WS-CTL-RUN-DATE                 PIC 9(8).
+
+       01  WS-CTL-TOTALS.
+           05  WS-TOTAL-BALANCE-CHANGE     PIC S9(9)V99 VALUE 0.
+
+       01  WS-CTL-HEADING-LINE.
+           05  FILLER                      PIC X(21)
+               VALUE 'CUSTMAIN CONTROL RPT'.
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  FILLER                      PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-CTL-HDG-DATE              PIC 9(8).
+
+       01  WS-CTL-COUNT-LINE.
+           05  WS-CTL-CNT-LABEL            PIC X(20).
+           05  WS-CTL-CNT-VALUE            PIC ZZZ,ZZ9.
+
+       01  WS-CTL-AMOUNT-LINE.
+           05  WS-CTL-AMT-LABEL            PIC X(20).
+           05  WS-CTL-AMT-VALUE            PIC $$$,$$$,$$9.99-.
+
        01  WS-FILE-STATUS                  PIC XX.
            88  WS-FILE-OK                  VALUE '00'.
-           88  WS-FILE-NOT-FOUND           VALUE '23'.
            88  WS-FILE-DUP-KEY             VALUE '22'.
+           88  WS-FILE-NOT-FOUND           VALUE '23'.
+           88  WS-FILE-NOT-OPEN            VALUE '35'.
+           88  WS-FILE-SIZE-MISMATCH       VALUE '39'.
+           88  WS-FILE-RESOURCE-ERROR      VALUE '92'.
+           88  WS-FILE-LOGIC-ERROR         VALUE '93'.
 
-       01  WS-WORK-CUSTOMER.
-           COPY CUSTREC.
+       COPY CUSTREC REPLACING ==CUSTOMER-RECORD==
+                            BY ==WS-WORK-CUSTOMER==.
+
+       COPY DATEPARM.
 
        01  WS-INPUT-BUFFER.
-           05  WS-INPUT-RECORD             PIC X(300).
+           05  WS-INPUT-RECORD             PIC X(310).
 
        01  WS-INPUT-PARSED REDEFINES WS-INPUT-BUFFER.
            05  WS-INP-ACTION               PIC X(1).
@@ -38,14 +127,125 @@
                88  WS-ACTION-UPDATE        VALUE 'U'.
                88  WS-ACTION-DELETE        VALUE 'D'.
                88  WS-ACTION-INQUIRY       VALUE 'I'.
+               88  WS-ACTION-NAME-INQUIRY  VALUE 'N'.
            05  WS-INP-CUST-ID              PIC 9(8).
-           05  WS-INP-DATA                 PIC X(291).
+           05  WS-INP-CUST-TYPE            PIC X(2).
+      *----------------------------------------------------------------*
+      * WS-INP-DATA(289:1) / (290:9) carry the balance adjustment
+      * applied by 4100-APPLY-UPDATES: a sign character ('-' for a
+      * debit, anything else treated as a credit) followed by an
+      * unsigned PIC 9(7)V99 magnitude. Blank/zero means no adjustment.
+      *----------------------------------------------------------------*
+           05  WS-INP-DATA                 PIC X(299).
 
        01  WS-NUMERIC-WORK.
            05  WS-EDIT-AMOUNT              PIC 9(7)V99.
            05  WS-CALC-AMOUNT              PIC S9(9)V99.
+           05  WS-CALC-NEW-BALANCE         PIC S9(9)V99.
            05  WS-PERCENT                  PIC V999.
 
+       01  WS-STATE-TABLE.
+           05  FILLER  PIC X(2) VALUE 'AL'.
+           05  FILLER  PIC X(2) VALUE 'AK'.
+           05  FILLER  PIC X(2) VALUE 'AZ'.
+           05  FILLER  PIC X(2) VALUE 'AR'.
+           05  FILLER  PIC X(2) VALUE 'CA'.
+           05  FILLER  PIC X(2) VALUE 'CO'.
+           05  FILLER  PIC X(2) VALUE 'CT'.
+           05  FILLER  PIC X(2) VALUE 'DE'.
+           05  FILLER  PIC X(2) VALUE 'FL'.
+           05  FILLER  PIC X(2) VALUE 'GA'.
+           05  FILLER  PIC X(2) VALUE 'HI'.
+           05  FILLER  PIC X(2) VALUE 'ID'.
+           05  FILLER  PIC X(2) VALUE 'IL'.
+           05  FILLER  PIC X(2) VALUE 'IN'.
+           05  FILLER  PIC X(2) VALUE 'IA'.
+           05  FILLER  PIC X(2) VALUE 'KS'.
+           05  FILLER  PIC X(2) VALUE 'KY'.
+           05  FILLER  PIC X(2) VALUE 'LA'.
+           05  FILLER  PIC X(2) VALUE 'ME'.
+           05  FILLER  PIC X(2) VALUE 'MD'.
+           05  FILLER  PIC X(2) VALUE 'MA'.
+           05  FILLER  PIC X(2) VALUE 'MI'.
+           05  FILLER  PIC X(2) VALUE 'MN'.
+           05  FILLER  PIC X(2) VALUE 'MS'.
+           05  FILLER  PIC X(2) VALUE 'MO'.
+           05  FILLER  PIC X(2) VALUE 'MT'.
+           05  FILLER  PIC X(2) VALUE 'NE'.
+           05  FILLER  PIC X(2) VALUE 'NV'.
+           05  FILLER  PIC X(2) VALUE 'NH'.
+           05  FILLER  PIC X(2) VALUE 'NJ'.
+           05  FILLER  PIC X(2) VALUE 'NM'.
+           05  FILLER  PIC X(2) VALUE 'NY'.
+           05  FILLER  PIC X(2) VALUE 'NC'.
+           05  FILLER  PIC X(2) VALUE 'ND'.
+           05  FILLER  PIC X(2) VALUE 'OH'.
+           05  FILLER  PIC X(2) VALUE 'OK'.
+           05  FILLER  PIC X(2) VALUE 'OR'.
+           05  FILLER  PIC X(2) VALUE 'PA'.
+           05  FILLER  PIC X(2) VALUE 'RI'.
+           05  FILLER  PIC X(2) VALUE 'SC'.
+           05  FILLER  PIC X(2) VALUE 'SD'.
+           05  FILLER  PIC X(2) VALUE 'TN'.
+           05  FILLER  PIC X(2) VALUE 'TX'.
+           05  FILLER  PIC X(2) VALUE 'UT'.
+           05  FILLER  PIC X(2) VALUE 'VT'.
+           05  FILLER  PIC X(2) VALUE 'VA'.
+           05  FILLER  PIC X(2) VALUE 'WA'.
+           05  FILLER  PIC X(2) VALUE 'WV'.
+           05  FILLER  PIC X(2) VALUE 'WI'.
+           05  FILLER  PIC X(2) VALUE 'WY'.
+           05  FILLER  PIC X(2) VALUE 'DC'.
+
+       01  WS-STATE-CODES REDEFINES WS-STATE-TABLE.
+           05  WS-STATE-CODE               PIC X(2) OCCURS 51 TIMES.
+
+      *----------------------------------------------------------------*
+      * Operator authorization tables. WS-OPERATOR-TABLE lists every
+      * operator ID recognized by this system at all, required on any
+      * maintenance update; WS-DELETE-AUTH-TABLE is the narrower
+      * supervisor-level subset authorized to delete a customer.
+      *----------------------------------------------------------------*
+       01  WS-OPERATOR-TABLE.
+           05  FILLER  PIC X(8) VALUE 'ADMIN001'.
+           05  FILLER  PIC X(8) VALUE 'SUPV0001'.
+           05  FILLER  PIC X(8) VALUE 'SUPV0002'.
+           05  FILLER  PIC X(8) VALUE 'CLERK001'.
+           05  FILLER  PIC X(8) VALUE 'CLERK002'.
+           05  FILLER  PIC X(8) VALUE 'CLERK003'.
+           05  FILLER  PIC X(8) VALUE 'CLERK004'.
+           05  FILLER  PIC X(8) VALUE 'CLERK005'.
+
+       01  WS-OPERATOR-CODES REDEFINES WS-OPERATOR-TABLE.
+           05  WS-OPERATOR-CODE            PIC X(8) OCCURS 8 TIMES.
+
+       01  WS-DELETE-AUTH-TABLE.
+           05  FILLER  PIC X(8) VALUE 'ADMIN001'.
+           05  FILLER  PIC X(8) VALUE 'SUPV0001'.
+           05  FILLER  PIC X(8) VALUE 'SUPV0002'.
+
+       01  WS-DELETE-AUTH-CODES REDEFINES WS-DELETE-AUTH-TABLE.
+           05  WS-DELETE-AUTH-CODE         PIC X(8) OCCURS 3 TIMES.
+
+       01  WS-VALIDATION-WORK.
+           05  WS-STATE-IDX                PIC 9(2).
+           05  WS-STATE-FOUND-FLAG         PIC X VALUE 'N'.
+               88  WS-STATE-FOUND          VALUE 'Y'.
+           05  WS-OPERATOR-IDX             PIC 9(2).
+           05  WS-OPERATOR-FOUND-FLAG      PIC X VALUE 'N'.
+               88  WS-OPERATOR-FOUND       VALUE 'Y'.
+           05  WS-DELETE-AUTH-IDX          PIC 9(2).
+           05  WS-DELETE-AUTH-FOUND-FLAG   PIC X VALUE 'N'.
+               88  WS-DELETE-AUTH-FOUND    VALUE 'Y'.
+           05  WS-CUSTOMER-FOUND-FLAG      PIC X VALUE 'N'.
+               88  WS-CUSTOMER-FOUND       VALUE 'Y'.
+
+       01  WS-CREDIT-LIMIT-TABLE.
+           05  WS-CL-INDIVIDUAL             PIC 9(7)V99 VALUE 10000.00.
+           05  WS-CL-CORPORATE              PIC 9(7)V99 VALUE 50000.00.
+           05  WS-CL-GOVERNMENT             PIC 9(7)V99 VALUE
+                                                 9999999.99.
+
        01  WS-FLAGS.
            05  WS-EOF-FLAG                 PIC X VALUE 'N'.
                88  WS-EOF                  VALUE 'Y'.
@@ -54,12 +254,65 @@
                88  WS-VALID                VALUE 'Y'.
                88  WS-INVALID              VALUE 'N'.
 
+       01  WS-RUN-PARM                     PIC X(20) VALUE SPACES.
+
+       01  WS-RUN-PARM-FIELDS REDEFINES WS-RUN-PARM.
+           05  WS-PARM-INPUT-MODE          PIC X(1).
+               88  WS-PARM-MODE-CSV        VALUE 'C'.
+               88  WS-PARM-MODE-FIXED      VALUE 'F' SPACE.
+      *----------------------------------------------------------------*
+      * WS-PARM-ACTION-FILTER, when not blank, restricts this run to
+      * only the one action code given (same codes as WS-INP-ACTION's
+      * 88-levels below); any other action on the input is skipped
+      * rather than processed. WS-PARM-VALIDATE-ONLY, when 'V', runs
+      * every record through its normal parse/edit checks but stops
+      * short of the actual WRITE/REWRITE/DELETE, for a dry-run pass
+      * over a batch before committing it for real.
+      *----------------------------------------------------------------*
+           05  WS-PARM-ACTION-FILTER       PIC X(1).
+           05  WS-PARM-RUN-MODE            PIC X(1).
+               88  WS-PARM-VALIDATE-ONLY   VALUE 'V'.
+               88  WS-PARM-MODE-LIVE       VALUE 'L' SPACE.
+           05  FILLER                      PIC X(17).
+
+       01  WS-CSV-WORK.
+           05  WS-CSV-ACTION                PIC X(1).
+           05  WS-CSV-CUST-ID                PIC X(8).
+           05  WS-CSV-CUST-TYPE              PIC X(2).
+           05  WS-CSV-FIRST-NAME             PIC X(25).
+           05  WS-CSV-LAST-NAME              PIC X(30).
+           05  WS-CSV-MIDDLE-INIT            PIC X(1).
+           05  WS-CSV-STREET                 PIC X(40).
+           05  WS-CSV-CITY                    PIC X(25).
+           05  WS-CSV-STATE-PROV             PIC X(2).
+           05  WS-CSV-ZIP-POSTAL             PIC X(9).
+           05  WS-CSV-PHONE                   PIC X(10).
+           05  WS-CSV-EMAIL                   PIC X(50).
+           05  WS-CSV-CREDIT-LIMIT           PIC X(9).
+           05  WS-CSV-COUNTRY-CODE           PIC X(2).
+           05  WS-CSV-PAYMENT-DATE           PIC X(8).
+           05  WS-CSV-CURRENCY-CODE          PIC X(3).
+           05  WS-CSV-SECONDARY-NAME         PIC X(56).
+           05  WS-CSV-SECONDARY-PHONE        PIC X(10).
+           05  WS-CSV-OPERATOR-ID            PIC X(8).
+           05  WS-CSV-BALANCE-ADJ-SIGN       PIC X(1).
+           05  WS-CSV-BALANCE-ADJ-AMT        PIC X(9).
+
+       01  WS-NAME-SEARCH-FLAG             PIC X VALUE 'N'.
+           88  WS-NAME-MATCH-FOUND         VALUE 'Y'.
+           88  WS-NAME-MATCH-NOT-FOUND     VALUE 'N'.
+
+       01  WS-NAME-SCAN-FLAG                PIC X VALUE 'N'.
+           88  WS-NAME-SCAN-DONE            VALUE 'Y'.
+           88  WS-NAME-SCAN-ACTIVE          VALUE 'N'.
+
        01  WS-COUNTERS.
            05  WS-RECORDS-READ             PIC 9(7) VALUE 0.
            05  WS-RECORDS-ADDED            PIC 9(7) VALUE 0.
            05  WS-RECORDS-UPDATED          PIC 9(7) VALUE 0.
            05  WS-RECORDS-DELETED          PIC 9(7) VALUE 0.
            05  WS-RECORDS-ERROR            PIC 9(7) VALUE 0.
+           05  WS-RECORDS-SKIPPED          PIC 9(7) VALUE 0.
 
            COPY RPTFLDS.
 
@@ -78,36 +331,144 @@
        1000-INIT.
            INITIALIZE WS-COUNTERS
            INITIALIZE WS-FLAGS
+           INITIALIZE WS-CTL-TOTALS
            MOVE 0 TO RPT-PAGE-NUM
            MOVE 0 TO RPT-LINE-NUM
            MOVE 0 TO RPT-RECORD-COUNT
+           ACCEPT WS-CTL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE
            OPEN I-O CUSTOMER-FILE
            IF NOT WS-FILE-OK
-               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               PERFORM 8000-REPORT-FILE-STATUS
                MOVE 'Y' TO WS-EOF-FLAG
+           END-IF
+           OPEN OUTPUT CONTROL-REPORT-FILE
+           IF NOT WS-CTL-OK
+               DISPLAY 'ERROR OPENING CONTROL REPORT FILE: '
+                   WS-CTL-STATUS
+           END-IF
+           OPEN INPUT MAINTENANCE-FILE
+           IF NOT WS-MAINT-OK
+               DISPLAY 'ERROR OPENING MAINTENANCE FILE: '
+                   WS-MAINT-STATUS
+               MOVE 'Y' TO WS-EOF-FLAG
+           END-IF
+           PERFORM 1100-RESTART-SKIP
+           OPEN OUTPUT AUDIT-JOURNAL-FILE
+           IF NOT WS-AUDIT-OK
+               DISPLAY 'ERROR OPENING AUDIT JOURNAL FILE: '
+                   WS-AUDIT-STATUS
            END-IF.
 
+       1100-RESTART-SKIP SECTION.
+
+       1100-SKIP.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-OK
+               PERFORM 1110-READ-CHECKPOINT UNTIL WS-CKPT-STATUS = '10'
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           OPEN EXTEND CHECKPOINT-FILE
+           IF NOT WS-CKPT-OK
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF WS-RESTART-COUNT > 0
+               DISPLAY 'RESTARTING AFTER ' WS-RESTART-COUNT
+                   ' PREVIOUSLY PROCESSED RECORDS'
+               PERFORM 1120-SKIP-RECORD
+                   UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT OR WS-EOF
+           END-IF.
+
+       1110-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               NOT AT END
+                   MOVE CKPT-RECORDS-READ TO WS-RESTART-COUNT
+           END-READ.
+
+       1120-SKIP-RECORD.
+           READ MAINTENANCE-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-SKIP-COUNT
+           END-READ.
+
        2000-PROCESS-INPUT SECTION.
 
        2000-PROCESS.
-           ACCEPT WS-INPUT-BUFFER FROM CONSOLE
-           IF WS-INPUT-BUFFER = SPACES
-               SET WS-EOF TO TRUE
-           ELSE
-               ADD 1 TO WS-RECORDS-READ
-               EVALUATE TRUE
-                   WHEN WS-ACTION-ADD
-                       PERFORM 3000-ADD-CUSTOMER
-                   WHEN WS-ACTION-UPDATE
-                       PERFORM 4000-UPDATE-CUSTOMER
-                   WHEN WS-ACTION-DELETE
-                       PERFORM 5000-DELETE-CUSTOMER
-                   WHEN WS-ACTION-INQUIRY
-                       PERFORM 6000-INQUIRY-CUSTOMER
-                   WHEN OTHER
-                       ADD 1 TO WS-RECORDS-ERROR
-                       DISPLAY 'INVALID ACTION CODE'
-               END-EVALUATE
+           READ MAINTENANCE-FILE INTO WS-INPUT-BUFFER
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   IF WS-PARM-MODE-CSV
+                       PERFORM 2050-CONVERT-CSV-TO-FIXED
+                   END-IF
+                   IF WS-PARM-ACTION-FILTER NOT = SPACES
+                       AND WS-INP-ACTION NOT = WS-PARM-ACTION-FILTER
+                       ADD 1 TO WS-RECORDS-SKIPPED
+                   ELSE
+                       EVALUATE TRUE
+                           WHEN WS-ACTION-ADD
+                               PERFORM 3000-ADD-CUSTOMER
+                           WHEN WS-ACTION-UPDATE
+                               PERFORM 4000-UPDATE-CUSTOMER
+                           WHEN WS-ACTION-DELETE
+                               PERFORM 5000-DELETE-CUSTOMER
+                           WHEN WS-ACTION-INQUIRY
+                               PERFORM 6000-INQUIRY-CUSTOMER
+                           WHEN WS-ACTION-NAME-INQUIRY
+                               PERFORM 6100-INQUIRY-BY-NAME
+                           WHEN OTHER
+                               ADD 1 TO WS-RECORDS-ERROR
+                               DISPLAY 'INVALID ACTION CODE'
+                       END-EVALUATE
+                   END-IF
+                   PERFORM 2100-CHECKPOINT
+           END-READ.
+
+       2050-CONVERT-CSV-TO-FIXED.
+           UNSTRING WS-INPUT-RECORD DELIMITED BY ','
+               INTO WS-CSV-ACTION, WS-CSV-CUST-ID, WS-CSV-CUST-TYPE,
+                    WS-CSV-FIRST-NAME, WS-CSV-LAST-NAME,
+                    WS-CSV-MIDDLE-INIT, WS-CSV-STREET, WS-CSV-CITY,
+                    WS-CSV-STATE-PROV, WS-CSV-ZIP-POSTAL,
+                    WS-CSV-PHONE, WS-CSV-EMAIL, WS-CSV-CREDIT-LIMIT,
+                    WS-CSV-COUNTRY-CODE, WS-CSV-PAYMENT-DATE,
+                    WS-CSV-CURRENCY-CODE, WS-CSV-SECONDARY-NAME,
+                    WS-CSV-SECONDARY-PHONE, WS-CSV-OPERATOR-ID,
+                    WS-CSV-BALANCE-ADJ-SIGN, WS-CSV-BALANCE-ADJ-AMT
+           MOVE WS-CSV-ACTION TO WS-INP-ACTION
+           MOVE WS-CSV-CUST-ID TO WS-INP-CUST-ID
+           MOVE WS-CSV-CUST-TYPE TO WS-INP-CUST-TYPE
+           MOVE WS-CSV-FIRST-NAME TO WS-INP-DATA(1:25)
+           MOVE WS-CSV-LAST-NAME TO WS-INP-DATA(26:30)
+           MOVE WS-CSV-MIDDLE-INIT TO WS-INP-DATA(56:1)
+           MOVE WS-CSV-STREET TO WS-INP-DATA(57:40)
+           MOVE WS-CSV-CITY TO WS-INP-DATA(97:25)
+           MOVE WS-CSV-STATE-PROV TO WS-INP-DATA(122:2)
+           MOVE WS-CSV-ZIP-POSTAL TO WS-INP-DATA(124:9)
+           MOVE WS-CSV-PHONE TO WS-INP-DATA(133:10)
+           MOVE WS-CSV-EMAIL TO WS-INP-DATA(143:50)
+           MOVE WS-CSV-CREDIT-LIMIT TO WS-INP-DATA(193:9)
+           MOVE WS-CSV-COUNTRY-CODE TO WS-INP-DATA(202:2)
+           MOVE WS-CSV-PAYMENT-DATE TO WS-INP-DATA(204:8)
+           MOVE WS-CSV-CURRENCY-CODE TO WS-INP-DATA(212:3)
+           MOVE WS-CSV-SECONDARY-NAME TO WS-INP-DATA(215:56)
+           MOVE WS-CSV-SECONDARY-PHONE TO WS-INP-DATA(271:10)
+           MOVE WS-CSV-OPERATOR-ID TO WS-INP-DATA(281:8)
+           MOVE WS-CSV-BALANCE-ADJ-SIGN TO WS-INP-DATA(289:1)
+           MOVE WS-CSV-BALANCE-ADJ-AMT TO WS-INP-DATA(290:9).
+
+       2100-CHECKPOINT SECTION.
+
+       2100-CKPT.
+           DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = 0
+               MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+               MOVE WS-INP-CUST-ID TO CKPT-LAST-CUST-ID
+               WRITE CKPT-RECORD
            END-IF.
 
        3000-ADD-CUSTOMER SECTION.
@@ -115,16 +476,28 @@
        3000-ADD.
            INITIALIZE WS-WORK-CUSTOMER
            MOVE WS-INP-CUST-ID TO CUST-ID OF WS-WORK-CUSTOMER
+           MOVE WS-INP-CUST-TYPE TO CUST-TYPE OF WS-WORK-CUSTOMER
            PERFORM 3100-PARSE-CUSTOMER-DATA
            IF WS-VALID
-               WRITE CUSTOMER-RECORD FROM WS-WORK-CUSTOMER
-               IF WS-FILE-OK
+               IF WS-PARM-VALIDATE-ONLY
                    ADD 1 TO WS-RECORDS-ADDED
-                   ADD 1 TO RPT-RECORD-COUNT
                ELSE
-                   ADD 1 TO WS-RECORDS-ERROR
-                   ADD 1 TO RPT-ERROR-COUNT
+                   WRITE CUSTOMER-RECORD FROM WS-WORK-CUSTOMER
+                   IF WS-FILE-OK
+                       ADD 1 TO WS-RECORDS-ADDED
+                       ADD 1 TO RPT-RECORD-COUNT
+                       INITIALIZE WS-BEFORE-IMAGE
+                       SET AUD-ACTION-ADD TO TRUE
+                       PERFORM 7000-WRITE-AUDIT-RECORD
+                   ELSE
+                       PERFORM 8000-REPORT-FILE-STATUS
+                       ADD 1 TO WS-RECORDS-ERROR
+                       ADD 1 TO RPT-ERROR-COUNT
+                   END-IF
                END-IF
+           ELSE
+               ADD 1 TO WS-RECORDS-ERROR
+               ADD 1 TO RPT-ERROR-COUNT
            END-IF.
 
        3100-PARSE-CUSTOMER-DATA.
@@ -139,30 +512,200 @@
                                       OF WS-WORK-CUSTOMER
            MOVE WS-INP-DATA(97:25) TO CUST-CITY
                                       OF WS-WORK-CUSTOMER
-           MOVE WS-INP-DATA(122:2) TO CUST-STATE
-                                      OF WS-WORK-CUSTOMER
-           MOVE 10000.00 TO CUST-CREDIT-LIMIT OF WS-WORK-CUSTOMER
-           MOVE 0 TO CUST-BALANCE OF WS-WORK-CUSTOMER.
+           IF WS-INP-DATA(202:2) = SPACES
+               MOVE 'US' TO CUST-COUNTRY-CODE OF WS-WORK-CUSTOMER
+           ELSE
+               MOVE WS-INP-DATA(202:2) TO CUST-COUNTRY-CODE
+                                          OF WS-WORK-CUSTOMER
+           END-IF
+           PERFORM 3140-APPLY-ADDRESS-BY-COUNTRY
+           PERFORM 3145-SET-CURRENCY-CODE
+           PERFORM 3147-SET-SECONDARY-CONTACT
+           PERFORM 3160-SET-CREDIT-LIMIT
+           MOVE 0 TO CUST-BALANCE OF WS-WORK-CUSTOMER
+           IF CUST-FIRST-NAME OF WS-WORK-CUSTOMER = SPACES
+               SET WS-INVALID TO TRUE
+               DISPLAY 'INVALID CUSTOMER: FIRST NAME IS BLANK'
+           END-IF
+           IF CUST-LAST-NAME OF WS-WORK-CUSTOMER = SPACES
+               SET WS-INVALID TO TRUE
+               DISPLAY 'INVALID CUSTOMER: LAST NAME IS BLANK'
+           END-IF
+           PERFORM 3155-VALIDATE-ADDRESS-BY-COUNTRY
+           IF NOT WS-VALID
+               DISPLAY 'CUSTOMER RECORD REJECTED: ' WS-INP-CUST-ID
+           END-IF.
+
+       3140-APPLY-ADDRESS-BY-COUNTRY.
+           EVALUATE TRUE
+               WHEN CUST-COUNTRY-CANADA OF WS-WORK-CUSTOMER
+                   MOVE WS-INP-DATA(122:2) TO CUST-PROVINCE
+                                              OF WS-WORK-CUSTOMER
+                   MOVE WS-INP-DATA(124:9) TO CUST-POSTAL-CODE
+                                              OF WS-WORK-CUSTOMER
+               WHEN OTHER
+                   MOVE WS-INP-DATA(122:2) TO CUST-STATE
+                                              OF WS-WORK-CUSTOMER
+                   MOVE WS-INP-DATA(124:5) TO CUST-ZIP
+                                              OF WS-WORK-CUSTOMER
+                   MOVE WS-INP-DATA(129:4) TO CUST-ZIP-EXT
+                                              OF WS-WORK-CUSTOMER
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      * Defaults CUST-CURRENCY-CODE from the customer's country, then
+      * lets an explicit currency code on the transaction (if present)
+      * override that default, since a Canadian address does not
+      * always imply a CAD-denominated balance.
+      *----------------------------------------------------------------*
+       3145-SET-CURRENCY-CODE.
+           EVALUATE TRUE
+               WHEN CUST-COUNTRY-CANADA OF WS-WORK-CUSTOMER
+                   MOVE 'CAD' TO CUST-CURRENCY-CODE OF WS-WORK-CUSTOMER
+               WHEN OTHER
+                   MOVE 'USD' TO CUST-CURRENCY-CODE OF WS-WORK-CUSTOMER
+           END-EVALUATE
+           IF WS-INP-DATA(212:3) NOT = SPACES
+               MOVE WS-INP-DATA(212:3) TO CUST-CURRENCY-CODE
+                                          OF WS-WORK-CUSTOMER
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * CUST-CORPORATE accounts routinely have a billing contact
+      * different from the account's own CUST-FULL-NAME, so a
+      * secondary-contact name/phone is only taken from the
+      * transaction for corporate accounts.
+      *----------------------------------------------------------------*
+       3147-SET-SECONDARY-CONTACT.
+           IF CUST-CORPORATE OF WS-WORK-CUSTOMER
+               MOVE WS-INP-DATA(215:56) TO CUST-SECONDARY-NAME
+                                           OF WS-WORK-CUSTOMER
+               MOVE WS-INP-DATA(271:10) TO CUST-SECONDARY-PHONE
+                                           OF WS-WORK-CUSTOMER
+           END-IF.
+
+       3155-VALIDATE-ADDRESS-BY-COUNTRY.
+           EVALUATE TRUE
+               WHEN CUST-COUNTRY-CANADA OF WS-WORK-CUSTOMER
+                   IF CUST-PROVINCE OF WS-WORK-CUSTOMER = SPACES
+                       OR CUST-POSTAL-CODE OF WS-WORK-CUSTOMER = SPACES
+                       SET WS-INVALID TO TRUE
+                       DISPLAY 'INVALID CUSTOMER: MISSING PROVINCE '
+                           'OR POSTAL CODE'
+                   END-IF
+               WHEN OTHER
+                   PERFORM 3150-VALIDATE-STATE
+                   IF NOT WS-STATE-FOUND
+                       SET WS-INVALID TO TRUE
+                       DISPLAY 'INVALID CUSTOMER: BAD STATE CODE - '
+                           CUST-STATE OF WS-WORK-CUSTOMER
+                   END-IF
+                   IF CUST-ZIP OF WS-WORK-CUSTOMER NOT NUMERIC
+                       OR CUST-ZIP OF WS-WORK-CUSTOMER = 0
+                       SET WS-INVALID TO TRUE
+                       DISPLAY 'INVALID CUSTOMER: BAD OR ZERO ZIP CODE'
+                   END-IF
+           END-EVALUATE.
+
+       3160-SET-CREDIT-LIMIT.
+           EVALUATE TRUE
+               WHEN CUST-CORPORATE OF WS-WORK-CUSTOMER
+                   MOVE WS-CL-CORPORATE TO
+                       CUST-CREDIT-LIMIT OF WS-WORK-CUSTOMER
+               WHEN CUST-GOVERNMENT OF WS-WORK-CUSTOMER
+                   MOVE WS-CL-GOVERNMENT TO
+                       CUST-CREDIT-LIMIT OF WS-WORK-CUSTOMER
+               WHEN OTHER
+                   MOVE WS-CL-INDIVIDUAL TO
+                       CUST-CREDIT-LIMIT OF WS-WORK-CUSTOMER
+           END-EVALUATE.
+
+       3150-VALIDATE-STATE.
+           MOVE 'N' TO WS-STATE-FOUND-FLAG
+           PERFORM VARYING WS-STATE-IDX FROM 1 BY 1
+               UNTIL WS-STATE-IDX > 51 OR WS-STATE-FOUND
+               IF WS-STATE-CODE(WS-STATE-IDX) =
+                   CUST-STATE OF WS-WORK-CUSTOMER
+                   SET WS-STATE-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
 
        4000-UPDATE-CUSTOMER SECTION.
 
        4000-UPDATE.
+           PERFORM 4050-VALIDATE-OPERATOR
+           IF NOT WS-OPERATOR-FOUND
+               DISPLAY 'UPDATE REJECTED, UNAUTHORIZED OPERATOR: '
+                   WS-INP-DATA(281:8) ' ON CUSTOMER: ' WS-INP-CUST-ID
+               ADD 1 TO WS-RECORDS-ERROR
+           ELSE
+               PERFORM 4060-FIND-CUSTOMER-BY-ID
+               IF WS-CUSTOMER-FOUND
+                   MOVE WS-WORK-CUSTOMER TO WS-BEFORE-IMAGE
+                   PERFORM 4100-APPLY-UPDATES
+                   IF WS-VALID
+                       IF WS-PARM-VALIDATE-ONLY
+                           ADD 1 TO WS-RECORDS-UPDATED
+                       ELSE
+                           REWRITE CUSTOMER-RECORD FROM WS-WORK-CUSTOMER
+                           IF WS-FILE-OK
+                               ADD 1 TO WS-RECORDS-UPDATED
+                               SET AUD-ACTION-UPDATE TO TRUE
+                               PERFORM 7000-WRITE-AUDIT-RECORD
+                           ELSE
+                               PERFORM 8000-REPORT-FILE-STATUS
+                               ADD 1 TO WS-RECORDS-ERROR
+                           END-IF
+                       END-IF
+                   END-IF
+               ELSE
+                   PERFORM 8000-REPORT-FILE-STATUS
+                   ADD 1 TO WS-RECORDS-ERROR
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Every maintenance update must carry a recognized operator ID
+      * on WS-INP-DATA(281:8); an unrecognized or blank operator ID
+      * fails this check the same way a blank name fails
+      * 3100-PARSE-CUSTOMER-DATA.
+      *----------------------------------------------------------------*
+       4050-VALIDATE-OPERATOR.
+           MOVE 'N' TO WS-OPERATOR-FOUND-FLAG
+           PERFORM VARYING WS-OPERATOR-IDX FROM 1 BY 1
+               UNTIL WS-OPERATOR-IDX > 8 OR WS-OPERATOR-FOUND
+               IF WS-OPERATOR-CODE(WS-OPERATOR-IDX) =
+                   WS-INP-DATA(281:8)
+                   SET WS-OPERATOR-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+      * WS-INP-CUST-ID only carries the CUST-ID half of CUST-KEY, so
+      * the customer type isn't known until the record is found; START
+      * positions to the first key NOT LESS THAN CUST-ID with a low
+      * CUST-TYPE and READ NEXT RECORD picks up that customer however
+      * its CUST-TYPE happens to be coded.
+      *----------------------------------------------------------------*
+       4060-FIND-CUSTOMER-BY-ID.
+           MOVE 'N' TO WS-CUSTOMER-FOUND-FLAG
            MOVE WS-INP-CUST-ID TO CUST-ID OF CUSTOMER-RECORD
-           READ CUSTOMER-FILE INTO WS-WORK-CUSTOMER
+           MOVE LOW-VALUES TO CUST-TYPE OF CUSTOMER-RECORD
+           START CUSTOMER-FILE KEY IS NOT LESS THAN
+               CUST-KEY OF CUSTOMER-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-START
            IF WS-FILE-OK
-               PERFORM 4100-APPLY-UPDATES
-               REWRITE CUSTOMER-RECORD FROM WS-WORK-CUSTOMER
+               READ CUSTOMER-FILE NEXT RECORD INTO WS-WORK-CUSTOMER
                IF WS-FILE-OK
-                   ADD 1 TO WS-RECORDS-UPDATED
-               ELSE
-                   ADD 1 TO WS-RECORDS-ERROR
+                   AND CUST-ID OF WS-WORK-CUSTOMER = WS-INP-CUST-ID
+                   SET WS-CUSTOMER-FOUND TO TRUE
                END-IF
-           ELSE
-               ADD 1 TO WS-RECORDS-ERROR
-               DISPLAY 'CUSTOMER NOT FOUND: ' WS-INP-CUST-ID
            END-IF.
 
        4100-APPLY-UPDATES.
+           SET WS-VALID TO TRUE
            IF WS-INP-DATA(1:25) NOT = SPACES
                MOVE WS-INP-DATA(1:25) TO CUST-FIRST-NAME
                                          OF WS-WORK-CUSTOMER
@@ -171,45 +714,321 @@
                MOVE WS-INP-DATA(26:30) TO CUST-LAST-NAME
                                           OF WS-WORK-CUSTOMER
            END-IF
-           COMPUTE CUST-BALANCE OF WS-WORK-CUSTOMER =
-               CUST-BALANCE OF WS-WORK-CUSTOMER + WS-CALC-AMOUNT.
+           PERFORM 4110-APPLY-ADDRESS-UPDATES
+           PERFORM 4120-APPLY-CONTACT-UPDATES
+           PERFORM 4130-APPLY-FINANCIAL-UPDATES
+           PERFORM 4140-APPLY-PAYMENT-DATE-UPDATE
+           PERFORM 4150-CALC-BALANCE-ADJUSTMENT
+           IF WS-VALID
+               COMPUTE WS-CALC-NEW-BALANCE =
+                   CUST-BALANCE OF WS-WORK-CUSTOMER + WS-CALC-AMOUNT
+               IF WS-CALC-AMOUNT NOT = 0
+                       AND WS-CALC-NEW-BALANCE >
+                       CUST-CREDIT-LIMIT OF WS-WORK-CUSTOMER
+                   AND NOT CUST-GOVERNMENT OF WS-WORK-CUSTOMER
+                   SET WS-INVALID TO TRUE
+                   ADD 1 TO WS-RECORDS-ERROR
+                   DISPLAY 'OVER CREDIT LIMIT: ' WS-INP-CUST-ID
+               ELSE
+                   MOVE WS-CALC-NEW-BALANCE TO
+                       CUST-BALANCE OF WS-WORK-CUSTOMER
+                   ADD WS-CALC-AMOUNT TO WS-TOTAL-BALANCE-CHANGE
+               END-IF
+           END-IF.
+
+       4110-APPLY-ADDRESS-UPDATES.
+           IF WS-INP-DATA(202:2) NOT = SPACES
+               MOVE WS-INP-DATA(202:2) TO CUST-COUNTRY-CODE
+                                          OF WS-WORK-CUSTOMER
+           END-IF
+           IF WS-INP-DATA(57:40) NOT = SPACES
+               MOVE WS-INP-DATA(57:40) TO CUST-STREET
+                                          OF WS-WORK-CUSTOMER
+           END-IF
+           IF WS-INP-DATA(97:25) NOT = SPACES
+               MOVE WS-INP-DATA(97:25) TO CUST-CITY
+                                          OF WS-WORK-CUSTOMER
+           END-IF
+           EVALUATE TRUE
+               WHEN CUST-COUNTRY-CANADA OF WS-WORK-CUSTOMER
+                   IF WS-INP-DATA(122:2) NOT = SPACES
+                       MOVE WS-INP-DATA(122:2) TO CUST-PROVINCE
+                                                  OF WS-WORK-CUSTOMER
+                   END-IF
+                   IF WS-INP-DATA(124:9) NOT = SPACES
+                       MOVE WS-INP-DATA(124:9) TO CUST-POSTAL-CODE
+                                                  OF WS-WORK-CUSTOMER
+                   END-IF
+               WHEN OTHER
+                   IF WS-INP-DATA(122:2) NOT = SPACES
+                       MOVE WS-INP-DATA(122:2) TO CUST-STATE
+                                                  OF WS-WORK-CUSTOMER
+                   END-IF
+                   IF WS-INP-DATA(124:5) NOT = SPACES
+                       MOVE WS-INP-DATA(124:5) TO CUST-ZIP
+                                                  OF WS-WORK-CUSTOMER
+                   END-IF
+                   IF WS-INP-DATA(129:4) NOT = SPACES
+                       MOVE WS-INP-DATA(129:4) TO CUST-ZIP-EXT
+                                                  OF WS-WORK-CUSTOMER
+                   END-IF
+           END-EVALUATE.
+
+       4120-APPLY-CONTACT-UPDATES.
+           IF WS-INP-DATA(133:10) NOT = SPACES
+               MOVE WS-INP-DATA(133:10) TO CUST-PHONE
+                                           OF WS-WORK-CUSTOMER
+           END-IF
+           IF WS-INP-DATA(143:50) NOT = SPACES
+               MOVE WS-INP-DATA(143:50) TO CUST-EMAIL
+                                           OF WS-WORK-CUSTOMER
+           END-IF
+           IF CUST-CORPORATE OF WS-WORK-CUSTOMER
+               IF WS-INP-DATA(215:56) NOT = SPACES
+                   MOVE WS-INP-DATA(215:56) TO CUST-SECONDARY-NAME
+                                               OF WS-WORK-CUSTOMER
+               END-IF
+               IF WS-INP-DATA(271:10) NOT = SPACES
+                   MOVE WS-INP-DATA(271:10) TO CUST-SECONDARY-PHONE
+                                               OF WS-WORK-CUSTOMER
+               END-IF
+           END-IF.
+
+       4130-APPLY-FINANCIAL-UPDATES.
+           IF WS-INP-DATA(193:9) NOT = SPACES
+               MOVE WS-INP-DATA(193:9) TO CUST-CREDIT-LIMIT
+                                          OF WS-WORK-CUSTOMER
+           END-IF
+           IF WS-INP-DATA(212:3) NOT = SPACES
+               MOVE WS-INP-DATA(212:3) TO CUST-CURRENCY-CODE
+                                          OF WS-WORK-CUSTOMER
+           END-IF.
+
+       4140-APPLY-PAYMENT-DATE-UPDATE.
+           IF WS-INP-DATA(204:8) NOT = SPACES
+               SET DU-FN-VALIDATE TO TRUE
+               MOVE WS-INP-DATA(204:8) TO DU-DATE-1
+               CALL 'DATEUTIL' USING DATEUTIL-PARMS
+               IF DU-VALID
+                   MOVE DU-DATE-1 TO
+                       CUST-PAYMENT-DATE OF WS-WORK-CUSTOMER
+               ELSE
+                   SET WS-INVALID TO TRUE
+                   ADD 1 TO WS-RECORDS-ERROR
+                   DISPLAY 'INVALID PAYMENT DATE: '
+                       WS-INP-DATA(204:8)
+               END-IF
+           END-IF.
+
+       4150-CALC-BALANCE-ADJUSTMENT.
+           MOVE 0 TO WS-CALC-AMOUNT
+           IF WS-INP-DATA(290:9) NOT = SPACES
+               AND WS-INP-DATA(290:9) NOT = ZEROS
+               MOVE WS-INP-DATA(290:9) TO WS-EDIT-AMOUNT
+               IF WS-INP-DATA(289:1) = '-'
+                   COMPUTE WS-CALC-AMOUNT = 0 - WS-EDIT-AMOUNT
+               ELSE
+                   MOVE WS-EDIT-AMOUNT TO WS-CALC-AMOUNT
+               END-IF
+           END-IF.
 
        5000-DELETE-CUSTOMER SECTION.
 
        5000-DELETE.
-           MOVE WS-INP-CUST-ID TO CUST-ID OF CUSTOMER-RECORD
-           READ CUSTOMER-FILE
-           IF WS-FILE-OK
-               DELETE CUSTOMER-FILE RECORD
-               IF WS-FILE-OK
-                   ADD 1 TO WS-RECORDS-DELETED
+           PERFORM 5050-VALIDATE-DELETE-AUTHORITY
+           IF NOT WS-DELETE-AUTH-FOUND
+               DISPLAY 'DELETE REJECTED, UNAUTHORIZED OPERATOR: '
+                   WS-INP-DATA(281:8) ' ON CUSTOMER: ' WS-INP-CUST-ID
+               ADD 1 TO WS-RECORDS-ERROR
+           ELSE
+               PERFORM 4060-FIND-CUSTOMER-BY-ID
+               IF WS-CUSTOMER-FOUND
+                   MOVE WS-WORK-CUSTOMER TO WS-BEFORE-IMAGE
+                   IF WS-PARM-VALIDATE-ONLY
+                       ADD 1 TO WS-RECORDS-DELETED
+                   ELSE
+                       DELETE CUSTOMER-FILE RECORD
+                       IF WS-FILE-OK
+                           ADD 1 TO WS-RECORDS-DELETED
+                           INITIALIZE WS-WORK-CUSTOMER
+                           SET AUD-ACTION-DELETE TO TRUE
+                           PERFORM 7000-WRITE-AUDIT-RECORD
+                       ELSE
+                           PERFORM 8000-REPORT-FILE-STATUS
+                           ADD 1 TO WS-RECORDS-ERROR
+                       END-IF
+                   END-IF
                ELSE
+                   PERFORM 8000-REPORT-FILE-STATUS
                    ADD 1 TO WS-RECORDS-ERROR
                END-IF
-           ELSE
-               ADD 1 TO WS-RECORDS-ERROR
            END-IF.
 
+      *----------------------------------------------------------------*
+      * Deletion is restricted to the narrower supervisor-level subset
+      * of operators on WS-DELETE-AUTH-TABLE, since removing a
+      * customer record outright carries more risk than an ordinary
+      * field update.
+      *----------------------------------------------------------------*
+       5050-VALIDATE-DELETE-AUTHORITY.
+           MOVE 'N' TO WS-DELETE-AUTH-FOUND-FLAG
+           PERFORM VARYING WS-DELETE-AUTH-IDX FROM 1 BY 1
+               UNTIL WS-DELETE-AUTH-IDX > 3 OR WS-DELETE-AUTH-FOUND
+               IF WS-DELETE-AUTH-CODE(WS-DELETE-AUTH-IDX) =
+                   WS-INP-DATA(281:8)
+                   SET WS-DELETE-AUTH-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
        6000-INQUIRY-CUSTOMER SECTION.
 
        6000-INQUIRY.
-           MOVE WS-INP-CUST-ID TO CUST-ID OF CUSTOMER-RECORD
-           READ CUSTOMER-FILE INTO WS-WORK-CUSTOMER
-           IF WS-FILE-OK
+           PERFORM 4060-FIND-CUSTOMER-BY-ID
+           IF WS-CUSTOMER-FOUND
+               DISPLAY 'CUSTOMER: ' CUST-FULL-NAME OF WS-WORK-CUSTOMER
+               PERFORM 6050-FORMAT-CCY-BALANCE
+               DISPLAY 'BALANCE: ' RPT-CCY-CODE ' ' RPT-CCY-AMT-DISPLAY
+           ELSE
+               PERFORM 8000-REPORT-FILE-STATUS
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Formats CUST-BALANCE using CUST-CURRENCY-CODE's own code
+      * instead of REPORT-AMOUNT-FIELDS' fixed dollar-sign picture, so
+      * inquiries on non-USD customers don't print a misleading $.
+      *----------------------------------------------------------------*
+       6050-FORMAT-CCY-BALANCE.
+           MOVE CUST-CURRENCY-CODE OF WS-WORK-CUSTOMER TO RPT-CCY-CODE
+           MOVE CUST-BALANCE OF WS-WORK-CUSTOMER TO RPT-AMT-NUMERIC
+           MOVE RPT-AMT-NUMERIC TO RPT-CCY-AMT-DISPLAY.
+
+       6100-INQUIRY-BY-NAME SECTION.
+
+       6100-INQUIRY-NAME.
+           SET WS-NAME-MATCH-NOT-FOUND TO TRUE
+           SET WS-NAME-SCAN-ACTIVE TO TRUE
+           MOVE WS-INP-DATA(26:30) TO CUST-LAST-NAME OF CUSTOMER-RECORD
+           START CUSTOMER-FILE KEY IS >= CUST-LAST-NAME OF
+               CUSTOMER-RECORD
+               INVALID KEY
+                   PERFORM 8000-REPORT-FILE-STATUS
+                   SET WS-NAME-SCAN-DONE TO TRUE
+           END-START
+           PERFORM 6110-FIND-NAME-MATCH
+               UNTIL WS-NAME-MATCH-FOUND OR WS-NAME-SCAN-DONE
+           IF WS-NAME-MATCH-FOUND
                DISPLAY 'CUSTOMER: ' CUST-FULL-NAME OF WS-WORK-CUSTOMER
-               MOVE CUST-BALANCE OF WS-WORK-CUSTOMER
-                   TO RPT-AMT-NUMERIC
-               DISPLAY 'BALANCE: ' RPT-AMT-DISPLAY
+               DISPLAY 'CUST ID:  ' CUST-ID OF WS-WORK-CUSTOMER
+               PERFORM 6050-FORMAT-CCY-BALANCE
+               DISPLAY 'BALANCE: ' RPT-CCY-CODE ' ' RPT-CCY-AMT-DISPLAY
            ELSE
-               DISPLAY 'CUSTOMER NOT FOUND'
+               DISPLAY 'NO CUSTOMER FOUND FOR LAST NAME: '
+                   WS-INP-DATA(26:30)
            END-IF.
 
+       6110-FIND-NAME-MATCH.
+           READ CUSTOMER-FILE NEXT RECORD INTO WS-WORK-CUSTOMER
+           IF NOT WS-FILE-OK
+               SET WS-NAME-SCAN-DONE TO TRUE
+           ELSE
+               IF CUST-LAST-NAME OF WS-WORK-CUSTOMER NOT =
+                   WS-INP-DATA(26:30)
+                   SET WS-NAME-SCAN-DONE TO TRUE
+               ELSE
+                   IF WS-INP-DATA(1:25) = SPACES
+                       OR CUST-FIRST-NAME OF WS-WORK-CUSTOMER =
+                           WS-INP-DATA(1:25)
+                       SET WS-NAME-MATCH-FOUND TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       7000-WRITE-AUDIT-RECORD SECTION.
+
+       7000-WRITE-AUDIT.
+           ACCEPT AUD-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TS-TIME FROM TIME
+           MOVE WS-INP-CUST-ID TO AUD-CUST-ID
+           MOVE WS-BEFORE-IMAGE TO AUD-BEFORE-IMAGE
+           MOVE WS-WORK-CUSTOMER TO AUD-AFTER-IMAGE
+           WRITE AUDIT-RECORD
+           IF NOT WS-AUDIT-OK
+               DISPLAY 'ERROR WRITING AUDIT RECORD FOR: '
+                   WS-INP-CUST-ID ' STATUS: ' WS-AUDIT-STATUS
+           END-IF.
+
+       8000-REPORT-FILE-STATUS SECTION.
+
+       8000-REPORT.
+           EVALUATE TRUE
+               WHEN WS-FILE-DUP-KEY
+                   DISPLAY 'DUPLICATE KEY ON CUSTOMER FILE: '
+                       WS-INP-CUST-ID
+               WHEN WS-FILE-NOT-FOUND
+                   DISPLAY 'CUSTOMER NOT FOUND: ' WS-INP-CUST-ID
+               WHEN WS-FILE-NOT-OPEN
+                   DISPLAY 'CUSTOMER FILE NOT AVAILABLE - '
+                       'OPEN FAILED: ' WS-FILE-STATUS
+               WHEN WS-FILE-SIZE-MISMATCH
+                   DISPLAY 'CUSTOMER FILE RECORD/KEY SIZE MISMATCH: '
+                       WS-INP-CUST-ID
+               WHEN WS-FILE-RESOURCE-ERROR
+                   DISPLAY 'CUSTOMER FILE RESOURCE ERROR - '
+                       'NO SPACE OR FILE LOCKED: ' WS-INP-CUST-ID
+               WHEN WS-FILE-LOGIC-ERROR
+                   DISPLAY 'CUSTOMER FILE LOGIC ERROR - '
+                       'INVALID REQUEST FOR CURRENT OPEN MODE: '
+                       WS-INP-CUST-ID
+               WHEN OTHER
+                   DISPLAY 'CUSTOMER FILE ERROR, STATUS ' WS-FILE-STATUS
+                       ' ON CUSTOMER: ' WS-INP-CUST-ID
+           END-EVALUATE.
+
        9000-FINALIZE SECTION.
 
        9000-FINAL.
            CLOSE CUSTOMER-FILE
+           CLOSE MAINTENANCE-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE AUDIT-JOURNAL-FILE
            DISPLAY 'RECORDS READ:    ' WS-RECORDS-READ
            DISPLAY 'RECORDS ADDED:   ' WS-RECORDS-ADDED
            DISPLAY 'RECORDS UPDATED: ' WS-RECORDS-UPDATED
            DISPLAY 'RECORDS DELETED: ' WS-RECORDS-DELETED
-           DISPLAY 'RECORDS ERROR:   ' WS-RECORDS-ERROR.
+           DISPLAY 'RECORDS ERROR:   ' WS-RECORDS-ERROR
+           DISPLAY 'RECORDS SKIPPED: ' WS-RECORDS-SKIPPED
+           IF WS-PARM-VALIDATE-ONLY
+               DISPLAY 'RUN MODE: VALIDATE-ONLY, NO FILE CHANGES MADE'
+           END-IF
+           PERFORM 9100-WRITE-CONTROL-REPORT
+           CLOSE CONTROL-REPORT-FILE.
+
+       9100-WRITE-CONTROL-REPORT SECTION.
+
+       9100-WRITE.
+           MOVE WS-CTL-RUN-DATE TO WS-CTL-HDG-DATE
+           WRITE CTL-REPORT-LINE FROM WS-CTL-HEADING-LINE
+
+           MOVE 'RECORDS READ' TO WS-CTL-CNT-LABEL
+           MOVE WS-RECORDS-READ TO WS-CTL-CNT-VALUE
+           WRITE CTL-REPORT-LINE FROM WS-CTL-COUNT-LINE
+
+           MOVE 'RECORDS ADDED' TO WS-CTL-CNT-LABEL
+           MOVE WS-RECORDS-ADDED TO WS-CTL-CNT-VALUE
+           WRITE CTL-REPORT-LINE FROM WS-CTL-COUNT-LINE
+
+           MOVE 'RECORDS UPDATED' TO WS-CTL-CNT-LABEL
+           MOVE WS-RECORDS-UPDATED TO WS-CTL-CNT-VALUE
+           WRITE CTL-REPORT-LINE FROM WS-CTL-COUNT-LINE
+
+           MOVE 'RECORDS DELETED' TO WS-CTL-CNT-LABEL
+           MOVE WS-RECORDS-DELETED TO WS-CTL-CNT-VALUE
+           WRITE CTL-REPORT-LINE FROM WS-CTL-COUNT-LINE
+
+           MOVE 'RECORDS ERROR' TO WS-CTL-CNT-LABEL
+           MOVE WS-RECORDS-ERROR TO WS-CTL-CNT-VALUE
+           WRITE CTL-REPORT-LINE FROM WS-CTL-COUNT-LINE
+
+           MOVE 'NET BALANCE CHANGE' TO WS-CTL-AMT-LABEL
+           MOVE WS-TOTAL-BALANCE-CHANGE TO WS-CTL-AMT-VALUE
+           WRITE CTL-REPORT-LINE FROM WS-CTL-AMOUNT-LINE.
