@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTLIST.
+      *================================================================*
+      * CUSTOMER MASTER LISTING REPORT
+      * Sequentially reads CUSTOMER-FILE and prints a paginated
+      * customer roster for branch audits.
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CUSTOMER-LISTING ASSIGN TO 'CUSTLIST'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  CUSTOMER-LISTING.
+       01  PRINT-LINE                      PIC X(189).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS                  PIC XX.
+           88  WS-FILE-OK                  VALUE '00'.
+
+       01  WS-PRINT-STATUS                 PIC XX.
+           88  WS-PRINT-OK                 VALUE '00'.
+
+       COPY CUSTREC REPLACING ==CUSTOMER-RECORD==
+                            BY ==WS-WORK-CUSTOMER==.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG                 PIC X VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+               88  WS-NOT-EOF              VALUE 'N'.
+
+       01  WS-RUN-PARM                     PIC X(20) VALUE SPACES.
+
+       01  WS-RUN-PARM-FIELDS REDEFINES WS-RUN-PARM.
+           05  WS-PARM-REPORT-MODE         PIC X(1).
+               88  WS-PARM-MODE-EXTERNAL   VALUE 'E'.
+               88  WS-PARM-MODE-INTERNAL   VALUE 'I' SPACE.
+           05  FILLER                      PIC X(19).
+
+       01  WS-EMAIL-WORK.
+           05  WS-EMAIL-LOCAL              PIC X(50).
+           05  WS-EMAIL-DOMAIN             PIC X(50).
+
+       01  WS-LINES-PER-PAGE               PIC 9(3) VALUE 60.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-CUST-ID              PIC 9(8).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DTL-NAME                 PIC X(56).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DTL-CITY                 PIC X(25).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DTL-STATE                PIC X(2).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DTL-ZIP                  PIC 9(5).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DTL-BALANCE              PIC X(19).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DTL-PHONE                PIC X(10).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DTL-EMAIL                PIC X(50).
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER                      PIC X(20)
+               VALUE 'CUSTOMER MASTER LIST'.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(5) VALUE 'PAGE '.
+           05  WS-HDG-PAGE-NUM              PIC ZZZ9.
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER                      PIC X(8) VALUE 'CUST ID'.
+           05  FILLER                      PIC X(52) VALUE SPACES.
+           05  FILLER                      PIC X(4) VALUE 'CITY'.
+           05  FILLER                      PIC X(23) VALUE SPACES.
+           05  FILLER                      PIC X(2) VALUE 'ST'.
+           05  FILLER                      PIC X(6) VALUE SPACES.
+           05  FILLER                      PIC X(3) VALUE 'ZIP'.
+           05  FILLER                      PIC X(6) VALUE SPACES.
+           05  FILLER                      PIC X(7) VALUE 'BALANCE'.
+           05  FILLER                      PIC X(13) VALUE SPACES.
+           05  FILLER                      PIC X(5) VALUE 'PHONE'.
+           05  FILLER                      PIC X(7) VALUE SPACES.
+           05  FILLER                      PIC X(5) VALUE 'EMAIL'.
+
+           COPY RPTFLDS.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS SECTION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMER UNTIL WS-EOF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE SECTION.
+
+       1000-INIT.
+           INITIALIZE WS-FLAGS
+           MOVE 0 TO RPT-PAGE-NUM
+           MOVE 0 TO RPT-LINE-NUM
+           MOVE 0 TO RPT-RECORD-COUNT
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT WS-FILE-OK
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT CUSTOMER-LISTING
+           IF NOT WS-PRINT-OK
+               DISPLAY 'ERROR OPENING LISTING FILE: ' WS-PRINT-STATUS
+               SET WS-EOF TO TRUE
+           END-IF.
+
+       2000-PROCESS-CUSTOMER SECTION.
+
+       2000-PROCESS.
+           READ CUSTOMER-FILE INTO WS-WORK-CUSTOMER
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF RPT-LINE-NUM = 0 OR
+                       RPT-LINE-NUM >= WS-LINES-PER-PAGE
+                       PERFORM 3000-WRITE-HEADING
+                   END-IF
+                   PERFORM 3100-WRITE-DETAIL
+                   ADD 1 TO RPT-RECORD-COUNT
+           END-READ.
+
+       3000-WRITE-HEADING SECTION.
+
+       3000-HEADING.
+           ADD 1 TO RPT-PAGE-NUM
+           MOVE RPT-PAGE-NUM TO WS-HDG-PAGE-NUM
+           MOVE 0 TO RPT-LINE-NUM
+           WRITE PRINT-LINE FROM WS-HEADING-LINE-1
+           WRITE PRINT-LINE FROM WS-HEADING-LINE-2
+           ADD 2 TO RPT-LINE-NUM.
+
+       3100-WRITE-DETAIL SECTION.
+
+       3100-DETAIL.
+           MOVE CUST-ID OF WS-WORK-CUSTOMER TO WS-DTL-CUST-ID
+           MOVE CUST-CITY OF WS-WORK-CUSTOMER TO WS-DTL-CITY
+           MOVE CUST-STATE OF WS-WORK-CUSTOMER TO WS-DTL-STATE
+           MOVE CUST-ZIP OF WS-WORK-CUSTOMER TO WS-DTL-ZIP
+           MOVE CUST-CURRENCY-CODE OF WS-WORK-CUSTOMER TO RPT-CCY-CODE
+           MOVE CUST-BALANCE OF WS-WORK-CUSTOMER TO RPT-AMT-NUMERIC
+           MOVE RPT-AMT-NUMERIC TO RPT-CCY-AMT-DISPLAY
+           MOVE REPORT-CURRENCY-AMOUNT-FIELDS TO WS-DTL-BALANCE
+           IF WS-PARM-MODE-EXTERNAL
+               PERFORM 3110-BUILD-MASKED-FIELDS
+           ELSE
+               MOVE CUST-FULL-NAME OF WS-WORK-CUSTOMER TO WS-DTL-NAME
+               MOVE CUST-PHONE OF WS-WORK-CUSTOMER TO WS-DTL-PHONE
+               MOVE CUST-EMAIL OF WS-WORK-CUSTOMER TO WS-DTL-EMAIL
+           END-IF
+           WRITE PRINT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO RPT-LINE-NUM.
+
+       3110-BUILD-MASKED-FIELDS.
+           MOVE SPACES TO WS-DTL-NAME
+           MOVE CUST-FIRST-NAME OF WS-WORK-CUSTOMER(1:1)
+               TO WS-DTL-NAME(1:1)
+           MOVE '. ' TO WS-DTL-NAME(2:2)
+           MOVE CUST-LAST-NAME OF WS-WORK-CUSTOMER
+               TO WS-DTL-NAME(4:30)
+           MOVE 'XXXXXX' TO WS-DTL-PHONE(1:6)
+           MOVE CUST-PHONE OF WS-WORK-CUSTOMER(7:4)
+               TO WS-DTL-PHONE(7:4)
+           MOVE SPACES TO WS-EMAIL-WORK
+           UNSTRING CUST-EMAIL OF WS-WORK-CUSTOMER DELIMITED BY '@'
+               INTO WS-EMAIL-LOCAL, WS-EMAIL-DOMAIN
+           MOVE SPACES TO WS-DTL-EMAIL
+           MOVE WS-EMAIL-LOCAL(1:1) TO WS-DTL-EMAIL(1:1)
+           MOVE '*****@' TO WS-DTL-EMAIL(2:6)
+           MOVE WS-EMAIL-DOMAIN TO WS-DTL-EMAIL(8:43).
+
+       9000-FINALIZE SECTION.
+
+       9000-FINAL.
+           CLOSE CUSTOMER-FILE
+           CLOSE CUSTOMER-LISTING
+           DISPLAY 'CUSTOMERS LISTED: ' RPT-RECORD-COUNT
+           DISPLAY 'PAGES PRINTED:    ' RPT-PAGE-NUM.
