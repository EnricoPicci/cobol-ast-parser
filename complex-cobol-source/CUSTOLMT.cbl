@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOLMT.
+      *================================================================*
+      * OVER-LIMIT CUSTOMER EMAIL NOTIFICATION EXTRACT
+      * Scans CUSTOMER-FILE for accounts where CUST-BALANCE exceeds
+      * CUST-CREDIT-LIMIT and writes a fixed-format extract of
+      * CUST-EMAIL plus the over-limit amount for the outbound email
+      * gateway to pick up and notify the customer.
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT EMAIL-EXTRACT-FILE ASSIGN TO 'OLMTFEED'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  EMAIL-EXTRACT-FILE.
+       01  EMAIL-EXTRACT-RECORD.
+           05  EXT-CUST-ID                  PIC 9(8).
+           05  EXT-EMAIL-ADDRESS            PIC X(50).
+           05  EXT-CREDIT-LIMIT             PIC 9(7)V99.
+           05  EXT-BALANCE                  PIC S9(7)V99.
+           05  EXT-OVER-LIMIT-AMOUNT        PIC 9(7)V99.
+           05  FILLER                       PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS                  PIC XX.
+           88  WS-FILE-OK                   VALUE '00'.
+
+       01  WS-EXTR-STATUS                   PIC XX.
+           88  WS-EXTR-OK                   VALUE '00'.
+
+       COPY CUSTREC REPLACING ==CUSTOMER-RECORD==
+                            BY ==WS-WORK-CUSTOMER==.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG                  PIC X VALUE 'N'.
+               88  WS-EOF                   VALUE 'Y'.
+               88  WS-NOT-EOF                VALUE 'N'.
+
+       01  WS-OVER-LIMIT-AMOUNT             PIC 9(7)V99.
+       01  WS-CUSTOMERS-SCANNED             PIC 9(7) VALUE 0.
+       01  WS-CUSTOMERS-OVER-LIMIT          PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS SECTION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMER UNTIL WS-EOF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE SECTION.
+
+       1000-INIT.
+           INITIALIZE WS-FLAGS
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT WS-FILE-OK
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT EMAIL-EXTRACT-FILE
+           IF NOT WS-EXTR-OK
+               DISPLAY 'ERROR OPENING EMAIL EXTRACT FILE: '
+                   WS-EXTR-STATUS
+               SET WS-EOF TO TRUE
+           END-IF.
+
+       2000-PROCESS-CUSTOMER SECTION.
+
+       2000-PROCESS.
+           READ CUSTOMER-FILE INTO WS-WORK-CUSTOMER
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CUSTOMERS-SCANNED
+                   IF CUST-BALANCE OF WS-WORK-CUSTOMER >
+                           CUST-CREDIT-LIMIT OF WS-WORK-CUSTOMER
+                       PERFORM 3000-WRITE-EXTRACT-RECORD
+                   END-IF
+           END-READ.
+
+       3000-WRITE-EXTRACT-RECORD SECTION.
+
+       3000-WRITE.
+           INITIALIZE EMAIL-EXTRACT-RECORD
+           COMPUTE WS-OVER-LIMIT-AMOUNT =
+               CUST-BALANCE OF WS-WORK-CUSTOMER
+               - CUST-CREDIT-LIMIT OF WS-WORK-CUSTOMER
+           MOVE CUST-ID OF WS-WORK-CUSTOMER TO EXT-CUST-ID
+           MOVE CUST-EMAIL OF WS-WORK-CUSTOMER TO EXT-EMAIL-ADDRESS
+           MOVE CUST-CREDIT-LIMIT OF WS-WORK-CUSTOMER
+               TO EXT-CREDIT-LIMIT
+           MOVE CUST-BALANCE OF WS-WORK-CUSTOMER TO EXT-BALANCE
+           MOVE WS-OVER-LIMIT-AMOUNT TO EXT-OVER-LIMIT-AMOUNT
+           WRITE EMAIL-EXTRACT-RECORD
+           IF WS-EXTR-OK
+               ADD 1 TO WS-CUSTOMERS-OVER-LIMIT
+           ELSE
+               DISPLAY 'ERROR WRITING EXTRACT RECORD FOR: '
+                   CUST-ID OF WS-WORK-CUSTOMER
+                   ' STATUS: ' WS-EXTR-STATUS
+           END-IF.
+
+       9000-FINALIZE SECTION.
+
+       9000-FINAL.
+           CLOSE CUSTOMER-FILE
+           CLOSE EMAIL-EXTRACT-FILE
+           DISPLAY 'OVER-LIMIT EXTRACT COMPLETE, CUSTOMERS SCANNED: '
+               WS-CUSTOMERS-SCANNED
+           DISPLAY 'CUSTOMERS OVER LIMIT WRITTEN TO FEED: '
+               WS-CUSTOMERS-OVER-LIMIT.
