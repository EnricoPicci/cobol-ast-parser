@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTAGE.
+      *================================================================*
+      * CUSTOMER AGING AND DELINQUENCY REPORT
+      * Scans CUSTOMER-FILE and buckets every account with a positive
+      * balance into 30/60/90/90+ day aging categories based on the
+      * gap between today and CUST-PAYMENT-DATE.
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT AGING-REPORT ASSIGN TO 'AGERPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  AGING-REPORT.
+       01  PRINT-LINE                      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS                  PIC XX.
+           88  WS-FILE-OK                  VALUE '00'.
+
+       01  WS-PRINT-STATUS                 PIC XX.
+           88  WS-PRINT-OK                 VALUE '00'.
+
+       COPY CUSTREC REPLACING ==CUSTOMER-RECORD==
+                            BY ==WS-WORK-CUSTOMER==.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG                 PIC X VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+               88  WS-NOT-EOF              VALUE 'N'.
+
+       01  WS-TODAY-DATE                   PIC 9(8).
+       01  WS-TODAY-ORDINAL                PIC 9(9).
+       01  WS-PAYMENT-DATE-WORK            PIC X(8).
+       01  WS-PAYMENT-ORDINAL              PIC 9(9).
+       01  WS-DAYS-PAST-DUE                PIC S9(9).
+
+       01  WS-CUM-DAYS-TABLE.
+           05  FILLER  PIC 9(3) VALUE 000.
+           05  FILLER  PIC 9(3) VALUE 031.
+           05  FILLER  PIC 9(3) VALUE 059.
+           05  FILLER  PIC 9(3) VALUE 090.
+           05  FILLER  PIC 9(3) VALUE 120.
+           05  FILLER  PIC 9(3) VALUE 151.
+           05  FILLER  PIC 9(3) VALUE 181.
+           05  FILLER  PIC 9(3) VALUE 212.
+           05  FILLER  PIC 9(3) VALUE 243.
+           05  FILLER  PIC 9(3) VALUE 273.
+           05  FILLER  PIC 9(3) VALUE 304.
+           05  FILLER  PIC 9(3) VALUE 334.
+
+       01  WS-CUM-DAYS REDEFINES WS-CUM-DAYS-TABLE.
+           05  WS-CUM-DAYS-BEFORE          PIC 9(3) OCCURS 12 TIMES.
+
+       01  WS-ORDINAL-WORK.
+           05  WS-CALC-YEAR                PIC 9(4).
+           05  WS-CALC-MONTH               PIC 9(2).
+           05  WS-CALC-DAY                 PIC 9(2).
+           05  WS-CALC-ORDINAL             PIC 9(9).
+           05  WS-CALC-LEAP-DAYS           PIC 9(7).
+           05  WS-CALC-CENTURY-DAYS        PIC 9(7).
+           05  WS-CALC-QUAD-CENTURY-DAYS   PIC 9(7).
+
+       01  WS-AGING-BUCKETS.
+           05  WS-BKT-30-COUNT             PIC 9(7) VALUE 0.
+           05  WS-BKT-30-AMOUNT            PIC S9(9)V99 VALUE 0.
+           05  WS-BKT-60-COUNT             PIC 9(7) VALUE 0.
+           05  WS-BKT-60-AMOUNT            PIC S9(9)V99 VALUE 0.
+           05  WS-BKT-90-COUNT             PIC 9(7) VALUE 0.
+           05  WS-BKT-90-AMOUNT            PIC S9(9)V99 VALUE 0.
+           05  WS-BKT-90PLUS-COUNT         PIC 9(7) VALUE 0.
+           05  WS-BKT-90PLUS-AMOUNT        PIC S9(9)V99 VALUE 0.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                      PIC X(30)
+               VALUE 'CUSTOMER AGING/DELINQUENCY RPT'.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-HDG-DATE                 PIC 9(8).
+
+       01  WS-BUCKET-LINE.
+           05  WS-BKT-LABEL                PIC X(20).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-BKT-COUNT-OUT            PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-BKT-AMOUNT-OUT           PIC $$$,$$$,$$9.99-.
+
+           COPY RPTFLDS.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS SECTION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMER UNTIL WS-EOF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE SECTION.
+
+       1000-INIT.
+           INITIALIZE WS-FLAGS
+           INITIALIZE WS-AGING-BUCKETS
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           MOVE WS-TODAY-DATE(1:4) TO WS-CALC-YEAR
+           MOVE WS-TODAY-DATE(5:2) TO WS-CALC-MONTH
+           MOVE WS-TODAY-DATE(7:2) TO WS-CALC-DAY
+           PERFORM 5000-CALC-ORDINAL-DAY
+           MOVE WS-CALC-ORDINAL TO WS-TODAY-ORDINAL
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT WS-FILE-OK
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT AGING-REPORT
+           IF NOT WS-PRINT-OK
+               DISPLAY 'ERROR OPENING AGING REPORT FILE: '
+                   WS-PRINT-STATUS
+               SET WS-EOF TO TRUE
+           END-IF.
+
+       2000-PROCESS-CUSTOMER SECTION.
+
+       2000-PROCESS.
+           READ CUSTOMER-FILE INTO WS-WORK-CUSTOMER
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF CUST-BALANCE OF WS-WORK-CUSTOMER > 0
+                       PERFORM 3000-AGE-CUSTOMER
+                   END-IF
+           END-READ.
+
+       3000-AGE-CUSTOMER SECTION.
+
+       3000-AGE.
+           MOVE CUST-PAYMENT-DATE OF WS-WORK-CUSTOMER
+               TO WS-PAYMENT-DATE-WORK
+           IF WS-PAYMENT-DATE-WORK = ZEROS OR SPACES
+               MOVE 999999999 TO WS-DAYS-PAST-DUE
+           ELSE
+               MOVE WS-PAYMENT-DATE-WORK(1:4) TO WS-CALC-YEAR
+               MOVE WS-PAYMENT-DATE-WORK(5:2) TO WS-CALC-MONTH
+               MOVE WS-PAYMENT-DATE-WORK(7:2) TO WS-CALC-DAY
+               PERFORM 5000-CALC-ORDINAL-DAY
+               MOVE WS-CALC-ORDINAL TO WS-PAYMENT-ORDINAL
+               COMPUTE WS-DAYS-PAST-DUE =
+                   WS-TODAY-ORDINAL - WS-PAYMENT-ORDINAL
+           END-IF
+           PERFORM 3100-BUCKET-CUSTOMER.
+
+       3100-BUCKET-CUSTOMER.
+           EVALUATE TRUE
+               WHEN WS-DAYS-PAST-DUE <= 30
+                   ADD 1 TO WS-BKT-30-COUNT
+                   ADD CUST-BALANCE OF WS-WORK-CUSTOMER
+                       TO WS-BKT-30-AMOUNT
+               WHEN WS-DAYS-PAST-DUE <= 60
+                   ADD 1 TO WS-BKT-60-COUNT
+                   ADD CUST-BALANCE OF WS-WORK-CUSTOMER
+                       TO WS-BKT-60-AMOUNT
+               WHEN WS-DAYS-PAST-DUE <= 90
+                   ADD 1 TO WS-BKT-90-COUNT
+                   ADD CUST-BALANCE OF WS-WORK-CUSTOMER
+                       TO WS-BKT-90-AMOUNT
+               WHEN OTHER
+                   ADD 1 TO WS-BKT-90PLUS-COUNT
+                   ADD CUST-BALANCE OF WS-WORK-CUSTOMER
+                       TO WS-BKT-90PLUS-AMOUNT
+           END-EVALUATE.
+
+       5000-CALC-ORDINAL-DAY SECTION.
+
+       5000-CALC-ORDINAL.
+           DIVIDE WS-CALC-YEAR BY 4 GIVING WS-CALC-LEAP-DAYS
+           DIVIDE WS-CALC-YEAR BY 100 GIVING WS-CALC-CENTURY-DAYS
+           DIVIDE WS-CALC-YEAR BY 400 GIVING WS-CALC-QUAD-CENTURY-DAYS
+           COMPUTE WS-CALC-ORDINAL =
+               (WS-CALC-YEAR * 365) + WS-CALC-LEAP-DAYS
+               - WS-CALC-CENTURY-DAYS + WS-CALC-QUAD-CENTURY-DAYS
+               + WS-CUM-DAYS-BEFORE(WS-CALC-MONTH) + WS-CALC-DAY.
+
+       9000-FINALIZE SECTION.
+
+       9000-FINAL.
+           CLOSE CUSTOMER-FILE
+           PERFORM 9100-WRITE-REPORT
+           CLOSE AGING-REPORT.
+
+       9100-WRITE-REPORT SECTION.
+
+       9100-WRITE.
+           MOVE WS-TODAY-DATE TO WS-HDG-DATE
+           WRITE PRINT-LINE FROM WS-HEADING-LINE
+
+           MOVE '1-30 DAYS' TO WS-BKT-LABEL
+           MOVE WS-BKT-30-COUNT TO WS-BKT-COUNT-OUT
+           MOVE WS-BKT-30-AMOUNT TO WS-BKT-AMOUNT-OUT
+           WRITE PRINT-LINE FROM WS-BUCKET-LINE
+
+           MOVE '31-60 DAYS' TO WS-BKT-LABEL
+           MOVE WS-BKT-60-COUNT TO WS-BKT-COUNT-OUT
+           MOVE WS-BKT-60-AMOUNT TO WS-BKT-AMOUNT-OUT
+           WRITE PRINT-LINE FROM WS-BUCKET-LINE
+
+           MOVE '61-90 DAYS' TO WS-BKT-LABEL
+           MOVE WS-BKT-90-COUNT TO WS-BKT-COUNT-OUT
+           MOVE WS-BKT-90-AMOUNT TO WS-BKT-AMOUNT-OUT
+           WRITE PRINT-LINE FROM WS-BUCKET-LINE
+
+           MOVE 'OVER 90 DAYS' TO WS-BKT-LABEL
+           MOVE WS-BKT-90PLUS-COUNT TO WS-BKT-COUNT-OUT
+           MOVE WS-BKT-90PLUS-AMOUNT TO WS-BKT-AMOUNT-OUT
+           WRITE PRINT-LINE FROM WS-BUCKET-LINE.
