@@ -12,6 +12,17 @@
        01  REPORT-AMOUNT-FIELDS.
            05  RPT-AMT-NUMERIC             PIC S9(9)V99.
            05  RPT-AMT-DISPLAY             PIC $$$,$$$,$$9.99-.
+      *----------------------------------------------------------------*
+      * Currency-neutral edit picture (no fixed $ sign) for use with
+      * RPT-CCY-CODE below, so a customer's own CUST-CURRENCY-CODE can
+      * be shown alongside the amount instead of an assumed USD sign.
+      *----------------------------------------------------------------*
+           05  RPT-AMT-DISPLAY-PLAIN       PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  REPORT-CURRENCY-AMOUNT-FIELDS.
+           05  RPT-CCY-CODE                PIC X(3).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  RPT-CCY-AMT-DISPLAY         PIC ZZZ,ZZZ,ZZ9.99-.
 
        01  REPORT-COUNTERS.
            05  RPT-PAGE-NUM                PIC 9(4).
