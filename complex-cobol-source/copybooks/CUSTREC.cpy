@@ -15,16 +15,42 @@
            05  CUST-NAME-FULL REDEFINES CUST-NAME-DATA.
                10  CUST-FULL-NAME          PIC X(56).
            05  CUST-ADDRESS.
+               10  CUST-COUNTRY-CODE       PIC X(2) VALUE 'US'.
+                   88  CUST-COUNTRY-US     VALUE 'US'.
+                   88  CUST-COUNTRY-CANADA VALUE 'CA'.
                10  CUST-STREET             PIC X(40).
                10  CUST-CITY               PIC X(25).
                10  CUST-STATE              PIC X(2).
                10  CUST-ZIP                PIC 9(5).
                10  CUST-ZIP-EXT            PIC 9(4).
+      *----------------------------------------------------------------*
+      * Alphanumeric view of CUST-STATE/CUST-ZIP/CUST-ZIP-EXT for
+      * non-US addresses, e.g. a Canadian province code and a postal
+      * code such as "K1A 0B1" that won't fit a numeric ZIP field.
+      *----------------------------------------------------------------*
+           05  CUST-ADDRESS-INTL REDEFINES CUST-ADDRESS.
+               10  FILLER                  PIC X(2).
+               10  FILLER                  PIC X(40).
+               10  FILLER                  PIC X(25).
+               10  CUST-PROVINCE           PIC X(2).
+               10  CUST-POSTAL-CODE        PIC X(9).
            05  CUST-CONTACT.
                10  CUST-PHONE              PIC 9(10).
                10  CUST-EMAIL              PIC X(50).
+      *----------------------------------------------------------------*
+      * Secondary billing contact, populated for CUST-CORPORATE
+      * accounts whose billing contact is not the account's own name
+      * on CUST-FULL-NAME.
+      *----------------------------------------------------------------*
+               10  CUST-SECONDARY-NAME     PIC X(56).
+               10  CUST-SECONDARY-PHONE    PIC 9(10).
            05  CUST-FINANCIAL.
                10  CUST-CREDIT-LIMIT       PIC 9(7)V99.
                10  CUST-BALANCE            PIC S9(7)V99.
                10  CUST-LAST-PAYMENT       PIC 9(7)V99.
                10  CUST-PAYMENT-DATE       PIC 9(8).
+               10  CUST-CURRENCY-CODE      PIC X(3) VALUE 'USD'.
+                   88  CUST-CCY-USD        VALUE 'USD'.
+                   88  CUST-CCY-CAD        VALUE 'CAD'.
+                   88  CUST-CCY-EUR        VALUE 'EUR'.
+                   88  CUST-CCY-GBP        VALUE 'GBP'.
