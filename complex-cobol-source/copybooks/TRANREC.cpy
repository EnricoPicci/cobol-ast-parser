@@ -53,3 +53,44 @@
            05  REF-APPROVED-BY             PIC X(10).
            05  REF-APPROVAL-DATE           PIC 9(8).
            05  FILLER                      PIC X(66).
+
+      *----------------------------------------------------------------*
+      * REDEFINES for Adjustment transactions. TRAN-AMOUNT carries the
+      * signed adjustment amount (positive raises the balance, negative
+      * lowers it) so no separate debit/credit indicator is needed.
+      *----------------------------------------------------------------*
+       01  ADJUSTMENT-DETAIL REDEFINES TRANSACTION-RECORD.
+           05  FILLER                      PIC X(37).
+           05  ADJ-REASON-CODE             PIC X(4).
+               88  ADJ-REASON-BLANK        VALUE SPACES.
+           05  ADJ-DESCRIPTION             PIC X(30).
+           05  ADJ-APPROVED-BY             PIC X(10).
+           05  FILLER                      PIC X(19).
+
+      *----------------------------------------------------------------*
+      * Batch header/trailer records share the transaction file as a
+      * leading and trailing record around the transaction stream, so
+      * a posting program can confirm the whole batch arrived intact
+      * before it applies anything. BCR-RECORD-TYPE lines up with the
+      * same leading two bytes in both the header and trailer layout
+      * so a program can test it before deciding which REDEFINES to
+      * use for the rest of the record.
+      *----------------------------------------------------------------*
+       01  BATCH-CONTROL-RECORD REDEFINES TRANSACTION-RECORD.
+           05  BCR-RECORD-TYPE             PIC X(2).
+               88  BCR-HEADER-RECORD       VALUE 'BH'.
+               88  BCR-TRAILER-RECORD      VALUE 'BT'.
+           05  FILLER                      PIC X(143).
+
+       01  BATCH-HEADER-RECORD REDEFINES TRANSACTION-RECORD.
+           05  BHR-RECORD-TYPE             PIC X(2).
+           05  BHR-BATCH-DATE              PIC 9(8).
+           05  BHR-BATCH-ID                PIC X(10).
+           05  BHR-EXPECTED-COUNT          PIC 9(7).
+           05  FILLER                      PIC X(118).
+
+       01  BATCH-TRAILER-RECORD REDEFINES TRANSACTION-RECORD.
+           05  BTR-RECORD-TYPE             PIC X(2).
+           05  BTR-RECORD-COUNT            PIC 9(7).
+           05  BTR-HASH-TOTAL              PIC S9(9)V99.
+           05  FILLER                      PIC X(125).
