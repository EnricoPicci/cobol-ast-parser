@@ -0,0 +1,17 @@
+      *================================================================*
+      * PAYMENT HISTORY RECORD COPYBOOK - One row per payment applied
+      * to a customer, so CUST-LAST-PAYMENT no longer has to be the
+      * only trace of what a customer has paid over time.
+      *================================================================*
+       01  PAYMENT-HISTORY-RECORD.
+           05  PMH-KEY.
+               10  PMH-CUST-ID             PIC 9(8).
+               10  PMH-SEQUENCE            PIC 9(5).
+           05  PMH-PAYMENT-DATE            PIC 9(8).
+           05  PMH-PAYMENT-AMOUNT          PIC S9(7)V99.
+           05  PMH-PAY-METHOD              PIC X(2).
+               88  PMH-PAY-CASH            VALUE 'CA'.
+               88  PMH-PAY-CHECK           VALUE 'CK'.
+               88  PMH-PAY-CARD            VALUE 'CC'.
+               88  PMH-PAY-ACH             VALUE 'AC'.
+           05  PMH-PAY-REFERENCE           PIC X(20).
