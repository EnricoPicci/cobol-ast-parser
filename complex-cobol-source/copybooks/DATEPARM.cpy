@@ -0,0 +1,29 @@
+      *================================================================*
+      * DATEUTIL CALL PARAMETER COPYBOOK - Shared LINKAGE layout for
+      * any program that CALLs 'DATEUTIL'. The caller sets
+      * DU-FUNCTION-CODE plus whichever input fields that function
+      * needs, then inspects DU-VALID-FLAG and the matching result
+      * field after the call returns.
+      *================================================================*
+       01  DATEUTIL-PARMS.
+           05  DU-FUNCTION-CODE            PIC X(2).
+               88  DU-FN-TO-US             VALUE 'US'.
+               88  DU-FN-TO-EU             VALUE 'EU'.
+               88  DU-FN-TO-JULIAN         VALUE 'JL'.
+               88  DU-FN-FROM-JULIAN       VALUE 'FJ'.
+               88  DU-FN-VALIDATE          VALUE 'VD'.
+               88  DU-FN-ADD-DAYS          VALUE 'AD'.
+               88  DU-FN-DAYS-BETWEEN      VALUE 'DB'.
+           05  DU-DATE-1                   PIC 9(8).
+           05  DU-DATE-2                   PIC 9(8).
+           05  DU-DAYS-COUNT               PIC S9(7).
+           05  DU-JULIAN-YEAR              PIC 9(4).
+           05  DU-JULIAN-DAY               PIC 9(3).
+           05  DU-RESULT-DATE              PIC 9(8).
+           05  DU-RESULT-US-DATE           PIC 9(8).
+           05  DU-RESULT-EU-DATE           PIC 9(8).
+           05  DU-RESULT-JULIAN-YEAR       PIC 9(4).
+           05  DU-RESULT-JULIAN-DAY        PIC 9(3).
+           05  DU-VALID-FLAG               PIC X.
+               88  DU-VALID                VALUE 'Y'.
+               88  DU-INVALID              VALUE 'N'.
