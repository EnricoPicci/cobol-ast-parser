@@ -0,0 +1,295 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTCNV.
+      *================================================================*
+      * BULK CUSTOMER CONVERSION/LOAD PROGRAM
+      * Reads an external vendor-format flat file (e.g. from an
+      * acquired book of business), maps each row into
+      * CUSTOMER-RECORD with a newly assigned CUST-ID and a
+      * CUST-TYPE-inferred CUST-CREDIT-LIMIT, and loads CUSTOMER-FILE
+      * in bulk. Rows that fail mapping are written to a conversion
+      * exception report instead of being loaded. The vendor record
+      * layout below is this program's own invention, since no
+      * vendor ever sends us the same file twice.
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDOR-FILE ASSIGN TO 'VENDFILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VENDOR-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT EXCEPTION-REPORT ASSIGN TO 'CNVEXCPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDOR-FILE.
+       01  VENDOR-RECORD.
+           05  VEN-VENDOR-CUST-NUM          PIC X(10).
+           05  VEN-TYPE-CODE                PIC X(2).
+           05  VEN-FULL-NAME                PIC X(56).
+           05  VEN-STREET                   PIC X(40).
+           05  VEN-CITY                     PIC X(25).
+           05  VEN-COUNTRY-CODE              PIC X(2).
+           05  VEN-STATE-PROVINCE           PIC X(2).
+           05  VEN-ZIP-POSTAL                PIC X(9).
+           05  VEN-PHONE                    PIC 9(10).
+           05  VEN-EMAIL                    PIC X(50).
+           05  VEN-OPENING-BALANCE          PIC 9(7)V99.
+           05  FILLER                       PIC X(30).
+
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  EXCEPTION-REPORT.
+       01  PRINT-LINE                      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-VENDOR-STATUS                PIC XX.
+           88  WS-VENDOR-OK                VALUE '00'.
+
+       01  WS-FILE-STATUS                  PIC XX.
+           88  WS-FILE-OK                  VALUE '00'.
+
+       01  WS-PRINT-STATUS                 PIC XX.
+           88  WS-PRINT-OK                 VALUE '00'.
+
+       COPY CUSTREC REPLACING ==CUSTOMER-RECORD==
+                            BY ==WS-WORK-CUSTOMER==.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG                 PIC X VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+               88  WS-NOT-EOF              VALUE 'N'.
+           05  WS-ROW-VALID-FLAG           PIC X VALUE 'Y'.
+               88  WS-ROW-VALID            VALUE 'Y'.
+               88  WS-ROW-INVALID          VALUE 'N'.
+
+       01  WS-TODAY-DATE                   PIC 9(8).
+
+       01  WS-NEXT-CUST-ID                 PIC 9(8) VALUE 0.
+
+       01  WS-CREDIT-LIMIT-TABLE.
+           05  WS-CL-INDIVIDUAL             PIC 9(7)V99 VALUE 10000.00.
+           05  WS-CL-CORPORATE              PIC 9(7)V99 VALUE 50000.00.
+           05  WS-CL-GOVERNMENT             PIC 9(7)V99 VALUE
+                                                 9999999.99.
+
+       01  WS-REJECT-REASON                PIC X(40).
+
+       01  WS-ROWS-READ                    PIC 9(7) VALUE 0.
+       01  WS-ROWS-LOADED                  PIC 9(7) VALUE 0.
+       01  WS-ROWS-REJECTED                PIC 9(7) VALUE 0.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                      PIC X(30)
+               VALUE 'CUSTOMER CONVERSION EXCEPTIONS'.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-HDG-DATE                 PIC 9(8).
+
+       01  WS-EXCEPTION-LINE.
+           05  WS-EXC-VENDOR-NUM           PIC X(10).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-EXC-NAME                 PIC X(56).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-EXC-REASON               PIC X(40).
+
+       01  WS-SUMMARY-LINE.
+           05  WS-SUM-LABEL                PIC X(30).
+           05  WS-SUM-VALUE                PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS SECTION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-VENDOR-ROW UNTIL WS-EOF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE SECTION.
+
+       1000-INIT.
+           INITIALIZE WS-FLAGS
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           OPEN INPUT VENDOR-FILE
+           IF NOT WS-VENDOR-OK
+               DISPLAY 'ERROR OPENING VENDOR FILE: ' WS-VENDOR-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           OPEN I-O CUSTOMER-FILE
+           IF NOT WS-FILE-OK
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT EXCEPTION-REPORT
+           IF NOT WS-PRINT-OK
+               DISPLAY 'ERROR OPENING EXCEPTION REPORT: '
+                   WS-PRINT-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           PERFORM 1100-FIND-NEXT-CUST-ID.
+
+      *----------------------------------------------------------------*
+      * Scans the existing CUSTOMER-FILE once, sequentially by
+      * CUST-ID, to find the highest CUST-ID already on file so newly
+      * converted rows get IDs that don't collide with it.
+      *----------------------------------------------------------------*
+       1100-FIND-NEXT-CUST-ID.
+           MOVE 0 TO WS-NEXT-CUST-ID
+           MOVE LOW-VALUES TO CUSTOMER-RECORD
+           START CUSTOMER-FILE KEY IS NOT LESS THAN
+               CUST-KEY OF CUSTOMER-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-START
+           PERFORM 1110-SCAN-FOR-MAX-ID
+               UNTIL WS-EOF
+           SET WS-NOT-EOF TO TRUE
+           ADD 1 TO WS-NEXT-CUST-ID.
+
+       1110-SCAN-FOR-MAX-ID.
+           READ CUSTOMER-FILE NEXT RECORD INTO WS-WORK-CUSTOMER
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF CUST-ID OF WS-WORK-CUSTOMER > WS-NEXT-CUST-ID
+                       MOVE CUST-ID OF WS-WORK-CUSTOMER
+                           TO WS-NEXT-CUST-ID
+                   END-IF
+           END-READ.
+
+       2000-PROCESS-VENDOR-ROW SECTION.
+
+       2000-PROCESS.
+           READ VENDOR-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-ROWS-READ
+                   PERFORM 2100-MAP-VENDOR-ROW
+                   IF WS-ROW-VALID
+                       PERFORM 2200-LOAD-CUSTOMER
+                   ELSE
+                       PERFORM 2300-WRITE-EXCEPTION
+                   END-IF
+           END-READ.
+
+       2100-MAP-VENDOR-ROW.
+           SET WS-ROW-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           INITIALIZE WS-WORK-CUSTOMER
+           MOVE WS-NEXT-CUST-ID TO CUST-ID OF WS-WORK-CUSTOMER
+           IF VEN-TYPE-CODE = 'IN' OR 'CO' OR 'GV'
+               MOVE VEN-TYPE-CODE TO CUST-TYPE OF WS-WORK-CUSTOMER
+           ELSE
+               SET WS-ROW-INVALID TO TRUE
+               MOVE 'UNRECOGNIZED CUSTOMER TYPE CODE' TO
+                   WS-REJECT-REASON
+           END-IF
+           IF VEN-FULL-NAME = SPACES
+               SET WS-ROW-INVALID TO TRUE
+               MOVE 'VENDOR CUSTOMER NAME IS BLANK' TO WS-REJECT-REASON
+           ELSE
+               MOVE VEN-FULL-NAME TO CUST-FULL-NAME OF WS-WORK-CUSTOMER
+           END-IF
+           IF VEN-COUNTRY-CODE = SPACES
+               MOVE 'US' TO CUST-COUNTRY-CODE OF WS-WORK-CUSTOMER
+           ELSE
+               MOVE VEN-COUNTRY-CODE TO CUST-COUNTRY-CODE
+                                        OF WS-WORK-CUSTOMER
+           END-IF
+           MOVE VEN-STREET TO CUST-STREET OF WS-WORK-CUSTOMER
+           MOVE VEN-CITY TO CUST-CITY OF WS-WORK-CUSTOMER
+           PERFORM 2110-MAP-ADDRESS-BY-COUNTRY
+           MOVE VEN-PHONE TO CUST-PHONE OF WS-WORK-CUSTOMER
+           MOVE VEN-EMAIL TO CUST-EMAIL OF WS-WORK-CUSTOMER
+           MOVE VEN-OPENING-BALANCE TO CUST-BALANCE OF WS-WORK-CUSTOMER
+           PERFORM 2120-SET-CREDIT-LIMIT-BY-TYPE.
+
+       2110-MAP-ADDRESS-BY-COUNTRY.
+           EVALUATE TRUE
+               WHEN CUST-COUNTRY-CANADA OF WS-WORK-CUSTOMER
+                   MOVE VEN-STATE-PROVINCE TO
+                       CUST-PROVINCE OF WS-WORK-CUSTOMER
+                   MOVE VEN-ZIP-POSTAL TO
+                       CUST-POSTAL-CODE OF WS-WORK-CUSTOMER
+               WHEN OTHER
+                   MOVE VEN-STATE-PROVINCE TO
+                       CUST-STATE OF WS-WORK-CUSTOMER
+                   MOVE VEN-ZIP-POSTAL(1:5) TO
+                       CUST-ZIP OF WS-WORK-CUSTOMER
+                   IF CUST-ZIP OF WS-WORK-CUSTOMER NOT NUMERIC
+                       OR CUST-ZIP OF WS-WORK-CUSTOMER = 0
+                       SET WS-ROW-INVALID TO TRUE
+                       MOVE 'BAD OR ZERO ZIP CODE' TO WS-REJECT-REASON
+                   END-IF
+           END-EVALUATE.
+
+       2120-SET-CREDIT-LIMIT-BY-TYPE.
+           EVALUATE TRUE
+               WHEN CUST-CORPORATE OF WS-WORK-CUSTOMER
+                   MOVE WS-CL-CORPORATE TO
+                       CUST-CREDIT-LIMIT OF WS-WORK-CUSTOMER
+               WHEN CUST-GOVERNMENT OF WS-WORK-CUSTOMER
+                   MOVE WS-CL-GOVERNMENT TO
+                       CUST-CREDIT-LIMIT OF WS-WORK-CUSTOMER
+               WHEN OTHER
+                   MOVE WS-CL-INDIVIDUAL TO
+                       CUST-CREDIT-LIMIT OF WS-WORK-CUSTOMER
+           END-EVALUATE.
+
+       2200-LOAD-CUSTOMER.
+           WRITE CUSTOMER-RECORD FROM WS-WORK-CUSTOMER
+           IF WS-FILE-OK
+               ADD 1 TO WS-ROWS-LOADED
+               ADD 1 TO WS-NEXT-CUST-ID
+           ELSE
+               MOVE 'CUSTOMER FILE WRITE FAILED - ' TO WS-REJECT-REASON
+               MOVE WS-FILE-STATUS TO WS-REJECT-REASON(30:2)
+               PERFORM 2300-WRITE-EXCEPTION
+           END-IF.
+
+       2300-WRITE-EXCEPTION.
+           MOVE VEN-VENDOR-CUST-NUM TO WS-EXC-VENDOR-NUM
+           MOVE VEN-FULL-NAME TO WS-EXC-NAME
+           MOVE WS-REJECT-REASON TO WS-EXC-REASON
+           WRITE PRINT-LINE FROM WS-EXCEPTION-LINE
+           ADD 1 TO WS-ROWS-REJECTED.
+
+       9000-FINALIZE SECTION.
+
+       9000-FINAL.
+           CLOSE VENDOR-FILE
+           CLOSE CUSTOMER-FILE
+           PERFORM 9100-WRITE-SUMMARY
+           CLOSE EXCEPTION-REPORT.
+
+       9100-WRITE-SUMMARY SECTION.
+
+       9100-WRITE.
+           MOVE WS-TODAY-DATE TO WS-HDG-DATE
+           WRITE PRINT-LINE FROM WS-HEADING-LINE
+
+           MOVE 'VENDOR ROWS READ' TO WS-SUM-LABEL
+           MOVE WS-ROWS-READ TO WS-SUM-VALUE
+           WRITE PRINT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE 'CUSTOMERS LOADED' TO WS-SUM-LABEL
+           MOVE WS-ROWS-LOADED TO WS-SUM-VALUE
+           WRITE PRINT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE 'ROWS REJECTED' TO WS-SUM-LABEL
+           MOVE WS-ROWS-REJECTED TO WS-SUM-VALUE
+           WRITE PRINT-LINE FROM WS-SUMMARY-LINE.
