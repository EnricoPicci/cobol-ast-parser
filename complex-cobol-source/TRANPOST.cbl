@@ -0,0 +1,635 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANPOST.
+      *================================================================*
+      * TRANSACTION POSTING PROGRAM
+      * Reads TRANSACTION-RECORD entries and posts payment, purchase
+      * and refund amounts against CUSTOMER-FILE, keyed the same way
+      * CUSTMAIN looks customers up (CUST-ID moved into CUST-KEY).
+      *
+      * Before any posting is attempted the whole batch is pre-edited
+      * (every TRAN-CUSTOMER-ID checked against CUSTOMER-FILE and every
+      * refund's REF-ORIGINAL-TRAN checked against a prior transaction
+      * in the batch) and any unmatched records are written to an
+      * exception report, rejecting the whole batch rather than letting
+      * a posting run fail midway through. Once a batch passes pre-edit
+      * it is sorted by TRAN-CUSTOMER-ID (then TRAN-DATE/TRAN-TIME) so
+      * CUSTOMER-FILE is read and rewritten once per customer instead
+      * of once per transaction.
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANFILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO 'TRNSRT01'.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO 'TRANEXCP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT PAYMENT-HISTORY-FILE ASSIGN TO 'PAYHIST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PMH-KEY
+               FILE STATUS IS WS-PMH-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY TRANREC.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SRT-CUST-ID                 PIC 9(8).
+           05  SRT-TRAN-DATE               PIC 9(8).
+           05  SRT-TRAN-TIME               PIC 9(6).
+           05  SRT-RAW-RECORD              PIC X(145).
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXCP-LINE.
+           05  EXCP-TRAN-ID                PIC 9(12).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  EXCP-CUST-ID                PIC 9(8).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  EXCP-REASON                 PIC X(40).
+           05  FILLER                      PIC X(68) VALUE SPACES.
+
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  PAYMENT-HISTORY-FILE.
+           COPY PAYHIST.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-TRAN-STATUS                  PIC XX.
+           88  WS-TRAN-OK                  VALUE '00'.
+           88  WS-TRAN-EOF                 VALUE '10'.
+
+       01  WS-EXCP-STATUS                  PIC XX.
+           88  WS-EXCP-OK                  VALUE '00'.
+
+       01  WS-BATCH-STATUS-FLAG            PIC X VALUE 'Y'.
+           88  WS-BATCH-VALID              VALUE 'Y'.
+           88  WS-BATCH-INVALID            VALUE 'N'.
+
+       01  WS-BATCH-SCAN-FLAG              PIC X VALUE 'N'.
+           88  WS-BATCH-SCAN-DONE          VALUE 'Y'.
+           88  WS-BATCH-SCAN-ACTIVE        VALUE 'N'.
+
+       01  WS-EXPECTED-COUNT               PIC 9(7).
+       01  WS-BATCH-RECORD-COUNT           PIC 9(7).
+       01  WS-BATCH-HASH-TOTAL             PIC S9(9)V99.
+
+       01  WS-PREEDIT-FLAG                 PIC X VALUE 'N'.
+           88  WS-PREEDIT-EOF              VALUE 'Y'.
+           88  WS-PREEDIT-NOT-EOF          VALUE 'N'.
+
+       01  WS-EXCEPTION-COUNT              PIC 9(7) VALUE 0.
+       01  WS-EXCEPTION-REASON             PIC X(40).
+
+       01  WS-ORIG-FOUND-FLAG              PIC X VALUE 'N'.
+           88  WS-ORIG-FOUND               VALUE 'Y'.
+           88  WS-ORIG-NOT-FOUND           VALUE 'N'.
+
+       01  WS-SORT-SUPPLY-FLAG             PIC X VALUE 'N'.
+           88  WS-SORT-SUPPLY-DONE         VALUE 'Y'.
+           88  WS-SORT-SUPPLY-NOT-DONE     VALUE 'N'.
+
+       01  WS-SORT-OUTPUT-FLAG             PIC X VALUE 'N'.
+           88  WS-SORT-OUTPUT-DONE         VALUE 'Y'.
+           88  WS-SORT-OUTPUT-NOT-DONE     VALUE 'N'.
+
+       01  WS-CURRENT-CUST-ID              PIC 9(8) VALUE 0.
+
+       01  WS-CUSTOMER-LOADED-FLAG         PIC X VALUE 'N'.
+           88  WS-CUSTOMER-LOADED          VALUE 'Y'.
+           88  WS-CUSTOMER-NOT-LOADED      VALUE 'N'.
+
+       01  WS-CUSTOMER-READ-FLAG           PIC X VALUE 'N'.
+           88  WS-CUSTOMER-READ-OK         VALUE 'Y'.
+           88  WS-CUSTOMER-READ-FAILED     VALUE 'N'.
+
+       01  WS-FILE-STATUS                  PIC XX.
+           88  WS-FILE-OK                  VALUE '00'.
+           88  WS-FILE-NOT-FOUND           VALUE '23'.
+
+       01  WS-CUST-LOOKUP-FLAG             PIC X VALUE 'N'.
+           88  WS-CUST-LOOKUP-FOUND        VALUE 'Y'.
+           88  WS-CUST-LOOKUP-NOT-FOUND    VALUE 'N'.
+
+       01  WS-PMH-STATUS                   PIC XX.
+           88  WS-PMH-OK                   VALUE '00'.
+
+       COPY CUSTREC REPLACING ==CUSTOMER-RECORD==
+                            BY ==WS-WORK-CUSTOMER==.
+
+       01  WS-CALC-AMOUNT                  PIC S9(9)V99.
+
+       01  WS-PMH-NEXT-SEQUENCE            PIC 9(5).
+
+      *----------------------------------------------------------------*
+      * Built once by the pre-edit pass with every detail TRAN-ID seen
+      * in the batch, in arrival order, before any posting begins. Used
+      * both to confirm a refund's REF-ORIGINAL-TRAN is a prior
+      * transaction in the batch and, unchanged, as the lookup table
+      * the actual posting pass validates refunds against, since
+      * posting now runs in sorted (not arrival) order.
+      *----------------------------------------------------------------*
+       01  WS-BATCH-TRAN-COUNT             PIC 9(5) VALUE 0.
+       01  WS-BATCH-TRAN-TABLE.
+           05  WS-BATCH-TRAN-ID            PIC 9(12) OCCURS 2000 TIMES.
+
+       01  WS-BATCH-TABLE-FULL-COUNT       PIC 9(5) VALUE 0.
+
+       01  WS-BATCH-TRAN-IDX               PIC 9(5).
+
+       01  WS-REFUND-VALID-FLAG            PIC X VALUE 'Y'.
+           88  WS-REFUND-VALID             VALUE 'Y'.
+           88  WS-REFUND-INVALID           VALUE 'N'.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG                 PIC X VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+               88  WS-NOT-EOF               VALUE 'N'.
+
+       01  WS-COUNTERS.
+           05  WS-TRANS-READ               PIC 9(7) VALUE 0.
+           05  WS-TRANS-POSTED             PIC 9(7) VALUE 0.
+           05  WS-TRANS-ERROR              PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS SECTION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           IF NOT WS-EOF
+               PERFORM 2000-SORT-AND-POST
+           END-IF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE SECTION.
+
+       1000-INIT.
+           INITIALIZE WS-COUNTERS
+           INITIALIZE WS-FLAGS
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT WS-TRAN-OK
+               DISPLAY 'ERROR OPENING TRANSACTION FILE: ' WS-TRAN-STATUS
+               SET WS-EOF TO TRUE
+           ELSE
+               PERFORM 1100-VALIDATE-BATCH
+               CLOSE TRANSACTION-FILE
+               IF WS-BATCH-INVALID
+                   SET WS-EOF TO TRUE
+               END-IF
+           END-IF
+           OPEN I-O CUSTOMER-FILE
+           IF NOT WS-FILE-OK
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           OPEN I-O PAYMENT-HISTORY-FILE
+           IF NOT WS-PMH-OK
+               DISPLAY 'ERROR OPENING PAYMENT HISTORY FILE: '
+                   WS-PMH-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           IF NOT WS-EOF
+               PERFORM 1200-PRE-EDIT-BATCH
+               IF WS-BATCH-INVALID
+                   SET WS-EOF TO TRUE
+               END-IF
+           END-IF.
+
+       1100-VALIDATE-BATCH SECTION.
+
+       1100-VALIDATE.
+           SET WS-BATCH-VALID TO TRUE
+           SET WS-BATCH-SCAN-ACTIVE TO TRUE
+           MOVE 0 TO WS-BATCH-RECORD-COUNT
+           MOVE 0 TO WS-BATCH-HASH-TOTAL
+           READ TRANSACTION-FILE
+           IF NOT WS-TRAN-OK OR NOT BCR-HEADER-RECORD
+               SET WS-BATCH-INVALID TO TRUE
+               DISPLAY 'BATCH HEADER MISSING OR INVALID, REJECTING '
+                   'BATCH'
+           ELSE
+               MOVE BHR-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+               DISPLAY 'BATCH ' BHR-BATCH-ID ' DATED '
+                   BHR-BATCH-DATE ' EXPECTED RECORDS: '
+                   BHR-EXPECTED-COUNT
+               PERFORM 1110-SCAN-BATCH
+                   UNTIL WS-BATCH-SCAN-DONE OR WS-BATCH-INVALID
+           END-IF.
+
+       1110-SCAN-BATCH.
+           READ TRANSACTION-FILE
+           IF WS-TRAN-EOF
+               SET WS-BATCH-INVALID TO TRUE
+               SET WS-BATCH-SCAN-DONE TO TRUE
+               DISPLAY 'BATCH TRAILER MISSING, REJECTING BATCH'
+           ELSE
+               IF BCR-TRAILER-RECORD
+                   SET WS-BATCH-SCAN-DONE TO TRUE
+                   PERFORM 1120-CHECK-TRAILER-TOTALS
+               ELSE
+                   ADD 1 TO WS-BATCH-RECORD-COUNT
+                   ADD TRAN-AMOUNT TO WS-BATCH-HASH-TOTAL
+               END-IF
+           END-IF.
+
+       1120-CHECK-TRAILER-TOTALS.
+           IF BTR-RECORD-COUNT NOT = WS-BATCH-RECORD-COUNT
+               OR BTR-HASH-TOTAL NOT = WS-BATCH-HASH-TOTAL
+               SET WS-BATCH-INVALID TO TRUE
+               DISPLAY 'BATCH TRAILER COUNT/HASH MISMATCH, REJECTING '
+                   'BATCH'
+           END-IF.
+
+       1200-PRE-EDIT-BATCH SECTION.
+
+       1200-PRE-EDIT.
+           MOVE 0 TO WS-EXCEPTION-COUNT
+           MOVE 0 TO WS-BATCH-TRAN-COUNT
+           SET WS-PREEDIT-NOT-EOF TO TRUE
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT WS-TRAN-OK
+               DISPLAY 'ERROR REOPENING TRANSACTION FILE FOR '
+                   'PRE-EDIT: ' WS-TRAN-STATUS
+               SET WS-BATCH-INVALID TO TRUE
+           ELSE
+               OPEN OUTPUT EXCEPTION-REPORT-FILE
+               IF NOT WS-EXCP-OK
+                   DISPLAY 'ERROR OPENING EXCEPTION REPORT FILE: '
+                       WS-EXCP-STATUS
+                   SET WS-BATCH-INVALID TO TRUE
+               ELSE
+                   PERFORM 1210-SCAN-FOR-EXCEPTIONS
+                       UNTIL WS-PREEDIT-EOF
+                   CLOSE EXCEPTION-REPORT-FILE
+               END-IF
+               CLOSE TRANSACTION-FILE
+               IF WS-EXCEPTION-COUNT > 0
+                   SET WS-BATCH-INVALID TO TRUE
+                   DISPLAY 'PRE-EDIT FOUND ' WS-EXCEPTION-COUNT
+                       ' EXCEPTION(S), REJECTING BATCH'
+               END-IF
+           END-IF.
+
+       1210-SCAN-FOR-EXCEPTIONS.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-PREEDIT-EOF TO TRUE
+               NOT AT END
+                   IF NOT BCR-HEADER-RECORD AND NOT BCR-TRAILER-RECORD
+                       PERFORM 1220-CHECK-CUSTOMER-EXISTS
+                       IF TRAN-REFUND
+                           PERFORM 1230-CHECK-ORIGINAL-TRAN
+                       END-IF
+                       PERFORM 1240-ADD-TO-BATCH-TABLE
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * TRAN-CUSTOMER-ID only carries the CUST-ID half of CUST-KEY, so
+      * the customer type isn't known until the record is found; START
+      * positions to the first key NOT LESS THAN CUST-ID with a low
+      * CUST-TYPE and READ NEXT RECORD picks up that customer however
+      * its CUST-TYPE happens to be coded.
+      *----------------------------------------------------------------*
+       1220-CHECK-CUSTOMER-EXISTS.
+           SET WS-CUST-LOOKUP-NOT-FOUND TO TRUE
+           INITIALIZE CUSTOMER-RECORD
+           MOVE TRAN-CUSTOMER-ID TO CUST-ID OF CUSTOMER-RECORD
+           MOVE LOW-VALUES TO CUST-TYPE OF CUSTOMER-RECORD
+           START CUSTOMER-FILE KEY IS NOT LESS THAN
+               CUST-KEY OF CUSTOMER-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-START
+           IF WS-FILE-OK
+               READ CUSTOMER-FILE NEXT RECORD
+               IF WS-FILE-OK
+                   AND CUST-ID OF CUSTOMER-RECORD = TRAN-CUSTOMER-ID
+                   SET WS-CUST-LOOKUP-FOUND TO TRUE
+               END-IF
+           END-IF
+           IF NOT WS-CUST-LOOKUP-FOUND
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE 'CUSTOMER NOT ON FILE' TO WS-EXCEPTION-REASON
+               PERFORM 1250-WRITE-EXCEPTION-LINE
+           END-IF.
+
+       1230-CHECK-ORIGINAL-TRAN.
+           SET WS-ORIG-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-BATCH-TRAN-IDX FROM 1 BY 1
+               UNTIL WS-BATCH-TRAN-IDX > WS-BATCH-TRAN-COUNT
+                   OR WS-ORIG-FOUND
+               IF WS-BATCH-TRAN-ID(WS-BATCH-TRAN-IDX) =
+                   REF-ORIGINAL-TRAN
+                   SET WS-ORIG-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-ORIG-FOUND
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE 'REFUND ORIGINAL TRAN NOT FOUND'
+                   TO WS-EXCEPTION-REASON
+               PERFORM 1250-WRITE-EXCEPTION-LINE
+           END-IF.
+
+       1240-ADD-TO-BATCH-TABLE.
+           IF WS-BATCH-TRAN-COUNT < 2000
+               ADD 1 TO WS-BATCH-TRAN-COUNT
+               MOVE TRAN-ID TO WS-BATCH-TRAN-ID(WS-BATCH-TRAN-COUNT)
+           ELSE
+               ADD 1 TO WS-BATCH-TABLE-FULL-COUNT
+           END-IF.
+
+       1250-WRITE-EXCEPTION-LINE.
+           INITIALIZE EXCP-LINE
+           MOVE TRAN-ID TO EXCP-TRAN-ID
+           MOVE TRAN-CUSTOMER-ID TO EXCP-CUST-ID
+           MOVE WS-EXCEPTION-REASON TO EXCP-REASON
+           WRITE EXCP-LINE.
+
+       2000-SORT-AND-POST SECTION.
+
+      *----------------------------------------------------------------*
+      * EXCEPTION-REPORT-FILE was already built (and closed) by the
+      * pre-edit pass above; reopening it IN EXTEND here lets the
+      * posting pass itself append the refund/adjustment rejections
+      * that can only be detected while posting (missing approver or
+      * reason code), so BALRECON and CUSTSTMT can filter every
+      * rejected transaction - pre-edit or posting-time - off one file.
+      *----------------------------------------------------------------*
+       2000-SORT.
+           OPEN EXTEND EXCEPTION-REPORT-FILE
+           IF NOT WS-EXCP-OK
+               DISPLAY 'ERROR OPENING EXCEPTION REPORT FILE FOR '
+                   'POSTING: ' WS-EXCP-STATUS
+           END-IF
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-CUST-ID
+               ON ASCENDING KEY SRT-TRAN-DATE
+               ON ASCENDING KEY SRT-TRAN-TIME
+               INPUT PROCEDURE IS 2100-SUPPLY-SORT-INPUT
+               OUTPUT PROCEDURE IS 2200-POST-SORTED-TRANSACTIONS
+           CLOSE EXCEPTION-REPORT-FILE.
+
+       2100-SUPPLY-SORT-INPUT SECTION.
+
+       2100-SUPPLY.
+           SET WS-SORT-SUPPLY-NOT-DONE TO TRUE
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT WS-TRAN-OK
+               DISPLAY 'ERROR REOPENING TRANSACTION FILE FOR SORT: '
+                   WS-TRAN-STATUS
+           ELSE
+               PERFORM 2110-RETURN-DETAIL-RECORDS
+                   UNTIL WS-SORT-SUPPLY-DONE
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       2110-RETURN-DETAIL-RECORDS.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-SORT-SUPPLY-DONE TO TRUE
+               NOT AT END
+                   IF NOT BCR-HEADER-RECORD AND NOT BCR-TRAILER-RECORD
+                       ADD 1 TO WS-TRANS-READ
+                       MOVE TRAN-CUSTOMER-ID TO SRT-CUST-ID
+                       MOVE TRAN-DATE TO SRT-TRAN-DATE
+                       MOVE TRAN-TIME TO SRT-TRAN-TIME
+                       MOVE TRANSACTION-RECORD TO SRT-RAW-RECORD
+                       RELEASE SORT-WORK-RECORD
+                   END-IF
+           END-READ.
+
+       2200-POST-SORTED-TRANSACTIONS SECTION.
+
+       2200-POST.
+           SET WS-SORT-OUTPUT-NOT-DONE TO TRUE
+           SET WS-CUSTOMER-NOT-LOADED TO TRUE
+           MOVE 0 TO WS-CURRENT-CUST-ID
+           PERFORM 2210-RETURN-AND-POST
+               UNTIL WS-SORT-OUTPUT-DONE
+           IF WS-CUSTOMER-LOADED
+               PERFORM 3020-FLUSH-CUSTOMER-GROUP
+           END-IF.
+
+       2210-RETURN-AND-POST.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-SORT-OUTPUT-DONE TO TRUE
+               NOT AT END
+                   MOVE SRT-RAW-RECORD TO TRANSACTION-RECORD
+                   PERFORM 3000-POST-TRANSACTION
+           END-RETURN.
+
+       3000-POST-TRANSACTION SECTION.
+
+       3000-POST.
+           IF TRAN-CUSTOMER-ID NOT = WS-CURRENT-CUST-ID
+               PERFORM 3010-START-NEW-CUSTOMER-GROUP
+           END-IF
+           IF WS-CUSTOMER-READ-OK
+               EVALUATE TRUE
+                   WHEN TRAN-PAYMENT
+                       PERFORM 3100-POST-PAYMENT
+                   WHEN TRAN-PURCHASE
+                       PERFORM 3200-POST-PURCHASE
+                   WHEN TRAN-REFUND
+                       PERFORM 3300-POST-REFUND
+                   WHEN TRAN-ADJUSTMENT
+                       PERFORM 3400-POST-ADJUSTMENT
+                   WHEN OTHER
+                       ADD 1 TO WS-TRANS-ERROR
+                       DISPLAY 'UNSUPPORTED TRANSACTION TYPE: '
+                           TRAN-TYPE
+               END-EVALUATE
+           ELSE
+               ADD 1 TO WS-TRANS-ERROR
+               DISPLAY 'CUSTOMER NOT FOUND FOR TRANSACTION: ' TRAN-ID
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * TRAN-CUSTOMER-ID only carries the CUST-ID half of CUST-KEY, so
+      * the customer type isn't known until the record is found; START
+      * positions to the first key NOT LESS THAN CUST-ID with a low
+      * CUST-TYPE and READ NEXT RECORD picks up that customer however
+      * its CUST-TYPE happens to be coded.
+      *----------------------------------------------------------------*
+       3010-START-NEW-CUSTOMER-GROUP.
+           IF WS-CUSTOMER-LOADED
+               PERFORM 3020-FLUSH-CUSTOMER-GROUP
+           END-IF
+           MOVE TRAN-CUSTOMER-ID TO WS-CURRENT-CUST-ID
+           INITIALIZE WS-WORK-CUSTOMER
+           MOVE TRAN-CUSTOMER-ID TO CUST-ID OF CUSTOMER-RECORD
+           MOVE LOW-VALUES TO CUST-TYPE OF CUSTOMER-RECORD
+           START CUSTOMER-FILE KEY IS NOT LESS THAN
+               CUST-KEY OF CUSTOMER-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-START
+           SET WS-CUSTOMER-LOADED TO TRUE
+           SET WS-CUSTOMER-READ-FAILED TO TRUE
+           IF WS-FILE-OK
+               READ CUSTOMER-FILE NEXT RECORD INTO WS-WORK-CUSTOMER
+               IF WS-FILE-OK
+                   AND CUST-ID OF WS-WORK-CUSTOMER = TRAN-CUSTOMER-ID
+                   SET WS-CUSTOMER-READ-OK TO TRUE
+               END-IF
+           END-IF.
+
+       3020-FLUSH-CUSTOMER-GROUP SECTION.
+
+       3020-FLUSH.
+           IF WS-CUSTOMER-READ-OK
+               PERFORM 4000-REWRITE-CUSTOMER
+           END-IF
+           SET WS-CUSTOMER-NOT-LOADED TO TRUE.
+
+       3100-POST-PAYMENT.
+           MOVE TRAN-AMOUNT TO WS-CALC-AMOUNT
+           COMPUTE CUST-BALANCE OF WS-WORK-CUSTOMER =
+               CUST-BALANCE OF WS-WORK-CUSTOMER - WS-CALC-AMOUNT
+           MOVE TRAN-AMOUNT TO CUST-LAST-PAYMENT OF WS-WORK-CUSTOMER
+           MOVE TRAN-DATE TO CUST-PAYMENT-DATE OF WS-WORK-CUSTOMER
+           PERFORM 3150-WRITE-PAYMENT-HISTORY
+           ADD 1 TO WS-TRANS-POSTED.
+
+       3150-WRITE-PAYMENT-HISTORY SECTION.
+
+       3150-WRITE-HISTORY.
+           MOVE TRAN-CUSTOMER-ID TO PMH-CUST-ID
+           PERFORM 3160-FIND-NEXT-PMH-SEQUENCE
+           MOVE WS-PMH-NEXT-SEQUENCE TO PMH-SEQUENCE
+           MOVE TRAN-DATE TO PMH-PAYMENT-DATE
+           MOVE TRAN-AMOUNT TO PMH-PAYMENT-AMOUNT
+           MOVE PAY-METHOD TO PMH-PAY-METHOD
+           MOVE PAY-REFERENCE TO PMH-PAY-REFERENCE
+           WRITE PAYMENT-HISTORY-RECORD
+           IF NOT WS-PMH-OK
+               DISPLAY 'ERROR WRITING PAYMENT HISTORY FOR: ' TRAN-ID
+                   ' STATUS: ' WS-PMH-STATUS
+           END-IF.
+
+       3160-FIND-NEXT-PMH-SEQUENCE SECTION.
+
+       3160-FIND-SEQUENCE.
+           MOVE 0 TO WS-PMH-NEXT-SEQUENCE
+           MOVE TRAN-CUSTOMER-ID TO PMH-CUST-ID
+           MOVE 99999 TO PMH-SEQUENCE
+           START PAYMENT-HISTORY-FILE KEY IS NOT GREATER THAN PMH-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START
+           IF WS-PMH-OK
+               PERFORM 3170-READ-HIGHEST-SEQUENCE
+           END-IF
+           ADD 1 TO WS-PMH-NEXT-SEQUENCE.
+
+       3170-READ-HIGHEST-SEQUENCE.
+           READ PAYMENT-HISTORY-FILE NEXT RECORD
+           IF WS-PMH-OK AND PMH-CUST-ID = TRAN-CUSTOMER-ID
+               MOVE PMH-SEQUENCE TO WS-PMH-NEXT-SEQUENCE
+           END-IF.
+
+       3200-POST-PURCHASE.
+           MOVE TRAN-AMOUNT TO WS-CALC-AMOUNT
+           COMPUTE CUST-BALANCE OF WS-WORK-CUSTOMER =
+               CUST-BALANCE OF WS-WORK-CUSTOMER + WS-CALC-AMOUNT
+           ADD 1 TO WS-TRANS-POSTED.
+
+       3300-POST-REFUND SECTION.
+
+       3300-POST.
+           SET WS-REFUND-VALID TO TRUE
+           IF REF-APPROVED-BY = SPACES
+               SET WS-REFUND-INVALID TO TRUE
+               DISPLAY 'REFUND REJECTED, NO APPROVER: ' TRAN-ID
+               MOVE 'REFUND REJECTED, NO APPROVER' TO
+                   WS-EXCEPTION-REASON
+               PERFORM 1250-WRITE-EXCEPTION-LINE
+           ELSE
+               PERFORM 3310-VALIDATE-ORIGINAL-TRAN
+           END-IF
+           IF WS-REFUND-VALID
+               MOVE TRAN-AMOUNT TO WS-CALC-AMOUNT
+               COMPUTE CUST-BALANCE OF WS-WORK-CUSTOMER =
+                   CUST-BALANCE OF WS-WORK-CUSTOMER - WS-CALC-AMOUNT
+               DISPLAY 'REFUND ' TRAN-ID ' APPROVED BY: '
+                   REF-APPROVED-BY ' ON: ' REF-APPROVAL-DATE
+               ADD 1 TO WS-TRANS-POSTED
+           ELSE
+               ADD 1 TO WS-TRANS-ERROR
+           END-IF.
+
+       3310-VALIDATE-ORIGINAL-TRAN.
+           SET WS-REFUND-INVALID TO TRUE
+           PERFORM VARYING WS-BATCH-TRAN-IDX FROM 1 BY 1
+               UNTIL WS-BATCH-TRAN-IDX > WS-BATCH-TRAN-COUNT
+                   OR WS-REFUND-VALID
+               IF WS-BATCH-TRAN-ID(WS-BATCH-TRAN-IDX) =
+                   REF-ORIGINAL-TRAN
+                   SET WS-REFUND-VALID TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-REFUND-VALID
+               DISPLAY 'REFUND REJECTED, ORIGINAL TRAN NOT FOUND: '
+                   TRAN-ID
+           END-IF.
+
+       3400-POST-ADJUSTMENT SECTION.
+
+       3400-POST.
+           IF ADJ-REASON-BLANK
+               ADD 1 TO WS-TRANS-ERROR
+               DISPLAY 'ADJUSTMENT REJECTED, NO REASON CODE: ' TRAN-ID
+               MOVE 'ADJUSTMENT REJECTED, NO REASON CODE' TO
+                   WS-EXCEPTION-REASON
+               PERFORM 1250-WRITE-EXCEPTION-LINE
+           ELSE
+               MOVE TRAN-AMOUNT TO WS-CALC-AMOUNT
+               COMPUTE CUST-BALANCE OF WS-WORK-CUSTOMER =
+                   CUST-BALANCE OF WS-WORK-CUSTOMER + WS-CALC-AMOUNT
+               DISPLAY 'ADJUSTMENT ' TRAN-ID ' REASON: '
+                   ADJ-REASON-CODE ' APPROVED BY: ' ADJ-APPROVED-BY
+               ADD 1 TO WS-TRANS-POSTED
+           END-IF.
+
+       4000-REWRITE-CUSTOMER SECTION.
+
+       4000-REWRITE.
+           REWRITE CUSTOMER-RECORD FROM WS-WORK-CUSTOMER
+           IF NOT WS-FILE-OK
+               ADD 1 TO WS-TRANS-ERROR
+               DISPLAY 'ERROR POSTING TRANSACTIONS FOR CUSTOMER: '
+                   WS-CURRENT-CUST-ID ' STATUS: ' WS-FILE-STATUS
+           END-IF.
+
+       9000-FINALIZE SECTION.
+
+       9000-FINAL.
+           IF WS-BATCH-TABLE-FULL-COUNT > 0
+               DISPLAY 'WARNING: BATCH TRAN TABLE FULL, '
+                   WS-BATCH-TABLE-FULL-COUNT ' ENTRIES DROPPED'
+           END-IF
+           CLOSE CUSTOMER-FILE
+           CLOSE PAYMENT-HISTORY-FILE
+           DISPLAY 'TRANSACTIONS READ:   ' WS-TRANS-READ
+           DISPLAY 'TRANSACTIONS POSTED: ' WS-TRANS-POSTED
+           DISPLAY 'TRANSACTIONS ERROR:  ' WS-TRANS-ERROR.
