@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAXACCR.
+      *================================================================*
+      * SALES-TAX AND DISCOUNT ACCRUAL REPORT
+      * Reads a day's transaction file and rolls up PUR-TAX-AMOUNT for
+      * tax-remittance purposes and PUR-DISCOUNT for promotions
+      * tracking, alongside a PUR-SHIP-METHOD cost breakdown.
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANFILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT ACCRUAL-REPORT ASSIGN TO 'TAXRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY TRANREC.
+
+       FD  ACCRUAL-REPORT.
+       01  PRINT-LINE                      PIC X(132).
+
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-TRAN-STATUS                  PIC XX.
+           88  WS-TRAN-OK                  VALUE '00'.
+
+       01  WS-PRINT-STATUS                 PIC XX.
+           88  WS-PRINT-OK                 VALUE '00'.
+
+       01  WS-FILE-STATUS                  PIC XX.
+           88  WS-FILE-OK                  VALUE '00'.
+
+       01  WS-CUST-FOUND-FLAG              PIC X VALUE 'N'.
+           88  WS-CUST-FOUND               VALUE 'Y'.
+           88  WS-CUST-NOT-FOUND           VALUE 'N'.
+
+       COPY CUSTREC REPLACING ==CUSTOMER-RECORD==
+                            BY ==WS-WORK-CUSTOMER==.
+
+       01  WS-TAX-EXEMPT-COUNT             PIC 9(7) VALUE 0.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG                 PIC X VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+               88  WS-NOT-EOF              VALUE 'N'.
+
+       01  WS-RUN-DATE                     PIC 9(8).
+
+       01  WS-ACCRUAL-TOTALS.
+           05  WS-PURCHASE-COUNT           PIC 9(7) VALUE 0.
+           05  WS-TAX-TOTAL                PIC S9(7)V99 VALUE 0.
+           05  WS-DISCOUNT-TOTAL           PIC S9(7)V99 VALUE 0.
+
+       01  WS-SHIP-METHOD-TOTALS.
+           05  WS-SHIP-GROUND-COUNT        PIC 9(7) VALUE 0.
+           05  WS-SHIP-GROUND-AMOUNT       PIC S9(7)V99 VALUE 0.
+           05  WS-SHIP-EXPRESS-COUNT       PIC 9(7) VALUE 0.
+           05  WS-SHIP-EXPRESS-AMOUNT      PIC S9(7)V99 VALUE 0.
+           05  WS-SHIP-OVERNIGHT-COUNT     PIC 9(7) VALUE 0.
+           05  WS-SHIP-OVERNIGHT-AMOUNT    PIC S9(7)V99 VALUE 0.
+           05  WS-SHIP-PICKUP-COUNT        PIC 9(7) VALUE 0.
+           05  WS-SHIP-PICKUP-AMOUNT       PIC S9(7)V99 VALUE 0.
+           05  WS-SHIP-OTHER-COUNT         PIC 9(7) VALUE 0.
+           05  WS-SHIP-OTHER-AMOUNT        PIC S9(7)V99 VALUE 0.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                      PIC X(32)
+               VALUE 'SALES TAX AND DISCOUNT ACCRUAL'.
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  FILLER                      PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-HDG-DATE                 PIC 9(8).
+
+       01  WS-ACCRUAL-LINE.
+           05  WS-ACR-LABEL                PIC X(20).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-ACR-AMOUNT-OUT           PIC $$$,$$$,$$9.99-.
+
+       01  WS-SHIP-LINE.
+           05  WS-SHP-LABEL                PIC X(20).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-SHP-COUNT-OUT            PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-SHP-AMOUNT-OUT           PIC $$$,$$$,$$9.99-.
+
+           COPY RPTFLDS.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS SECTION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS UNTIL WS-EOF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE SECTION.
+
+       1000-INIT.
+           INITIALIZE WS-FLAGS
+           INITIALIZE WS-ACCRUAL-TOTALS
+           INITIALIZE WS-SHIP-METHOD-TOTALS
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT WS-TRAN-OK
+               DISPLAY 'ERROR OPENING TRANSACTION FILE: ' WS-TRAN-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT ACCRUAL-REPORT
+           IF NOT WS-PRINT-OK
+               DISPLAY 'ERROR OPENING ACCRUAL REPORT FILE: '
+                   WS-PRINT-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT WS-FILE-OK
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               SET WS-EOF TO TRUE
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS SECTION.
+
+       2000-PROCESS.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF TRAN-PURCHASE
+                       PERFORM 3000-ACCRUE-PURCHASE
+                   END-IF
+           END-READ.
+
+       3000-ACCRUE-PURCHASE SECTION.
+
+       3000-ACCRUE.
+           ADD 1 TO WS-PURCHASE-COUNT
+           PERFORM 3050-ACCRUE-TAX-UNLESS-EXEMPT
+           ADD PUR-DISCOUNT TO WS-DISCOUNT-TOTAL
+           PERFORM 3100-ACCRUE-SHIP-METHOD.
+
+      *----------------------------------------------------------------*
+      * CUST-GOVERNMENT accounts are tax-exempt, so a purchase's
+      * PUR-TAX-AMOUNT is left out of the remittance total once the
+      * buying customer's CUST-TYPE is known to be government.
+      *
+      * TRAN-CUSTOMER-ID only carries the CUST-ID half of CUST-KEY, so
+      * the customer type isn't known until the record is found; START
+      * positions to the first key NOT LESS THAN CUST-ID with a low
+      * CUST-TYPE and READ NEXT RECORD picks up that customer however
+      * its CUST-TYPE happens to be coded.
+      *----------------------------------------------------------------*
+       3050-ACCRUE-TAX-UNLESS-EXEMPT.
+           SET WS-CUST-NOT-FOUND TO TRUE
+           MOVE TRAN-CUSTOMER-ID TO CUST-ID OF CUSTOMER-RECORD
+           MOVE LOW-VALUES TO CUST-TYPE OF CUSTOMER-RECORD
+           START CUSTOMER-FILE KEY IS NOT LESS THAN
+               CUST-KEY OF CUSTOMER-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-START
+           IF WS-FILE-OK
+               READ CUSTOMER-FILE NEXT RECORD INTO WS-WORK-CUSTOMER
+               IF WS-FILE-OK
+                   AND CUST-ID OF WS-WORK-CUSTOMER = TRAN-CUSTOMER-ID
+                   SET WS-CUST-FOUND TO TRUE
+               END-IF
+           END-IF
+           IF WS-CUST-FOUND AND CUST-GOVERNMENT OF WS-WORK-CUSTOMER
+               ADD 1 TO WS-TAX-EXEMPT-COUNT
+           ELSE
+               ADD PUR-TAX-AMOUNT TO WS-TAX-TOTAL
+           END-IF.
+
+       3100-ACCRUE-SHIP-METHOD.
+           EVALUATE PUR-SHIP-METHOD
+               WHEN 'GR'
+                   ADD 1 TO WS-SHIP-GROUND-COUNT
+                   ADD PUR-SHIP-COST TO WS-SHIP-GROUND-AMOUNT
+               WHEN 'EX'
+                   ADD 1 TO WS-SHIP-EXPRESS-COUNT
+                   ADD PUR-SHIP-COST TO WS-SHIP-EXPRESS-AMOUNT
+               WHEN 'OV'
+                   ADD 1 TO WS-SHIP-OVERNIGHT-COUNT
+                   ADD PUR-SHIP-COST TO WS-SHIP-OVERNIGHT-AMOUNT
+               WHEN 'PU'
+                   ADD 1 TO WS-SHIP-PICKUP-COUNT
+                   ADD PUR-SHIP-COST TO WS-SHIP-PICKUP-AMOUNT
+               WHEN OTHER
+                   ADD 1 TO WS-SHIP-OTHER-COUNT
+                   ADD PUR-SHIP-COST TO WS-SHIP-OTHER-AMOUNT
+           END-EVALUATE.
+
+       9000-FINALIZE SECTION.
+
+       9000-FINAL.
+           CLOSE TRANSACTION-FILE
+           CLOSE CUSTOMER-FILE
+           PERFORM 9100-WRITE-REPORT
+           CLOSE ACCRUAL-REPORT.
+
+       9100-WRITE-REPORT SECTION.
+
+       9100-WRITE.
+           MOVE WS-RUN-DATE TO WS-HDG-DATE
+           WRITE PRINT-LINE FROM WS-HEADING-LINE
+
+           MOVE 'SALES TAX ACCRUED' TO WS-ACR-LABEL
+           MOVE WS-TAX-TOTAL TO WS-ACR-AMOUNT-OUT
+           WRITE PRINT-LINE FROM WS-ACCRUAL-LINE
+
+           MOVE 'DISCOUNTS GRANTED' TO WS-ACR-LABEL
+           MOVE WS-DISCOUNT-TOTAL TO WS-ACR-AMOUNT-OUT
+           WRITE PRINT-LINE FROM WS-ACCRUAL-LINE
+
+           MOVE 'GROUND SHIPPING' TO WS-SHP-LABEL
+           MOVE WS-SHIP-GROUND-COUNT TO WS-SHP-COUNT-OUT
+           MOVE WS-SHIP-GROUND-AMOUNT TO WS-SHP-AMOUNT-OUT
+           WRITE PRINT-LINE FROM WS-SHIP-LINE
+
+           MOVE 'EXPRESS SHIPPING' TO WS-SHP-LABEL
+           MOVE WS-SHIP-EXPRESS-COUNT TO WS-SHP-COUNT-OUT
+           MOVE WS-SHIP-EXPRESS-AMOUNT TO WS-SHP-AMOUNT-OUT
+           WRITE PRINT-LINE FROM WS-SHIP-LINE
+
+           MOVE 'OVERNIGHT SHIPPING' TO WS-SHP-LABEL
+           MOVE WS-SHIP-OVERNIGHT-COUNT TO WS-SHP-COUNT-OUT
+           MOVE WS-SHIP-OVERNIGHT-AMOUNT TO WS-SHP-AMOUNT-OUT
+           WRITE PRINT-LINE FROM WS-SHIP-LINE
+
+           MOVE 'STORE PICKUP' TO WS-SHP-LABEL
+           MOVE WS-SHIP-PICKUP-COUNT TO WS-SHP-COUNT-OUT
+           MOVE WS-SHIP-PICKUP-AMOUNT TO WS-SHP-AMOUNT-OUT
+           WRITE PRINT-LINE FROM WS-SHIP-LINE
+
+           MOVE 'OTHER SHIP METHOD' TO WS-SHP-LABEL
+           MOVE WS-SHIP-OTHER-COUNT TO WS-SHP-COUNT-OUT
+           MOVE WS-SHIP-OTHER-AMOUNT TO WS-SHP-AMOUNT-OUT
+           WRITE PRINT-LINE FROM WS-SHIP-LINE
+
+           MOVE 'TAX-EXEMPT PURCHASES' TO WS-SHP-LABEL
+           MOVE WS-TAX-EXEMPT-COUNT TO WS-SHP-COUNT-OUT
+           MOVE 0 TO WS-SHP-AMOUNT-OUT
+           WRITE PRINT-LINE FROM WS-SHIP-LINE.
