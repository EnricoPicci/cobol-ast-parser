@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTPRGE.
+      *================================================================*
+      * CUSTOMER PURGE/ARCHIVE PROGRAM
+      * Scans CUSTOMER-FILE for zero-balance accounts with no payment
+      * activity since a cutoff date, writes them to an archive file,
+      * and removes them from the live CUSTOMER-FILE. The cutoff date
+      * (YYYYMMDD) is supplied the same way CUSTMAIN's run-control
+      * parameter is - ACCEPTed FROM COMMAND-LINE - since this shop's
+      * only portable equivalent of a JCL PARM is a command-line
+      * argument.
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT PAYMENT-HISTORY-FILE ASSIGN TO 'PAYHIST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PMH-KEY
+               FILE STATUS IS WS-PMH-STATUS.
+
+           SELECT ARCHIVE-FILE ASSIGN TO 'CUSTARCH'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARCH-STATUS.
+
+           SELECT PURGE-REPORT ASSIGN TO 'PRGERPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  PAYMENT-HISTORY-FILE.
+           COPY PAYHIST.
+
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-RECORD                  PIC X(308).
+
+       FD  PURGE-REPORT.
+       01  PRINT-LINE                      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS                  PIC XX.
+           88  WS-FILE-OK                  VALUE '00'.
+           88  WS-FILE-EOF                 VALUE '10'.
+
+       01  WS-PMH-STATUS                   PIC XX.
+           88  WS-PMH-OK                   VALUE '00'.
+
+       01  WS-ARCH-STATUS                  PIC XX.
+           88  WS-ARCH-OK                  VALUE '00'.
+
+       01  WS-PRINT-STATUS                 PIC XX.
+           88  WS-PRINT-OK                 VALUE '00'.
+
+       COPY CUSTREC REPLACING ==CUSTOMER-RECORD==
+                            BY ==WS-WORK-CUSTOMER==.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG                 PIC X VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+               88  WS-NOT-EOF              VALUE 'N'.
+           05  WS-ELIGIBLE-FLAG            PIC X VALUE 'N'.
+               88  WS-ELIGIBLE-TO-PURGE    VALUE 'Y'.
+               88  WS-NOT-ELIGIBLE         VALUE 'N'.
+
+       01  WS-RUN-PARM                     PIC X(20) VALUE SPACES.
+
+       01  WS-RUN-PARM-FIELDS REDEFINES WS-RUN-PARM.
+           05  WS-PARM-CUTOFF-DATE         PIC 9(8).
+           05  FILLER                      PIC X(12).
+
+       01  WS-CUTOFF-DATE                  PIC 9(8).
+
+       01  WS-TODAY-DATE                   PIC 9(8).
+
+       01  WS-LAST-ACTIVITY-DATE           PIC 9(8).
+
+       01  WS-PURGE-TOTALS.
+           05  WS-CUSTOMERS-SCANNED        PIC 9(7) VALUE 0.
+           05  WS-CUSTOMERS-ARCHIVED       PIC 9(7) VALUE 0.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                      PIC X(30)
+               VALUE 'CUSTOMER PURGE/ARCHIVE SUMMARY'.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-HDG-DATE                 PIC 9(8).
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-LABEL                PIC X(20) VALUE
+               'ARCHIVED CUSTOMER'.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DTL-CUST-ID              PIC 9(8).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DTL-NAME                 PIC X(56).
+
+       01  WS-SUMMARY-LINE.
+           05  WS-SUM-LABEL                PIC X(30).
+           05  WS-SUM-VALUE                PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS SECTION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SCAN-CUSTOMERS UNTIL WS-EOF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE SECTION.
+
+       1000-INIT.
+           INITIALIZE WS-FLAGS
+           INITIALIZE WS-PURGE-TOTALS
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+           IF WS-PARM-CUTOFF-DATE NUMERIC AND WS-PARM-CUTOFF-DATE > 0
+               MOVE WS-PARM-CUTOFF-DATE TO WS-CUTOFF-DATE
+           ELSE
+               MOVE WS-TODAY-DATE TO WS-CUTOFF-DATE
+           END-IF
+           OPEN I-O CUSTOMER-FILE
+           IF NOT WS-FILE-OK
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           OPEN INPUT PAYMENT-HISTORY-FILE
+           IF NOT WS-PMH-OK
+               DISPLAY 'ERROR OPENING PAYMENT HISTORY FILE: '
+                   WS-PMH-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT ARCHIVE-FILE
+           IF NOT WS-ARCH-OK
+               DISPLAY 'ERROR OPENING ARCHIVE FILE: ' WS-ARCH-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT PURGE-REPORT
+           IF NOT WS-PRINT-OK
+               DISPLAY 'ERROR OPENING PURGE REPORT FILE: '
+                   WS-PRINT-STATUS
+               SET WS-EOF TO TRUE
+           END-IF.
+
+       2000-SCAN-CUSTOMERS SECTION.
+
+       2000-SCAN.
+           READ CUSTOMER-FILE NEXT RECORD INTO WS-WORK-CUSTOMER
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CUSTOMERS-SCANNED
+                   PERFORM 2100-CHECK-ELIGIBILITY
+                   IF WS-ELIGIBLE-TO-PURGE
+                       PERFORM 2200-ARCHIVE-AND-DELETE
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * A customer is eligible once their balance is zero and their
+      * most recent payment-history activity (if any) is older than
+      * the cutoff date. An account with no payment history at all is
+      * treated the same as one whose last activity predates cutoff,
+      * since neither has anything recent tying it to the live file.
+      *----------------------------------------------------------------*
+       2100-CHECK-ELIGIBILITY.
+           SET WS-NOT-ELIGIBLE TO TRUE
+           IF CUST-BALANCE OF WS-WORK-CUSTOMER = 0
+               PERFORM 2110-FIND-LAST-ACTIVITY
+               IF WS-LAST-ACTIVITY-DATE < WS-CUTOFF-DATE
+                   SET WS-ELIGIBLE-TO-PURGE TO TRUE
+               END-IF
+           END-IF.
+
+       2110-FIND-LAST-ACTIVITY.
+           MOVE 0 TO WS-LAST-ACTIVITY-DATE
+           MOVE CUST-ID OF WS-WORK-CUSTOMER TO PMH-CUST-ID
+           MOVE 0 TO PMH-SEQUENCE
+           START PAYMENT-HISTORY-FILE KEY IS NOT LESS THAN PMH-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START
+           PERFORM 2120-SCAN-HISTORY-FOR-CUSTOMER
+               UNTIL NOT WS-PMH-OK
+               OR PMH-CUST-ID NOT = CUST-ID OF WS-WORK-CUSTOMER.
+
+       2120-SCAN-HISTORY-FOR-CUSTOMER.
+           READ PAYMENT-HISTORY-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-PMH-STATUS
+               NOT AT END
+                   IF PMH-CUST-ID = CUST-ID OF WS-WORK-CUSTOMER
+                       IF PMH-PAYMENT-DATE > WS-LAST-ACTIVITY-DATE
+                           MOVE PMH-PAYMENT-DATE TO
+                               WS-LAST-ACTIVITY-DATE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       2200-ARCHIVE-AND-DELETE.
+           WRITE ARCHIVE-RECORD FROM WS-WORK-CUSTOMER
+           IF NOT WS-ARCH-OK
+               DISPLAY 'ERROR WRITING ARCHIVE RECORD FOR: '
+                   CUST-ID OF WS-WORK-CUSTOMER ' STATUS: '
+                   WS-ARCH-STATUS
+           ELSE
+               MOVE CUST-ID OF WS-WORK-CUSTOMER
+                   TO CUST-ID OF CUSTOMER-RECORD
+               MOVE CUST-TYPE OF WS-WORK-CUSTOMER
+                   TO CUST-TYPE OF CUSTOMER-RECORD
+               DELETE CUSTOMER-FILE
+               IF WS-FILE-OK
+                   ADD 1 TO WS-CUSTOMERS-ARCHIVED
+                   PERFORM 2300-WRITE-DETAIL
+               ELSE
+                   DISPLAY 'ERROR DELETING CUSTOMER: '
+                       CUST-ID OF WS-WORK-CUSTOMER ' STATUS: '
+                       WS-FILE-STATUS
+               END-IF
+           END-IF.
+
+       2300-WRITE-DETAIL.
+           MOVE CUST-ID OF WS-WORK-CUSTOMER TO WS-DTL-CUST-ID
+           MOVE CUST-FULL-NAME OF WS-WORK-CUSTOMER TO WS-DTL-NAME
+           WRITE PRINT-LINE FROM WS-DETAIL-LINE.
+
+       9000-FINALIZE SECTION.
+
+       9000-FINAL.
+           CLOSE CUSTOMER-FILE
+           CLOSE PAYMENT-HISTORY-FILE
+           CLOSE ARCHIVE-FILE
+           PERFORM 9100-WRITE-SUMMARY
+           CLOSE PURGE-REPORT.
+
+       9100-WRITE-SUMMARY SECTION.
+
+       9100-WRITE.
+           MOVE WS-TODAY-DATE TO WS-HDG-DATE
+           WRITE PRINT-LINE FROM WS-HEADING-LINE
+
+           MOVE 'CUSTOMERS SCANNED' TO WS-SUM-LABEL
+           MOVE WS-CUSTOMERS-SCANNED TO WS-SUM-VALUE
+           WRITE PRINT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE 'CUSTOMERS ARCHIVED' TO WS-SUM-LABEL
+           MOVE WS-CUSTOMERS-ARCHIVED TO WS-SUM-VALUE
+           WRITE PRINT-LINE FROM WS-SUMMARY-LINE.
