@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTLBL.
+      *================================================================*
+      * SORTED MAILING-LABEL EXTRACT
+      * Sorts CUSTOMER-FILE by CUST-STATE, CUST-ZIP and CUST-LAST-NAME
+      * and writes a mailing-label-formatted extract for the print
+      * vendor, replacing the manual spreadsheet sort this system's
+      * mailing cycles have relied on until now.
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO 'LBLSRT01'.
+
+           SELECT LABEL-EXTRACT-FILE ASSIGN TO 'LABELEXT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LABEL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       SD  SORT-WORK-FILE.
+           COPY CUSTREC REPLACING ==CUSTOMER-RECORD==
+                               BY ==SORT-WORK-RECORD==.
+
+       FD  LABEL-EXTRACT-FILE.
+       01  LABEL-EXTRACT-RECORD.
+           05  LBL-NAME-LINE                PIC X(56).
+           05  LBL-STREET-LINE               PIC X(40).
+           05  LBL-CITY                      PIC X(25).
+           05  LBL-STATE                     PIC X(2).
+           05  LBL-ZIP                       PIC 9(5).
+           05  LBL-ZIP-EXT                   PIC 9(4).
+           05  FILLER                       PIC X.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS                  PIC XX.
+           88  WS-FILE-OK                  VALUE '00'.
+
+       01  WS-LABEL-STATUS                 PIC XX.
+           88  WS-LABEL-OK                 VALUE '00'.
+
+       COPY CUSTREC REPLACING ==CUSTOMER-RECORD==
+                            BY ==WS-WORK-CUSTOMER==.
+
+       01  WS-FLAGS.
+           05  WS-SORT-EOF-FLAG            PIC X VALUE 'N'.
+               88  WS-SORT-AT-END          VALUE 'Y'.
+               88  WS-SORT-NOT-AT-END      VALUE 'N'.
+
+       01  WS-LABELS-WRITTEN               PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS SECTION.
+
+       0000-MAIN.
+           PERFORM 1000-SORT-AND-EXTRACT
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-SORT-AND-EXTRACT SECTION.
+
+       1000-SORT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY CUST-STATE OF SORT-WORK-RECORD
+               ON ASCENDING KEY CUST-ZIP OF SORT-WORK-RECORD
+               ON ASCENDING KEY CUST-LAST-NAME OF SORT-WORK-RECORD
+               USING CUSTOMER-FILE
+               OUTPUT PROCEDURE IS 2000-WRITE-LABELS.
+
+       2000-WRITE-LABELS SECTION.
+
+       2000-WRITE.
+           OPEN OUTPUT LABEL-EXTRACT-FILE
+           IF NOT WS-LABEL-OK
+               DISPLAY 'ERROR OPENING LABEL EXTRACT FILE: '
+                   WS-LABEL-STATUS
+           ELSE
+               PERFORM 2100-RETURN-SORTED-RECORD
+                   UNTIL WS-SORT-AT-END
+           END-IF
+           CLOSE LABEL-EXTRACT-FILE.
+
+       2100-RETURN-SORTED-RECORD.
+           RETURN SORT-WORK-FILE INTO WS-WORK-CUSTOMER
+               AT END
+                   SET WS-SORT-AT-END TO TRUE
+               NOT AT END
+                   PERFORM 2200-WRITE-LABEL-RECORD
+           END-RETURN.
+
+       2200-WRITE-LABEL-RECORD.
+           INITIALIZE LABEL-EXTRACT-RECORD
+           MOVE CUST-FULL-NAME OF WS-WORK-CUSTOMER TO LBL-NAME-LINE
+           MOVE CUST-STREET OF WS-WORK-CUSTOMER TO LBL-STREET-LINE
+           MOVE CUST-CITY OF WS-WORK-CUSTOMER TO LBL-CITY
+           MOVE CUST-STATE OF WS-WORK-CUSTOMER TO LBL-STATE
+           MOVE CUST-ZIP OF WS-WORK-CUSTOMER TO LBL-ZIP
+           MOVE CUST-ZIP-EXT OF WS-WORK-CUSTOMER TO LBL-ZIP-EXT
+           WRITE LABEL-EXTRACT-RECORD
+           IF WS-LABEL-OK
+               ADD 1 TO WS-LABELS-WRITTEN
+           ELSE
+               DISPLAY 'ERROR WRITING LABEL RECORD FOR: '
+                   CUST-ID OF WS-WORK-CUSTOMER
+                   ' STATUS: ' WS-LABEL-STATUS
+           END-IF.
+
+       9000-FINALIZE SECTION.
+
+       9000-FINAL.
+           DISPLAY 'MAILING LABEL EXTRACT COMPLETE, LABELS WRITTEN: '
+               WS-LABELS-WRITTEN.
