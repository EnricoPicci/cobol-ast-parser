@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYRECON.
+      *================================================================*
+      * DAILY PAYMENT-METHOD RECONCILIATION REPORT
+      * Reads a day's transaction file and subtotals payment amounts
+      * by PAY-METHOD so finance can tie the totals back to the bank
+      * deposit slip and card-processor settlement batch.
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANFILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT RECON-REPORT ASSIGN TO 'PAYRCRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY TRANREC.
+
+       FD  RECON-REPORT.
+       01  PRINT-LINE                      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-TRAN-STATUS                  PIC XX.
+           88  WS-TRAN-OK                  VALUE '00'.
+
+       01  WS-PRINT-STATUS                 PIC XX.
+           88  WS-PRINT-OK                 VALUE '00'.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG                 PIC X VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+               88  WS-NOT-EOF              VALUE 'N'.
+
+       01  WS-TODAY-DATE                   PIC 9(8).
+
+       01  WS-METHOD-TOTALS.
+           05  WS-CASH-COUNT               PIC 9(7) VALUE 0.
+           05  WS-CASH-AMOUNT              PIC S9(9)V99 VALUE 0.
+           05  WS-CHECK-COUNT               PIC 9(7) VALUE 0.
+           05  WS-CHECK-AMOUNT              PIC S9(9)V99 VALUE 0.
+           05  WS-CARD-COUNT                PIC 9(7) VALUE 0.
+           05  WS-CARD-AMOUNT               PIC S9(9)V99 VALUE 0.
+           05  WS-ACH-COUNT                 PIC 9(7) VALUE 0.
+           05  WS-ACH-AMOUNT                PIC S9(9)V99 VALUE 0.
+           05  WS-OTHER-COUNT               PIC 9(7) VALUE 0.
+           05  WS-OTHER-AMOUNT              PIC S9(9)V99 VALUE 0.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                      PIC X(33)
+               VALUE 'PAYMENT METHOD RECONCILIATION RPT'.
+           05  FILLER                      PIC X(7) VALUE SPACES.
+           05  FILLER                      PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-HDG-DATE                 PIC 9(8).
+
+       01  WS-METHOD-LINE.
+           05  WS-MTH-LABEL                PIC X(20).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-MTH-COUNT-OUT            PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-MTH-AMOUNT-OUT           PIC $$$,$$$,$$9.99-.
+
+           COPY RPTFLDS.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS SECTION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS UNTIL WS-EOF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE SECTION.
+
+       1000-INIT.
+           INITIALIZE WS-FLAGS
+           INITIALIZE WS-METHOD-TOTALS
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT WS-TRAN-OK
+               DISPLAY 'ERROR OPENING TRANSACTION FILE: ' WS-TRAN-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT RECON-REPORT
+           IF NOT WS-PRINT-OK
+               DISPLAY 'ERROR OPENING RECON REPORT FILE: '
+                   WS-PRINT-STATUS
+               SET WS-EOF TO TRUE
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS SECTION.
+
+       2000-PROCESS.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF TRAN-PAYMENT
+                       PERFORM 3000-SUBTOTAL-PAYMENT
+                   END-IF
+           END-READ.
+
+       3000-SUBTOTAL-PAYMENT SECTION.
+
+       3000-SUBTOTAL.
+           EVALUATE TRUE
+               WHEN PAY-CASH
+                   ADD 1 TO WS-CASH-COUNT
+                   ADD TRAN-AMOUNT TO WS-CASH-AMOUNT
+               WHEN PAY-CHECK
+                   ADD 1 TO WS-CHECK-COUNT
+                   ADD TRAN-AMOUNT TO WS-CHECK-AMOUNT
+               WHEN PAY-CARD
+                   ADD 1 TO WS-CARD-COUNT
+                   ADD TRAN-AMOUNT TO WS-CARD-AMOUNT
+               WHEN PAY-ACH
+                   ADD 1 TO WS-ACH-COUNT
+                   ADD TRAN-AMOUNT TO WS-ACH-AMOUNT
+               WHEN OTHER
+                   ADD 1 TO WS-OTHER-COUNT
+                   ADD TRAN-AMOUNT TO WS-OTHER-AMOUNT
+           END-EVALUATE.
+
+       9000-FINALIZE SECTION.
+
+       9000-FINAL.
+           CLOSE TRANSACTION-FILE
+           PERFORM 9100-WRITE-REPORT
+           CLOSE RECON-REPORT.
+
+       9100-WRITE-REPORT SECTION.
+
+       9100-WRITE.
+           MOVE WS-TODAY-DATE TO WS-HDG-DATE
+           WRITE PRINT-LINE FROM WS-HEADING-LINE
+
+           MOVE 'CASH' TO WS-MTH-LABEL
+           MOVE WS-CASH-COUNT TO WS-MTH-COUNT-OUT
+           MOVE WS-CASH-AMOUNT TO WS-MTH-AMOUNT-OUT
+           WRITE PRINT-LINE FROM WS-METHOD-LINE
+
+           MOVE 'CHECK' TO WS-MTH-LABEL
+           MOVE WS-CHECK-COUNT TO WS-MTH-COUNT-OUT
+           MOVE WS-CHECK-AMOUNT TO WS-MTH-AMOUNT-OUT
+           WRITE PRINT-LINE FROM WS-METHOD-LINE
+
+           MOVE 'CARD' TO WS-MTH-LABEL
+           MOVE WS-CARD-COUNT TO WS-MTH-COUNT-OUT
+           MOVE WS-CARD-AMOUNT TO WS-MTH-AMOUNT-OUT
+           WRITE PRINT-LINE FROM WS-METHOD-LINE
+
+           MOVE 'ACH' TO WS-MTH-LABEL
+           MOVE WS-ACH-COUNT TO WS-MTH-COUNT-OUT
+           MOVE WS-ACH-AMOUNT TO WS-MTH-AMOUNT-OUT
+           WRITE PRINT-LINE FROM WS-METHOD-LINE
+
+           MOVE 'UNKNOWN METHOD' TO WS-MTH-LABEL
+           MOVE WS-OTHER-COUNT TO WS-MTH-COUNT-OUT
+           MOVE WS-OTHER-AMOUNT TO WS-MTH-AMOUNT-OUT
+           WRITE PRINT-LINE FROM WS-METHOD-LINE.
