@@ -0,0 +1,302 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMRG.
+      *================================================================*
+      * CUSTOMER MERGE/DEDUPLICATION UTILITY
+      * Sorts a work copy of CUSTOMER-FILE by CUST-FULL-NAME and
+      * CUST-ADDRESS so duplicate name/address combinations land on
+      * adjacent records, reports every candidate pair found, and
+      * merges CUST-BALANCE/CUST-LAST-PAYMENT onto the lower-CUST-ID
+      * record of each pair (the surviving record) before deleting the
+      * other from CUSTOMER-FILE. There is no interactive confirmation
+      * step in a batch run, so the duplicate report doubles as the
+      * audit trail of what this run merged.
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO 'MRGSRT01'.
+
+           SELECT SORTED-CUSTOMER-FILE ASSIGN TO 'CUSTSRTD'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+
+           SELECT DUPLICATE-REPORT ASSIGN TO 'DEDUPRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       SD  SORT-WORK-FILE.
+           COPY CUSTREC REPLACING ==CUSTOMER-RECORD==
+                               BY ==SORT-WORK-RECORD==.
+
+       FD  SORTED-CUSTOMER-FILE.
+           COPY CUSTREC REPLACING ==CUSTOMER-RECORD==
+                               BY ==SORTED-CUSTOMER-RECORD==.
+
+       FD  DUPLICATE-REPORT.
+       01  PRINT-LINE                      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS                  PIC XX.
+           88  WS-FILE-OK                  VALUE '00'.
+
+       01  WS-SORTED-STATUS                PIC XX.
+           88  WS-SORTED-OK                VALUE '00'.
+
+       01  WS-PRINT-STATUS                 PIC XX.
+           88  WS-PRINT-OK                 VALUE '00'.
+
+       COPY CUSTREC REPLACING ==CUSTOMER-RECORD==
+                            BY ==WS-SURVIVOR-CUSTOMER==.
+
+       COPY CUSTREC REPLACING ==CUSTOMER-RECORD==
+                            BY ==WS-DUPLICATE-CUSTOMER==.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG                 PIC X VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+               88  WS-NOT-EOF              VALUE 'N'.
+           05  WS-PREV-FLAG                PIC X VALUE 'N'.
+               88  WS-HAVE-PREV             VALUE 'Y'.
+               88  WS-NO-PREV               VALUE 'N'.
+           05  WS-MERGED-FLAG              PIC X VALUE 'N'.
+               88  WS-MERGED-THIS-CYCLE    VALUE 'Y'.
+               88  WS-NOT-MERGED-THIS-CYCLE VALUE 'N'.
+
+       01  WS-TODAY-DATE                   PIC 9(8).
+
+       01  WS-PREV-RECORD.
+           05  WS-PREV-CUST-ID             PIC 9(8).
+           05  WS-PREV-CUST-TYPE           PIC X(2).
+           05  WS-PREV-FULL-NAME           PIC X(56).
+           05  WS-PREV-STREET              PIC X(40).
+           05  WS-PREV-CITY                PIC X(25).
+           05  WS-PREV-STATE               PIC X(2).
+           05  WS-PREV-ZIP                 PIC 9(5).
+
+       01  WS-SURVIVOR-ID                  PIC 9(8).
+       01  WS-SURVIVOR-TYPE                PIC X(2).
+       01  WS-DUPLICATE-ID                 PIC 9(8).
+       01  WS-DUPLICATE-TYPE               PIC X(2).
+
+       01  WS-PAIRS-FOUND                  PIC 9(5) VALUE 0.
+       01  WS-PAIRS-MERGED                 PIC 9(5) VALUE 0.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                      PIC X(29)
+               VALUE 'CUSTOMER DUPLICATE MERGE RPT'.
+           05  FILLER                      PIC X(11) VALUE SPACES.
+           05  FILLER                      PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-HDG-DATE                 PIC 9(8).
+
+       01  WS-DUP-LINE.
+           05  WS-DUP-LABEL                PIC X(20) VALUE
+               'DUPLICATE PAIR:'.
+           05  WS-DUP-SURVIVOR-OUT         PIC 9(8).
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  WS-DUP-DUPLICATE-OUT        PIC 9(8).
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  WS-DUP-NAME-OUT             PIC X(56).
+
+       01  WS-SUMMARY-LINE.
+           05  WS-SUM-LABEL                PIC X(30).
+           05  WS-SUM-VALUE                PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS SECTION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SCAN-SORTED-FILE UNTIL WS-EOF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE SECTION.
+
+       1000-INIT.
+           INITIALIZE WS-FLAGS
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY CUST-FULL-NAME OF SORT-WORK-RECORD
+               ON ASCENDING KEY CUST-STREET OF SORT-WORK-RECORD
+               ON ASCENDING KEY CUST-CITY OF SORT-WORK-RECORD
+               ON ASCENDING KEY CUST-STATE OF SORT-WORK-RECORD
+               ON ASCENDING KEY CUST-ZIP OF SORT-WORK-RECORD
+               USING CUSTOMER-FILE
+               GIVING SORTED-CUSTOMER-FILE
+           OPEN INPUT SORTED-CUSTOMER-FILE
+           IF NOT WS-SORTED-OK
+               DISPLAY 'ERROR OPENING SORTED CUSTOMER FILE: '
+                   WS-SORTED-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           OPEN I-O CUSTOMER-FILE
+           IF NOT WS-FILE-OK
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT DUPLICATE-REPORT
+           IF NOT WS-PRINT-OK
+               DISPLAY 'ERROR OPENING DUPLICATE REPORT: '
+                   WS-PRINT-STATUS
+               SET WS-EOF TO TRUE
+           END-IF.
+
+       2000-SCAN-SORTED-FILE SECTION.
+
+       2000-SCAN.
+           SET WS-NOT-MERGED-THIS-CYCLE TO TRUE
+           READ SORTED-CUSTOMER-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   PERFORM 2100-CHECK-FOR-DUPLICATE
+                   PERFORM 2200-SAVE-AS-PREVIOUS
+           END-READ.
+
+       2100-CHECK-FOR-DUPLICATE.
+           IF WS-HAVE-PREV
+               AND CUST-FULL-NAME OF SORTED-CUSTOMER-RECORD =
+                       WS-PREV-FULL-NAME
+               AND CUST-STREET OF SORTED-CUSTOMER-RECORD =
+                       WS-PREV-STREET
+               AND CUST-CITY OF SORTED-CUSTOMER-RECORD =
+                       WS-PREV-CITY
+               AND CUST-STATE OF SORTED-CUSTOMER-RECORD =
+                       WS-PREV-STATE
+               AND CUST-ZIP OF SORTED-CUSTOMER-RECORD = WS-PREV-ZIP
+               ADD 1 TO WS-PAIRS-FOUND
+               PERFORM 3000-MERGE-DUPLICATE-PAIR
+           END-IF.
+
+       2200-SAVE-AS-PREVIOUS.
+           IF WS-NOT-MERGED-THIS-CYCLE
+               MOVE CUST-ID OF SORTED-CUSTOMER-RECORD
+                   TO WS-PREV-CUST-ID
+               MOVE CUST-TYPE OF SORTED-CUSTOMER-RECORD
+                   TO WS-PREV-CUST-TYPE
+           END-IF
+           MOVE CUST-FULL-NAME OF SORTED-CUSTOMER-RECORD
+               TO WS-PREV-FULL-NAME
+           MOVE CUST-STREET OF SORTED-CUSTOMER-RECORD
+               TO WS-PREV-STREET
+           MOVE CUST-CITY OF SORTED-CUSTOMER-RECORD TO WS-PREV-CITY
+           MOVE CUST-STATE OF SORTED-CUSTOMER-RECORD TO WS-PREV-STATE
+           MOVE CUST-ZIP OF SORTED-CUSTOMER-RECORD TO WS-PREV-ZIP
+           SET WS-HAVE-PREV TO TRUE.
+
+       3000-MERGE-DUPLICATE-PAIR SECTION.
+
+       3000-MERGE.
+           IF WS-PREV-CUST-ID < CUST-ID OF SORTED-CUSTOMER-RECORD
+               MOVE WS-PREV-CUST-ID TO WS-SURVIVOR-ID
+               MOVE WS-PREV-CUST-TYPE TO WS-SURVIVOR-TYPE
+               MOVE CUST-ID OF SORTED-CUSTOMER-RECORD
+                   TO WS-DUPLICATE-ID
+               MOVE CUST-TYPE OF SORTED-CUSTOMER-RECORD
+                   TO WS-DUPLICATE-TYPE
+           ELSE
+               MOVE CUST-ID OF SORTED-CUSTOMER-RECORD
+                   TO WS-SURVIVOR-ID
+               MOVE CUST-TYPE OF SORTED-CUSTOMER-RECORD
+                   TO WS-SURVIVOR-TYPE
+               MOVE WS-PREV-CUST-ID TO WS-DUPLICATE-ID
+               MOVE WS-PREV-CUST-TYPE TO WS-DUPLICATE-TYPE
+           END-IF
+           MOVE WS-SURVIVOR-ID TO CUST-ID OF WS-SURVIVOR-CUSTOMER
+           MOVE WS-SURVIVOR-TYPE TO CUST-TYPE OF WS-SURVIVOR-CUSTOMER
+           MOVE WS-DUPLICATE-ID TO CUST-ID OF WS-DUPLICATE-CUSTOMER
+           MOVE WS-DUPLICATE-TYPE TO
+               CUST-TYPE OF WS-DUPLICATE-CUSTOMER
+           MOVE CUST-ID OF WS-SURVIVOR-CUSTOMER TO
+               CUST-ID OF CUSTOMER-RECORD
+           MOVE CUST-TYPE OF WS-SURVIVOR-CUSTOMER TO
+               CUST-TYPE OF CUSTOMER-RECORD
+           READ CUSTOMER-FILE INTO WS-SURVIVOR-CUSTOMER
+           IF WS-FILE-OK
+               MOVE CUST-ID OF WS-DUPLICATE-CUSTOMER TO
+                   CUST-ID OF CUSTOMER-RECORD
+               MOVE CUST-TYPE OF WS-DUPLICATE-CUSTOMER TO
+                   CUST-TYPE OF CUSTOMER-RECORD
+               READ CUSTOMER-FILE INTO WS-DUPLICATE-CUSTOMER
+               IF WS-FILE-OK
+                   PERFORM 3100-APPLY-MERGE
+               ELSE
+                   DISPLAY 'ERROR READING DUPLICATE FOR MERGE: '
+                       WS-DUPLICATE-ID ' STATUS: ' WS-FILE-STATUS
+               END-IF
+           END-IF
+           PERFORM 3200-WRITE-DUPLICATE-LINE.
+
+       3100-APPLY-MERGE.
+           ADD CUST-BALANCE OF WS-DUPLICATE-CUSTOMER TO
+               CUST-BALANCE OF WS-SURVIVOR-CUSTOMER
+           MOVE CUST-LAST-PAYMENT OF WS-DUPLICATE-CUSTOMER TO
+               CUST-LAST-PAYMENT OF WS-SURVIVOR-CUSTOMER
+           MOVE CUST-PAYMENT-DATE OF WS-DUPLICATE-CUSTOMER TO
+               CUST-PAYMENT-DATE OF WS-SURVIVOR-CUSTOMER
+           MOVE CUST-ID OF WS-SURVIVOR-CUSTOMER TO
+               CUST-ID OF CUSTOMER-RECORD
+           MOVE CUST-TYPE OF WS-SURVIVOR-CUSTOMER TO
+               CUST-TYPE OF CUSTOMER-RECORD
+           REWRITE CUSTOMER-RECORD FROM WS-SURVIVOR-CUSTOMER
+           IF WS-FILE-OK
+               MOVE CUST-ID OF WS-DUPLICATE-CUSTOMER TO
+                   CUST-ID OF CUSTOMER-RECORD
+               MOVE CUST-TYPE OF WS-DUPLICATE-CUSTOMER TO
+                   CUST-TYPE OF CUSTOMER-RECORD
+               DELETE CUSTOMER-FILE RECORD
+               IF WS-FILE-OK
+                   ADD 1 TO WS-PAIRS-MERGED
+                   MOVE WS-SURVIVOR-ID TO WS-PREV-CUST-ID
+                   MOVE WS-SURVIVOR-TYPE TO WS-PREV-CUST-TYPE
+                   SET WS-MERGED-THIS-CYCLE TO TRUE
+               ELSE
+                   DISPLAY 'ERROR DELETING MERGED DUPLICATE: '
+                       WS-DUPLICATE-ID ' STATUS: ' WS-FILE-STATUS
+               END-IF
+           ELSE
+               DISPLAY 'ERROR REWRITING SURVIVOR RECORD: '
+                   WS-SURVIVOR-ID ' STATUS: ' WS-FILE-STATUS
+           END-IF.
+
+       3200-WRITE-DUPLICATE-LINE.
+           MOVE WS-SURVIVOR-ID TO WS-DUP-SURVIVOR-OUT
+           MOVE WS-DUPLICATE-ID TO WS-DUP-DUPLICATE-OUT
+           MOVE WS-PREV-FULL-NAME TO WS-DUP-NAME-OUT
+           WRITE PRINT-LINE FROM WS-DUP-LINE.
+
+       9000-FINALIZE SECTION.
+
+       9000-FINAL.
+           CLOSE SORTED-CUSTOMER-FILE
+           CLOSE CUSTOMER-FILE
+           PERFORM 9100-WRITE-SUMMARY
+           CLOSE DUPLICATE-REPORT.
+
+       9100-WRITE-SUMMARY SECTION.
+
+       9100-WRITE.
+           MOVE WS-TODAY-DATE TO WS-HDG-DATE
+           WRITE PRINT-LINE FROM WS-HEADING-LINE
+
+           MOVE 'DUPLICATE PAIRS FOUND' TO WS-SUM-LABEL
+           MOVE WS-PAIRS-FOUND TO WS-SUM-VALUE
+           WRITE PRINT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE 'DUPLICATE PAIRS MERGED' TO WS-SUM-LABEL
+           MOVE WS-PAIRS-MERGED TO WS-SUM-VALUE
+           WRITE PRINT-LINE FROM WS-SUMMARY-LINE.
