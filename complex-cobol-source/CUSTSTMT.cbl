@@ -0,0 +1,349 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSTMT.
+      *================================================================*
+      * PER-CUSTOMER STATEMENT GENERATION PROGRAM
+      * Prints one customer's statement for a given period: customer
+      * identification, an opening balance, one line per transaction
+      * posted against that customer within the period, and a closing
+      * balance. The customer, period start, and period end are
+      * supplied via the same WS-RUN-PARM ACCEPT FROM COMMAND-LINE
+      * convention CUSTMAIN uses for its own run-control parameter.
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANFILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO 'TRANEXCP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT STATEMENT-REPORT ASSIGN TO 'STMTRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  TRANSACTION-FILE.
+           COPY TRANREC.
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXCP-LINE.
+           05  EXCP-TRAN-ID                PIC 9(12).
+           05  FILLER                      PIC X(2).
+           05  EXCP-CUST-ID                PIC 9(8).
+           05  FILLER                      PIC X(2).
+           05  EXCP-REASON                 PIC X(40).
+           05  FILLER                      PIC X(68).
+
+       FD  STATEMENT-REPORT.
+       01  PRINT-LINE                      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS                  PIC XX.
+           88  WS-FILE-OK                  VALUE '00'.
+
+       01  WS-TRAN-STATUS                  PIC XX.
+           88  WS-TRAN-OK                  VALUE '00'.
+
+       01  WS-EXCP-STATUS                  PIC XX.
+           88  WS-EXCP-OK                  VALUE '00'.
+           88  WS-EXCP-EOF                 VALUE '10'.
+
+       01  WS-PRINT-STATUS                 PIC XX.
+           88  WS-PRINT-OK                 VALUE '00'.
+
+       COPY CUSTREC REPLACING ==CUSTOMER-RECORD==
+                            BY ==WS-WORK-CUSTOMER==.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG                 PIC X VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+               88  WS-NOT-EOF              VALUE 'N'.
+           05  WS-CUSTOMER-FOUND-FLAG      PIC X VALUE 'N'.
+               88  WS-CUSTOMER-FOUND       VALUE 'Y'.
+           05  WS-TRAN-REJECTED-FLAG       PIC X VALUE 'N'.
+               88  WS-TRAN-REJECTED        VALUE 'Y'.
+               88  WS-TRAN-NOT-REJECTED    VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      * TRANPOST writes one EXCP-LINE per transaction it rejects
+      * (pre-edit or posting-time); a rejected transaction never
+      * touched CUST-BALANCE, so it must be excluded from this
+      * statement's activity and opening-balance derivation the same
+      * way TRANPOST itself excluded it.
+      *----------------------------------------------------------------*
+       01  WS-REJECTED-TRAN-COUNT          PIC 9(5) VALUE 0.
+       01  WS-REJECTED-TRAN-TABLE.
+           05  WS-REJECTED-TRAN-ID OCCURS 2000 TIMES
+                   PIC 9(12).
+
+       01  WS-REJECTED-TABLE-FULL-COUNT    PIC 9(5) VALUE 0.
+
+       01  WS-SEARCH-IDX                   PIC 9(5).
+
+      *----------------------------------------------------------------*
+      * Run-control parameter: CUST-ID to statement, and the period's
+      * start/end dates. An all-spaces end date defaults to today so a
+      * statement can be requested as "since the start date, through
+      * now" without knowing today's date ahead of time.
+      *----------------------------------------------------------------*
+       01  WS-RUN-PARM                     PIC X(24) VALUE SPACES.
+
+       01  WS-RUN-PARM-FIELDS REDEFINES WS-RUN-PARM.
+           05  WS-PARM-CUST-ID             PIC 9(8).
+           05  WS-PARM-PERIOD-START        PIC 9(8).
+           05  WS-PARM-PERIOD-END          PIC X(8).
+
+       01  WS-PERIOD-START                 PIC 9(8).
+       01  WS-PERIOD-END                   PIC 9(8).
+       01  WS-TODAY-DATE                   PIC 9(8).
+
+       01  WS-OPENING-BALANCE              PIC S9(9)V99 VALUE 0.
+       01  WS-CLOSING-BALANCE              PIC S9(9)V99 VALUE 0.
+       01  WS-PERIOD-NET                   PIC S9(9)V99 VALUE 0.
+       01  WS-TRAN-COUNT                   PIC 9(7) VALUE 0.
+
+       COPY RPTFLDS.
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER                      PIC X(20) VALUE
+               'CUSTOMER STATEMENT'.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(9) VALUE 'CUST ID: '.
+           05  WS-HDG-CUST-ID              PIC 9(8).
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER                      PIC X(8) VALUE 'NAME: '.
+           05  WS-HDG-NAME                 PIC X(56).
+
+       01  WS-HEADING-LINE-3.
+           05  FILLER                      PIC X(16) VALUE
+               'STATEMENT PERIOD'.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-HDG-START                PIC 9(8).
+           05  FILLER                      PIC X(4) VALUE ' TO '.
+           05  WS-HDG-END                  PIC 9(8).
+
+       01  WS-BALANCE-LINE.
+           05  WS-BAL-LABEL                PIC X(20).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-BAL-CCY                  PIC X(3).
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  WS-BAL-AMOUNT               PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  WS-COLUMN-LINE.
+           05  FILLER                      PIC X(10) VALUE 'DATE'.
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  FILLER                      PIC X(6) VALUE 'TYPE'.
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  FILLER                      PIC X(16) VALUE 'AMOUNT'.
+
+       01  WS-TRAN-LINE.
+           05  WS-TRL-DATE                 PIC 9(8).
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  WS-TRL-TYPE                 PIC X(2).
+               88  WS-TRL-PAYMENT          VALUE 'PY'.
+               88  WS-TRL-PURCHASE         VALUE 'PU'.
+               88  WS-TRL-REFUND           VALUE 'RF'.
+               88  WS-TRL-ADJUSTMENT       VALUE 'AJ'.
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  WS-TRL-AMOUNT               PIC $$$,$$$,$$9.99-.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS SECTION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           IF WS-CUSTOMER-FOUND
+               PERFORM 2000-WRITE-HEADER
+               PERFORM 3000-PROCESS-TRANSACTIONS UNTIL WS-EOF
+               PERFORM 4000-WRITE-CLOSING-BALANCE
+           END-IF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE SECTION.
+
+       1000-INIT.
+           INITIALIZE WS-FLAGS
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+           MOVE WS-PARM-PERIOD-START TO WS-PERIOD-START
+           IF WS-PARM-PERIOD-END NUMERIC AND WS-PARM-PERIOD-END NOT =
+               '00000000'
+               MOVE WS-PARM-PERIOD-END TO WS-PERIOD-END
+           ELSE
+               MOVE WS-TODAY-DATE TO WS-PERIOD-END
+           END-IF
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT WS-FILE-OK
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT WS-TRAN-OK
+               DISPLAY 'ERROR OPENING TRANSACTION FILE: ' WS-TRAN-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT STATEMENT-REPORT
+           IF NOT WS-PRINT-OK
+               DISPLAY 'ERROR OPENING STATEMENT REPORT FILE: '
+                   WS-PRINT-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           OPEN INPUT EXCEPTION-REPORT-FILE
+           IF NOT WS-EXCP-OK
+               DISPLAY 'ERROR OPENING EXCEPTION REPORT FILE: '
+                   WS-EXCP-STATUS
+           ELSE
+               PERFORM 1050-LOAD-REJECTED-TRANSACTIONS
+                   UNTIL WS-EXCP-EOF
+               CLOSE EXCEPTION-REPORT-FILE
+           END-IF
+           PERFORM 1100-FIND-CUSTOMER.
+
+       1050-LOAD-REJECTED-TRANSACTIONS.
+           READ EXCEPTION-REPORT-FILE
+               AT END
+                   SET WS-EXCP-EOF TO TRUE
+               NOT AT END
+                   IF WS-REJECTED-TRAN-COUNT < 2000
+                       ADD 1 TO WS-REJECTED-TRAN-COUNT
+                       MOVE EXCP-TRAN-ID TO
+                           WS-REJECTED-TRAN-ID(WS-REJECTED-TRAN-COUNT)
+                   ELSE
+                       ADD 1 TO WS-REJECTED-TABLE-FULL-COUNT
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * WS-PARM-CUST-ID only carries the CUST-ID half of CUST-KEY, so
+      * the customer type isn't known until the record is found; START
+      * positions to the first key NOT LESS THAN CUST-ID with a low
+      * CUST-TYPE and READ NEXT RECORD picks up that customer however
+      * its CUST-TYPE happens to be coded.
+      *----------------------------------------------------------------*
+       1100-FIND-CUSTOMER.
+           MOVE WS-PARM-CUST-ID TO CUST-ID OF CUSTOMER-RECORD
+           MOVE LOW-VALUES TO CUST-TYPE OF CUSTOMER-RECORD
+           START CUSTOMER-FILE KEY IS NOT LESS THAN
+               CUST-KEY OF CUSTOMER-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-START
+           IF WS-FILE-OK
+               READ CUSTOMER-FILE NEXT RECORD INTO WS-WORK-CUSTOMER
+               IF WS-FILE-OK
+                   AND CUST-ID OF WS-WORK-CUSTOMER = WS-PARM-CUST-ID
+                   SET WS-CUSTOMER-FOUND TO TRUE
+               END-IF
+           END-IF
+           IF WS-CUSTOMER-FOUND
+               MOVE CUST-BALANCE OF WS-WORK-CUSTOMER TO
+                   WS-CLOSING-BALANCE
+           ELSE
+               DISPLAY 'CUSTOMER NOT FOUND FOR STATEMENT: '
+                   WS-PARM-CUST-ID ' STATUS: ' WS-FILE-STATUS
+               SET WS-EOF TO TRUE
+           END-IF.
+
+       2000-WRITE-HEADER SECTION.
+
+       2000-WRITE.
+           MOVE CUST-ID OF WS-WORK-CUSTOMER TO WS-HDG-CUST-ID
+           WRITE PRINT-LINE FROM WS-HEADING-LINE-1
+           MOVE CUST-FULL-NAME OF WS-WORK-CUSTOMER TO WS-HDG-NAME
+           WRITE PRINT-LINE FROM WS-HEADING-LINE-2
+           MOVE WS-PERIOD-START TO WS-HDG-START
+           MOVE WS-PERIOD-END TO WS-HDG-END
+           WRITE PRINT-LINE FROM WS-HEADING-LINE-3
+           WRITE PRINT-LINE FROM WS-COLUMN-LINE.
+
+       3000-PROCESS-TRANSACTIONS SECTION.
+
+       3000-PROCESS.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF TRAN-CUSTOMER-ID = CUST-ID OF WS-WORK-CUSTOMER
+                       AND TRAN-DATE >= WS-PERIOD-START
+                       AND TRAN-DATE <= WS-PERIOD-END
+                       PERFORM 3050-CHECK-REJECTED
+                       IF NOT WS-TRAN-REJECTED
+                           PERFORM 3100-APPLY-TRANSACTION
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * Linear search of the rejected-transaction table loaded from
+      * TRANPOST's exception file.
+      *----------------------------------------------------------------*
+       3050-CHECK-REJECTED.
+           SET WS-TRAN-NOT-REJECTED TO TRUE
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-REJECTED-TRAN-COUNT
+                   OR WS-TRAN-REJECTED
+               IF WS-REJECTED-TRAN-ID(WS-SEARCH-IDX) = TRAN-ID
+                   SET WS-TRAN-REJECTED TO TRUE
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+      * Each in-period transaction is printed, and its signed effect
+      * on the balance (the same signs TRANPOST itself applies) is
+      * accumulated so the opening balance can be derived by backing
+      * that net effect out of the customer's current balance.
+      *----------------------------------------------------------------*
+       3100-APPLY-TRANSACTION.
+           ADD 1 TO WS-TRAN-COUNT
+           MOVE TRAN-DATE TO WS-TRL-DATE
+           MOVE TRAN-TYPE TO WS-TRL-TYPE
+           MOVE TRAN-AMOUNT TO WS-TRL-AMOUNT
+           WRITE PRINT-LINE FROM WS-TRAN-LINE
+           EVALUATE TRUE
+               WHEN WS-TRL-PURCHASE OR WS-TRL-ADJUSTMENT
+                   ADD TRAN-AMOUNT TO WS-PERIOD-NET
+               WHEN WS-TRL-PAYMENT OR WS-TRL-REFUND
+                   SUBTRACT TRAN-AMOUNT FROM WS-PERIOD-NET
+           END-EVALUATE.
+
+       4000-WRITE-CLOSING-BALANCE SECTION.
+
+       4000-WRITE.
+           COMPUTE WS-OPENING-BALANCE =
+               WS-CLOSING-BALANCE - WS-PERIOD-NET
+           MOVE CUST-CURRENCY-CODE OF WS-WORK-CUSTOMER TO WS-BAL-CCY
+           MOVE 'OPENING BALANCE' TO WS-BAL-LABEL
+           MOVE WS-OPENING-BALANCE TO WS-BAL-AMOUNT
+           WRITE PRINT-LINE FROM WS-BALANCE-LINE
+           MOVE 'CLOSING BALANCE' TO WS-BAL-LABEL
+           MOVE WS-CLOSING-BALANCE TO WS-BAL-AMOUNT
+           WRITE PRINT-LINE FROM WS-BALANCE-LINE.
+
+       9000-FINALIZE SECTION.
+
+       9000-FINAL.
+           IF WS-REJECTED-TABLE-FULL-COUNT > 0
+               DISPLAY 'WARNING: REJECTED TRANSACTION TABLE FULL, '
+                   WS-REJECTED-TABLE-FULL-COUNT ' ENTRIES DROPPED'
+           END-IF
+           CLOSE CUSTOMER-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE STATEMENT-REPORT.
