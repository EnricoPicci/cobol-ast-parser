@@ -1,8 +1,11 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DATEUTIL.
       *================================================================*
-      * DATE UTILITY PROGRAM
-      * Demonstrates REDEFINES for date format conversions
+      * DATE UTILITY SUBROUTINE
+      * Callable date conversion and arithmetic routines, driven by
+      * DU-FUNCTION-CODE in DATEUTIL-PARMS (see copybooks/DATEPARM).
+      * CUSTMAIN and other programs CALL 'DATEUTIL' USING
+      * DATEUTIL-PARMS instead of reimplementing date math locally.
       *================================================================*
 
        DATA DIVISION.
@@ -20,39 +23,21 @@
            05  WS-US-DAY                   PIC 9(2).
            05  WS-US-YEAR                  PIC 9(4).
 
+       01  WS-US-DATE-NUM REDEFINES WS-DATE-MMDDYYYY
+                                    PIC 9(8).
+
        01  WS-DATE-DDMMYYYY.
            05  WS-EU-DAY                   PIC 9(2).
            05  WS-EU-MONTH                 PIC 9(2).
            05  WS-EU-YEAR                  PIC 9(4).
 
+       01  WS-EU-DATE-NUM REDEFINES WS-DATE-DDMMYYYY
+                                    PIC 9(8).
+
        01  WS-JULIAN-DATE.
            05  WS-JULIAN-YEAR              PIC 9(4).
            05  WS-JULIAN-DAY               PIC 9(3).
 
-       01  WS-FORMATTED-DATE.
-           05  WS-FMT-MONTH-NAME           PIC X(9).
-           05  FILLER                      PIC X VALUE SPACE.
-           05  WS-FMT-DAY                  PIC Z9.
-           05  FILLER                      PIC X(2) VALUE ', '.
-           05  WS-FMT-YEAR                 PIC 9(4).
-
-       01  WS-MONTH-TABLE.
-           05  FILLER PIC X(9) VALUE 'JANUARY  '.
-           05  FILLER PIC X(9) VALUE 'FEBRUARY '.
-           05  FILLER PIC X(9) VALUE 'MARCH    '.
-           05  FILLER PIC X(9) VALUE 'APRIL    '.
-           05  FILLER PIC X(9) VALUE 'MAY      '.
-           05  FILLER PIC X(9) VALUE 'JUNE     '.
-           05  FILLER PIC X(9) VALUE 'JULY     '.
-           05  FILLER PIC X(9) VALUE 'AUGUST   '.
-           05  FILLER PIC X(9) VALUE 'SEPTEMBER'.
-           05  FILLER PIC X(9) VALUE 'OCTOBER  '.
-           05  FILLER PIC X(9) VALUE 'NOVEMBER '.
-           05  FILLER PIC X(9) VALUE 'DECEMBER '.
-
-       01  WS-MONTH-NAMES REDEFINES WS-MONTH-TABLE.
-           05  WS-MONTH-NAME               PIC X(9) OCCURS 12 TIMES.
-
        01  WS-DAYS-IN-MONTH-TABLE.
            05  FILLER PIC 9(2) VALUE 31.
            05  FILLER PIC 9(2) VALUE 28.
@@ -77,29 +62,65 @@
            05  WS-WORK-DAYS                PIC 9(3).
            05  WS-MONTH-IDX                PIC 9(2).
            05  WS-REMAINDER                PIC 9(4).
+           05  WS-EFFECTIVE-DAYS           PIC 9(2).
+           05  WS-JULIAN-MONTH-FLAG        PIC X VALUE 'N'.
+               88  WS-JULIAN-MONTH-FOUND   VALUE 'Y'.
+               88  WS-JULIAN-MONTH-NOT-FOUND VALUE 'N'.
+           05  WS-ADD-IDX                  PIC 9(7).
+           05  WS-CALC-ORDINAL              PIC 9(9).
+           05  WS-CALC-LEAP-DAYS            PIC 9(7).
+           05  WS-CALC-CENTURY-DAYS         PIC 9(7).
+           05  WS-CALC-QUAD-CENTURY-DAYS    PIC 9(7).
+           05  WS-ORDINAL-1                 PIC 9(9).
+           05  WS-ORDINAL-2                 PIC 9(9).
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
 
-       0000-MAIN SECTION.
+           COPY DATEPARM.
 
-       0000-START.
-           PERFORM 1000-TEST-CONVERSIONS
-           STOP RUN.
+       PROCEDURE DIVISION USING DATEUTIL-PARMS.
 
-       1000-TEST-CONVERSIONS SECTION.
+       0000-MAIN SECTION.
 
-       1000-TEST.
-           MOVE 20240315 TO WS-DATE-YYYYMMDD
-           MOVE 01 TO WS-DATE-MONTH
-           PERFORM 2000-CONVERT-TO-US-FORMAT
-           PERFORM 3000-CONVERT-TO-EU-FORMAT
-           PERFORM 4000-CONVERT-TO-JULIAN
-           PERFORM 5000-FORMAT-LONG-DATE
-           DISPLAY 'ISO FORMAT:    ' WS-DATE-YYYYMMDD
-           DISPLAY 'US FORMAT:     ' WS-DATE-MMDDYYYY
-           DISPLAY 'EU FORMAT:     ' WS-DATE-DDMMYYYY
-           DISPLAY 'JULIAN:        ' WS-JULIAN-DATE
-           DISPLAY 'LONG FORMAT:   ' WS-FORMATTED-DATE.
+       0000-START.
+           SET DU-VALID TO TRUE
+           EVALUATE TRUE
+               WHEN DU-FN-TO-US
+                   MOVE DU-DATE-1 TO WS-DATE-YYYYMMDD
+                   PERFORM 4300-VALIDATE-DATE
+                   IF DU-VALID
+                       PERFORM 2000-CONVERT-TO-US-FORMAT
+                       MOVE WS-US-DATE-NUM TO DU-RESULT-US-DATE
+                   END-IF
+               WHEN DU-FN-TO-EU
+                   MOVE DU-DATE-1 TO WS-DATE-YYYYMMDD
+                   PERFORM 4300-VALIDATE-DATE
+                   IF DU-VALID
+                       PERFORM 3000-CONVERT-TO-EU-FORMAT
+                       MOVE WS-EU-DATE-NUM TO DU-RESULT-EU-DATE
+                   END-IF
+               WHEN DU-FN-TO-JULIAN
+                   MOVE DU-DATE-1 TO WS-DATE-YYYYMMDD
+                   PERFORM 4300-VALIDATE-DATE
+                   IF DU-VALID
+                       PERFORM 4000-CONVERT-TO-JULIAN
+                       MOVE WS-JULIAN-YEAR TO DU-RESULT-JULIAN-YEAR
+                       MOVE WS-JULIAN-DAY TO DU-RESULT-JULIAN-DAY
+                   END-IF
+               WHEN DU-FN-FROM-JULIAN
+                   PERFORM 4200-CONVERT-FROM-JULIAN
+                   MOVE WS-DATE-YYYYMMDD TO DU-RESULT-DATE
+               WHEN DU-FN-VALIDATE
+                   MOVE DU-DATE-1 TO WS-DATE-YYYYMMDD
+                   PERFORM 4300-VALIDATE-DATE
+               WHEN DU-FN-ADD-DAYS
+                   PERFORM 5000-ADD-DAYS-TO-DATE
+               WHEN DU-FN-DAYS-BETWEEN
+                   PERFORM 6000-DAYS-BETWEEN-DATES
+               WHEN OTHER
+                   SET DU-INVALID TO TRUE
+           END-EVALUATE
+           GOBACK.
 
        2000-CONVERT-TO-US-FORMAT SECTION.
 
@@ -149,9 +170,97 @@
                END-IF
            END-IF.
 
-       5000-FORMAT-LONG-DATE SECTION.
+       4200-CONVERT-FROM-JULIAN SECTION.
+
+       4200-FROM-JULIAN.
+           MOVE DU-JULIAN-YEAR TO WS-DATE-YEAR
+           PERFORM 4100-CHECK-LEAP-YEAR
+           MOVE DU-JULIAN-DAY TO WS-WORK-DAYS
+           MOVE 1 TO WS-MONTH-IDX
+           SET WS-JULIAN-MONTH-NOT-FOUND TO TRUE
+           PERFORM 4210-FIND-JULIAN-MONTH
+               UNTIL WS-JULIAN-MONTH-FOUND OR WS-MONTH-IDX > 12
+           MOVE WS-MONTH-IDX TO WS-DATE-MONTH
+           MOVE WS-WORK-DAYS TO WS-DATE-DAY.
+
+       4210-FIND-JULIAN-MONTH.
+           MOVE WS-DAYS-IN-MONTH(WS-MONTH-IDX) TO WS-EFFECTIVE-DAYS
+           IF WS-MONTH-IDX = 2 AND IS-LEAP-YEAR
+               ADD 1 TO WS-EFFECTIVE-DAYS
+           END-IF
+           IF WS-WORK-DAYS <= WS-EFFECTIVE-DAYS
+               SET WS-JULIAN-MONTH-FOUND TO TRUE
+           ELSE
+               SUBTRACT WS-EFFECTIVE-DAYS FROM WS-WORK-DAYS
+               ADD 1 TO WS-MONTH-IDX
+           END-IF.
+
+       4300-VALIDATE-DATE SECTION.
+
+       4300-VALIDATE.
+           SET DU-VALID TO TRUE
+           IF WS-DATE-MONTH < 1 OR WS-DATE-MONTH > 12
+               SET DU-INVALID TO TRUE
+           ELSE
+               PERFORM 4100-CHECK-LEAP-YEAR
+               MOVE WS-DAYS-IN-MONTH(WS-DATE-MONTH) TO WS-WORK-DAYS
+               IF WS-DATE-MONTH = 2 AND IS-LEAP-YEAR
+                   ADD 1 TO WS-WORK-DAYS
+               END-IF
+               IF WS-DATE-DAY < 1 OR WS-DATE-DAY > WS-WORK-DAYS
+                   SET DU-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+       5000-ADD-DAYS-TO-DATE SECTION.
+
+       5000-ADD-DAYS.
+           MOVE DU-DATE-1 TO WS-DATE-YYYYMMDD
+           PERFORM VARYING WS-ADD-IDX FROM 1 BY 1
+               UNTIL WS-ADD-IDX > DU-DAYS-COUNT
+               PERFORM 5010-INCREMENT-ONE-DAY
+           END-PERFORM
+           MOVE WS-DATE-YYYYMMDD TO DU-RESULT-DATE.
+
+       5010-INCREMENT-ONE-DAY.
+           PERFORM 4100-CHECK-LEAP-YEAR
+           MOVE WS-DAYS-IN-MONTH(WS-DATE-MONTH) TO WS-EFFECTIVE-DAYS
+           IF WS-DATE-MONTH = 2 AND IS-LEAP-YEAR
+               ADD 1 TO WS-EFFECTIVE-DAYS
+           END-IF
+           ADD 1 TO WS-DATE-DAY
+           IF WS-DATE-DAY > WS-EFFECTIVE-DAYS
+               MOVE 1 TO WS-DATE-DAY
+               ADD 1 TO WS-DATE-MONTH
+               IF WS-DATE-MONTH > 12
+                   MOVE 1 TO WS-DATE-MONTH
+                   ADD 1 TO WS-DATE-YEAR
+               END-IF
+           END-IF.
+
+       6000-DAYS-BETWEEN-DATES SECTION.
+
+       6000-DAYS-BETWEEN.
+           MOVE DU-DATE-1 TO WS-DATE-YYYYMMDD
+           PERFORM 4000-CONVERT-TO-JULIAN
+           PERFORM 6010-CALC-ORDINAL-DAY
+           MOVE WS-CALC-ORDINAL TO WS-ORDINAL-1
+           MOVE DU-DATE-2 TO WS-DATE-YYYYMMDD
+           PERFORM 4000-CONVERT-TO-JULIAN
+           PERFORM 6010-CALC-ORDINAL-DAY
+           MOVE WS-CALC-ORDINAL TO WS-ORDINAL-2
+           COMPUTE DU-DAYS-COUNT = WS-ORDINAL-2 - WS-ORDINAL-1.
 
-       5000-FORMAT.
-           MOVE WS-MONTH-NAME(WS-DATE-MONTH) TO WS-FMT-MONTH-NAME
-           MOVE WS-DATE-DAY TO WS-FMT-DAY
-           MOVE WS-DATE-YEAR TO WS-FMT-YEAR.
+      *----------------------------------------------------------------*
+      * Leap-day count uses the same full Gregorian div4-div100+div400
+      * rule as 4100-CHECK-LEAP-YEAR so DU-FN-DAYS-BETWEEN stays
+      * correct across century-year boundaries (1900, 2100, etc.).
+      *----------------------------------------------------------------*
+       6010-CALC-ORDINAL-DAY.
+           DIVIDE WS-DATE-YEAR BY 4 GIVING WS-CALC-LEAP-DAYS
+           DIVIDE WS-DATE-YEAR BY 100 GIVING WS-CALC-CENTURY-DAYS
+           DIVIDE WS-DATE-YEAR BY 400 GIVING WS-CALC-QUAD-CENTURY-DAYS
+           COMPUTE WS-CALC-ORDINAL =
+               (WS-DATE-YEAR * 365) + WS-CALC-LEAP-DAYS
+               - WS-CALC-CENTURY-DAYS + WS-CALC-QUAD-CENTURY-DAYS
+               + WS-JULIAN-DAY.
