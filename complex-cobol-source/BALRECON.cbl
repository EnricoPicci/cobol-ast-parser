@@ -0,0 +1,412 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALRECON.
+      *================================================================*
+      * TRANSACTION-TO-BALANCE RECONCILIATION CONTROL REPORT
+      * Sums each customer's TRAN-AMOUNT activity from the transaction
+      * file (signed the same way TRANPOST applies it to CUST-BALANCE)
+      * and compares it to that customer's net CUST-BALANCE change as
+      * recorded in the audit journal's before/after images, flagging
+      * any customer where the two totals don't tie.
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANFILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT AUDIT-JOURNAL-FILE ASSIGN TO 'AUDITFIL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO 'TRANEXCP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT RECON-REPORT ASSIGN TO 'RECONRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY TRANREC.
+
+       FD  AUDIT-JOURNAL-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-ACTION                  PIC X(1).
+               88  AUD-ACTION-ADD          VALUE 'A'.
+               88  AUD-ACTION-UPDATE       VALUE 'U'.
+               88  AUD-ACTION-DELETE       VALUE 'D'.
+           05  AUD-TS-DATE                 PIC 9(8).
+           05  AUD-TS-TIME                 PIC 9(6).
+           05  AUD-CUST-ID                 PIC 9(8).
+           05  AUD-BEFORE-IMAGE            PIC X(308).
+           05  AUD-AFTER-IMAGE             PIC X(308).
+
+       FD  RECON-REPORT.
+       01  PRINT-LINE                      PIC X(132).
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXCP-LINE.
+           05  EXCP-TRAN-ID                PIC 9(12).
+           05  FILLER                      PIC X(2).
+           05  EXCP-CUST-ID                PIC 9(8).
+           05  FILLER                      PIC X(2).
+           05  EXCP-REASON                 PIC X(40).
+           05  FILLER                      PIC X(68).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-TRAN-STATUS                  PIC XX.
+           88  WS-TRAN-OK                  VALUE '00'.
+
+       01  WS-AUDIT-STATUS                 PIC XX.
+           88  WS-AUDIT-OK                 VALUE '00'.
+
+       01  WS-EXCP-STATUS                  PIC XX.
+           88  WS-EXCP-OK                  VALUE '00'.
+           88  WS-EXCP-EOF                 VALUE '10'.
+
+       01  WS-PRINT-STATUS                 PIC XX.
+           88  WS-PRINT-OK                 VALUE '00'.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG                 PIC X VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+               88  WS-NOT-EOF              VALUE 'N'.
+
+       01  WS-RUN-DATE                     PIC 9(8).
+
+      *----------------------------------------------------------------*
+      * Before/after images are read as a view of CUSTOMER-RECORD so
+      * CUST-BALANCE can be picked out of each one without carrying a
+      * second full copy of CUSTREC's byte layout in this program.
+      *----------------------------------------------------------------*
+       COPY CUSTREC REPLACING ==CUSTOMER-RECORD==
+                            BY ==WS-AUD-IMAGE-VIEW==.
+
+      *----------------------------------------------------------------*
+      * TRANPOST writes one EXCP-LINE per transaction it rejects,
+      * whether caught by its batch pre-edit (customer not on file,
+      * refund original not found) or only at posting time (refund
+      * with no approver, adjustment with no reason code). A rejected
+      * transaction never touches CUST-BALANCE, so it must be excluded
+      * here the same way TRANPOST itself excluded it, or this report
+      * flags the customer out-of-balance for a transaction that was
+      * never actually posted.
+      *----------------------------------------------------------------*
+       01  WS-REJECTED-TRAN-COUNT           PIC 9(5) VALUE 0.
+       01  WS-REJECTED-TRAN-TABLE.
+           05  WS-REJECTED-TRAN-ID OCCURS 2000 TIMES
+                   PIC 9(12).
+
+       01  WS-REJECTED-TABLE-FULL-COUNT     PIC 9(5) VALUE 0.
+
+      *----------------------------------------------------------------*
+      * One table entry per customer touched by either the transaction
+      * file or the audit journal, holding the net signed balance
+      * change each source implies for that customer.
+      *----------------------------------------------------------------*
+       01  WS-RECON-TABLE-COUNT             PIC 9(5) VALUE 0.
+       01  WS-RECON-TABLE.
+           05  WS-RECON-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY WS-RECON-IDX.
+               10  WS-RECON-CUST-ID         PIC 9(8).
+               10  WS-RECON-TRAN-NET        PIC S9(9)V99 VALUE 0.
+               10  WS-RECON-AUDIT-NET       PIC S9(9)V99 VALUE 0.
+
+       01  WS-SEARCH-IDX                    PIC 9(5).
+       01  WS-FOUND-FLAG                    PIC X VALUE 'N'.
+           88  WS-ENTRY-FOUND               VALUE 'Y'.
+           88  WS-ENTRY-NOT-FOUND            VALUE 'N'.
+
+       01  WS-TRAN-REJECTED-FLAG            PIC X VALUE 'N'.
+           88  WS-TRAN-REJECTED             VALUE 'Y'.
+           88  WS-TRAN-NOT-REJECTED         VALUE 'N'.
+
+       01  WS-TABLE-FULL-COUNT               PIC 9(5) VALUE 0.
+
+       01  WS-AUD-LOOKUP-ID                  PIC 9(8).
+       01  WS-AUD-BEFORE-BALANCE              PIC S9(7)V99.
+       01  WS-AUD-AFTER-BALANCE               PIC S9(7)V99.
+
+       01  WS-RECON-TOTALS.
+           05  WS-CUSTOMERS-CHECKED         PIC 9(7) VALUE 0.
+           05  WS-CUSTOMERS-OUT-OF-BALANCE  PIC 9(7) VALUE 0.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                      PIC X(30)
+               VALUE 'TRANSACTION/BALANCE RECON'.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-HDG-DATE                 PIC 9(8).
+
+       01  WS-COLUMN-LINE.
+           05  FILLER                      PIC X(10) VALUE 'CUST ID'.
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  FILLER                      PIC X(16) VALUE 'TRAN NET'.
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  FILLER                      PIC X(16) VALUE 'AUDIT NET'.
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  FILLER                      PIC X(10) VALUE 'STATUS'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-CUST-ID              PIC 9(8).
+           05  FILLER                      PIC X(6) VALUE SPACES.
+           05  WS-DTL-TRAN-NET             PIC $$$,$$$,$$9.99-.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DTL-AUDIT-NET            PIC $$$,$$$,$$9.99-.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DTL-STATUS               PIC X(12).
+
+       01  WS-SUMMARY-LINE.
+           05  WS-SUM-LABEL                PIC X(30).
+           05  WS-SUM-VALUE                PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS SECTION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUMULATE-TRANSACTIONS
+           PERFORM 3000-ACCUMULATE-AUDIT-JOURNAL
+           PERFORM 4000-WRITE-RECONCILIATION
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE SECTION.
+
+       1000-INIT.
+           INITIALIZE WS-FLAGS
+           INITIALIZE WS-RECON-TOTALS
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT WS-TRAN-OK
+               DISPLAY 'ERROR OPENING TRANSACTION FILE: ' WS-TRAN-STATUS
+           END-IF
+           OPEN INPUT AUDIT-JOURNAL-FILE
+           IF NOT WS-AUDIT-OK
+               DISPLAY 'ERROR OPENING AUDIT JOURNAL FILE: '
+                   WS-AUDIT-STATUS
+           END-IF
+           OPEN OUTPUT RECON-REPORT
+           IF NOT WS-PRINT-OK
+               DISPLAY 'ERROR OPENING RECON REPORT FILE: '
+                   WS-PRINT-STATUS
+           END-IF
+           OPEN INPUT EXCEPTION-REPORT-FILE
+           IF NOT WS-EXCP-OK
+               DISPLAY 'ERROR OPENING EXCEPTION REPORT FILE: '
+                   WS-EXCP-STATUS
+           ELSE
+               PERFORM 1100-LOAD-REJECTED-TRANSACTIONS
+                   UNTIL WS-EXCP-EOF
+               CLOSE EXCEPTION-REPORT-FILE
+           END-IF.
+
+       1100-LOAD-REJECTED-TRANSACTIONS.
+           READ EXCEPTION-REPORT-FILE
+               AT END
+                   SET WS-EXCP-EOF TO TRUE
+               NOT AT END
+                   IF WS-REJECTED-TRAN-COUNT < 2000
+                       ADD 1 TO WS-REJECTED-TRAN-COUNT
+                       MOVE EXCP-TRAN-ID TO
+                           WS-REJECTED-TRAN-ID(WS-REJECTED-TRAN-COUNT)
+                   ELSE
+                       ADD 1 TO WS-REJECTED-TABLE-FULL-COUNT
+                   END-IF
+           END-READ.
+
+       2000-ACCUMULATE-TRANSACTIONS SECTION.
+
+       2000-ACCUMULATE.
+           SET WS-NOT-EOF TO TRUE
+           PERFORM 2100-READ-TRANSACTION UNTIL WS-EOF.
+
+       2100-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   PERFORM 2120-CHECK-REJECTED
+                   IF NOT WS-TRAN-REJECTED
+                       EVALUATE TRUE
+                           WHEN TRAN-PURCHASE OR TRAN-ADJUSTMENT
+                               PERFORM 2200-ADD-TRAN-NET
+                           WHEN TRAN-PAYMENT OR TRAN-REFUND
+                               PERFORM 2210-SUBTRACT-TRAN-NET
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * Linear search of the rejected-transaction table loaded from
+      * TRANPOST's exception file, the same search style used for the
+      * reconciliation table itself below.
+      *----------------------------------------------------------------*
+       2120-CHECK-REJECTED.
+           SET WS-TRAN-NOT-REJECTED TO TRUE
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-REJECTED-TRAN-COUNT
+                   OR WS-TRAN-REJECTED
+               IF WS-REJECTED-TRAN-ID(WS-SEARCH-IDX) = TRAN-ID
+                   SET WS-TRAN-REJECTED TO TRUE
+               END-IF
+           END-PERFORM.
+
+       2200-ADD-TRAN-NET.
+           PERFORM 2300-FIND-OR-ADD-ENTRY
+           IF WS-ENTRY-FOUND
+               ADD TRAN-AMOUNT TO
+                   WS-RECON-TRAN-NET(WS-SEARCH-IDX)
+           END-IF.
+
+       2210-SUBTRACT-TRAN-NET.
+           PERFORM 2300-FIND-OR-ADD-ENTRY
+           IF WS-ENTRY-FOUND
+               SUBTRACT TRAN-AMOUNT FROM
+                   WS-RECON-TRAN-NET(WS-SEARCH-IDX).
+
+      *----------------------------------------------------------------*
+      * Finds this customer's entry in the reconciliation table,
+      * adding a new zero-balance entry if this is the first time this
+      * customer has been seen by either source this run.
+      *----------------------------------------------------------------*
+       2300-FIND-OR-ADD-ENTRY.
+           SET WS-ENTRY-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-RECON-TABLE-COUNT
+                   OR WS-ENTRY-FOUND
+               IF WS-RECON-CUST-ID(WS-SEARCH-IDX) = TRAN-CUSTOMER-ID
+                   SET WS-ENTRY-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-ENTRY-NOT-FOUND
+               IF WS-RECON-TABLE-COUNT < 2000
+                   ADD 1 TO WS-RECON-TABLE-COUNT
+                   MOVE WS-RECON-TABLE-COUNT TO WS-SEARCH-IDX
+                   MOVE TRAN-CUSTOMER-ID TO
+                       WS-RECON-CUST-ID(WS-SEARCH-IDX)
+                   MOVE 0 TO WS-RECON-TRAN-NET(WS-SEARCH-IDX)
+                   MOVE 0 TO WS-RECON-AUDIT-NET(WS-SEARCH-IDX)
+                   SET WS-ENTRY-FOUND TO TRUE
+               ELSE
+                   ADD 1 TO WS-TABLE-FULL-COUNT
+               END-IF
+           END-IF.
+
+       3000-ACCUMULATE-AUDIT-JOURNAL SECTION.
+
+       3000-ACCUMULATE.
+           SET WS-NOT-EOF TO TRUE
+           PERFORM 3100-READ-AUDIT-RECORD UNTIL WS-EOF.
+
+       3100-READ-AUDIT-RECORD.
+           READ AUDIT-JOURNAL-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF AUD-ACTION-UPDATE
+                       PERFORM 3200-ADD-AUDIT-NET
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * Only updates carry a meaningful before/after balance delta;
+      * an add starts from no prior balance and a delete removes the
+      * customer from the live file entirely, neither of which is a
+      * transaction-driven balance change this report reconciles.
+      *----------------------------------------------------------------*
+       3200-ADD-AUDIT-NET.
+           MOVE AUD-BEFORE-IMAGE TO WS-AUD-IMAGE-VIEW
+           MOVE CUST-BALANCE OF WS-AUD-IMAGE-VIEW TO
+               WS-AUD-BEFORE-BALANCE
+           MOVE AUD-AFTER-IMAGE TO WS-AUD-IMAGE-VIEW
+           MOVE CUST-BALANCE OF WS-AUD-IMAGE-VIEW TO
+               WS-AUD-AFTER-BALANCE
+           MOVE AUD-CUST-ID TO WS-AUD-LOOKUP-ID
+           PERFORM 3300-FIND-OR-ADD-AUDIT-ENTRY
+           IF WS-ENTRY-FOUND
+               COMPUTE WS-RECON-AUDIT-NET(WS-SEARCH-IDX) =
+                   WS-RECON-AUDIT-NET(WS-SEARCH-IDX)
+                       + WS-AUD-AFTER-BALANCE - WS-AUD-BEFORE-BALANCE
+           END-IF.
+
+       3300-FIND-OR-ADD-AUDIT-ENTRY.
+           SET WS-ENTRY-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-RECON-TABLE-COUNT
+                   OR WS-ENTRY-FOUND
+               IF WS-RECON-CUST-ID(WS-SEARCH-IDX) = WS-AUD-LOOKUP-ID
+                   SET WS-ENTRY-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-ENTRY-NOT-FOUND
+               IF WS-RECON-TABLE-COUNT < 2000
+                   ADD 1 TO WS-RECON-TABLE-COUNT
+                   MOVE WS-RECON-TABLE-COUNT TO WS-SEARCH-IDX
+                   MOVE WS-AUD-LOOKUP-ID TO
+                       WS-RECON-CUST-ID(WS-SEARCH-IDX)
+                   MOVE 0 TO WS-RECON-TRAN-NET(WS-SEARCH-IDX)
+                   MOVE 0 TO WS-RECON-AUDIT-NET(WS-SEARCH-IDX)
+                   SET WS-ENTRY-FOUND TO TRUE
+               ELSE
+                   ADD 1 TO WS-TABLE-FULL-COUNT
+               END-IF
+           END-IF.
+
+       4000-WRITE-RECONCILIATION SECTION.
+
+       4000-WRITE.
+           MOVE WS-RUN-DATE TO WS-HDG-DATE
+           WRITE PRINT-LINE FROM WS-HEADING-LINE
+           WRITE PRINT-LINE FROM WS-COLUMN-LINE
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-RECON-TABLE-COUNT
+               PERFORM 4100-WRITE-RECON-DETAIL
+           END-PERFORM
+           PERFORM 9100-WRITE-SUMMARY.
+
+       4100-WRITE-RECON-DETAIL.
+           ADD 1 TO WS-CUSTOMERS-CHECKED
+           MOVE WS-RECON-CUST-ID(WS-SEARCH-IDX) TO WS-DTL-CUST-ID
+           MOVE WS-RECON-TRAN-NET(WS-SEARCH-IDX) TO WS-DTL-TRAN-NET
+           MOVE WS-RECON-AUDIT-NET(WS-SEARCH-IDX) TO WS-DTL-AUDIT-NET
+           IF WS-RECON-TRAN-NET(WS-SEARCH-IDX) =
+               WS-RECON-AUDIT-NET(WS-SEARCH-IDX)
+               MOVE 'OK' TO WS-DTL-STATUS
+           ELSE
+               MOVE '** OUT OF BAL' TO WS-DTL-STATUS
+               ADD 1 TO WS-CUSTOMERS-OUT-OF-BALANCE
+           END-IF
+           WRITE PRINT-LINE FROM WS-DETAIL-LINE.
+
+       9000-FINALIZE SECTION.
+
+       9000-FINAL.
+           IF WS-TABLE-FULL-COUNT > 0
+               DISPLAY 'WARNING: RECONCILIATION TABLE FULL, '
+                   WS-TABLE-FULL-COUNT ' ENTRIES DROPPED'
+           END-IF
+           IF WS-REJECTED-TABLE-FULL-COUNT > 0
+               DISPLAY 'WARNING: REJECTED TRANSACTION TABLE FULL, '
+                   WS-REJECTED-TABLE-FULL-COUNT ' ENTRIES DROPPED'
+           END-IF
+           CLOSE TRANSACTION-FILE
+           CLOSE AUDIT-JOURNAL-FILE
+           CLOSE RECON-REPORT.
+
+       9100-WRITE-SUMMARY.
+           MOVE 'CUSTOMERS CHECKED' TO WS-SUM-LABEL
+           MOVE WS-CUSTOMERS-CHECKED TO WS-SUM-VALUE
+           WRITE PRINT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE 'CUSTOMERS OUT OF BALANCE' TO WS-SUM-LABEL
+           MOVE WS-CUSTOMERS-OUT-OF-BALANCE TO WS-SUM-VALUE
+           WRITE PRINT-LINE FROM WS-SUMMARY-LINE.
